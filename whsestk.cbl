@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WarehouseStockReport.
+       ENVIRONMENT DIVISION.
+           *> per-warehouse on-hand quantities read off WAREHOUSE-STOCK,
+           *> printed by location and rolled up company-wide by
+           *> ITEM-CODE against INVENTORY-MASTER for the description
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WAREHOUSE-STOCK-FILE ASSIGN TO "WHSSTOCK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WHSTOCK-STATUS.
+
+           SELECT INVENTORY-MASTER ASSIGN TO "INVMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS WS-INVENTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WAREHOUSE-STOCK-FILE.
+           COPY WHSSTOCK.
+
+       FD INVENTORY-MASTER.
+           COPY INVMSTR.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-WHSTOCK-STATUS PIC X(02) VALUE SPACES.
+           01 WS-INVENTORY-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-ITEM-TOTALS.
+               02 WS-ITEM-ENTRY OCCURS 50 TIMES INDEXED BY WS-ITEM-IDX.
+                   05 WS-TOT-ITEM-CODE PIC 9(05).
+                   05 WS-TOT-QTY PIC 9(09).
+           01 WS-ITEM-COUNT PIC 9(03) VALUE ZERO.
+           01 WS-FOUND-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-FOUND VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT WAREHOUSE-STOCK-FILE
+           OPEN INPUT INVENTORY-MASTER
+
+           PERFORM READ-STOCK-PARA
+           PERFORM DETAIL-PARA UNTIL WS-EOF
+
+           CLOSE WAREHOUSE-STOCK-FILE
+
+           PERFORM PRINT-CONSOLIDATED-PARA
+
+           CLOSE INVENTORY-MASTER
+
+            STOP RUN.
+
+           READ-STOCK-PARA.
+
+           READ WAREHOUSE-STOCK-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           DETAIL-PARA.
+
+           DISPLAY "ITEM " WH-ITEM-CODE " WAREHOUSE " WH-WAREHOUSE-CODE
+               " QTY ON HAND " WH-QTY-ON-HAND
+           PERFORM ACCUMULATE-ITEM-PARA
+           PERFORM READ-STOCK-PARA.
+
+           ACCUMULATE-ITEM-PARA.
+
+           MOVE 'N' TO WS-FOUND-SWITCH
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                   UNTIL WS-ITEM-IDX > WS-ITEM-COUNT
+               IF WS-TOT-ITEM-CODE(WS-ITEM-IDX) = WH-ITEM-CODE
+                   ADD WH-QTY-ON-HAND TO WS-TOT-QTY(WS-ITEM-IDX)
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+               END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+               ADD 1 TO WS-ITEM-COUNT
+               SET WS-ITEM-IDX TO WS-ITEM-COUNT
+               MOVE WH-ITEM-CODE TO WS-TOT-ITEM-CODE(WS-ITEM-IDX)
+               MOVE WH-QTY-ON-HAND TO WS-TOT-QTY(WS-ITEM-IDX)
+           END-IF.
+
+           PRINT-CONSOLIDATED-PARA.
+
+           DISPLAY " "
+           DISPLAY "----- Company-Wide Stock By Item -----"
+           PERFORM VARYING WS-ITEM-IDX FROM 1 BY 1
+                   UNTIL WS-ITEM-IDX > WS-ITEM-COUNT
+               MOVE WS-TOT-ITEM-CODE(WS-ITEM-IDX) TO IM-ITEM-CODE
+               READ INVENTORY-MASTER
+                   INVALID KEY
+                       DISPLAY "ITEM " WS-TOT-ITEM-CODE(WS-ITEM-IDX)
+                           " TOTAL QTY " WS-TOT-QTY(WS-ITEM-IDX)
+                   NOT INVALID KEY
+                       DISPLAY "ITEM " WS-TOT-ITEM-CODE(WS-ITEM-IDX)
+                           " " IM-ITEM-DESCRIPTION
+                           " TOTAL QTY " WS-TOT-QTY(WS-ITEM-IDX)
+               END-READ
+           END-PERFORM.
+
+       END PROGRAM WarehouseStockReport.
