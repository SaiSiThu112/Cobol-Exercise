@@ -1,30 +1,235 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe38.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 EMPLOYE-DETAIL.
-               02 EMP-NAME.
-                   05 NAME PIC X(6) VALUE SPACE.
-               02 EMP-SALARY REDEFINES EMP-NAME.
-                   05 SALARY PIC 9(6).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "Enter your name "
-           ACCEPT NAME
-           DISPLAY "Enter your salary"
-           ACCEPT SALARY
-           DISPLAY "Enter your name and salary have the same value"
-           DISPLAY "NAME : "NAME
-           DISPLAY "SALARY : "SALARY
-           DISPLAY "ENTER YOUR NAME"
-           ACCEPT NAME
-           DISPLAY "NOW NAME OVERIDES THE SALARY"
-           DISPLAY "NAME "NAME
-           DISPLAY "SALARY "SALARY
-            STOP RUN.
-
-       END PROGRAM Exe38.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe38.
+       ENVIRONMENT DIVISION.
+           *> add/change/delete maintenance against the real
+           *> EMPLOYEE-MASTER file, replacing the old REDEFINES demo
+           *> a salary entered on ADD or CHANGE that would go negative
+           *> now needs the same supervisor override code as the
+           *> payroll register's adjustment run before it is posted
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT SALARY-HISTORY-FILE ASSIGN TO "SALHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALHIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER.
+           COPY EMPMSTR.
+
+       FD AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD SALARY-HISTORY-FILE.
+           COPY SALHIST.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-EMPLOYEE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-AUDIT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-SALHIST-STATUS PIC X(02) VALUE SPACES.
+           01 WS-OLD-SALARY PIC S9(09)V99 VALUE ZERO.
+           01 WS-OLD-MARITAL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-NEW-SALARY PIC S9(07)V99 VALUE ZERO.
+
+           01 WS-OVERRIDE-CODE PIC X(04) VALUE SPACES.
+               88 WS-OVERRIDE-VALID VALUE "SUP1".
+
+           01 WS-TRANSACTION-CODE PIC X(01) VALUE SPACE.
+               88 WS-TRAN-ADD VALUE 'A'.
+               88 WS-TRAN-CHANGE VALUE 'C'.
+               88 WS-TRAN-DELETE VALUE 'D'.
+               88 WS-TRAN-END VALUE 'E'.
+
+           01 WS-NEW-EMP-ID PIC 9(05) VALUE ZERO.
+           01 WS-CHECK-WORK PIC 9(05) VALUE ZERO.
+           01 WS-CHECK-QUOT PIC 9(05) VALUE ZERO.
+           01 WS-CHECK-REM PIC 9(01) VALUE ZERO.
+           01 WS-CHECK-REVERSED PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN I-O EMPLOYEE-MASTER
+           OPEN EXTEND AUDIT-LOG-FILE
+           OPEN EXTEND SALARY-HISTORY-FILE
+
+           PERFORM TRANSACTION-PARA UNTIL WS-TRAN-END
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE AUDIT-LOG-FILE
+           CLOSE SALARY-HISTORY-FILE
+
+            STOP RUN.
+
+           TRANSACTION-PARA.
+
+           DISPLAY "ENTER TRANSACTION (A=ADD C=CHANGE D=DELETE E=END) "
+           ACCEPT WS-TRANSACTION-CODE
+
+           EVALUATE TRUE
+               WHEN WS-TRAN-ADD
+                   PERFORM ADD-PARA
+               WHEN WS-TRAN-CHANGE
+                   PERFORM CHANGE-PARA
+               WHEN WS-TRAN-DELETE
+                   PERFORM DELETE-PARA
+               WHEN WS-TRAN-END
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE"
+           END-EVALUATE.
+
+           ADD-PARA.
+
+           DISPLAY "ENTER EMPLOYEE ID "
+           ACCEPT EM-EMP-ID
+           MOVE EM-EMP-ID TO WS-NEW-EMP-ID
+           PERFORM REVERSE-DIGITS-PARA
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   PERFORM CHECK-TRANSPOSITION-PARA
+                   DISPLAY "ENTER EMPLOYEE NAME "
+                   ACCEPT EM-EMP-NAME
+                   DISPLAY "ENTER DEPARTMENT "
+                   ACCEPT EM-DEPARTMENT
+                   DISPLAY "ENTER MARITAL STATUS (S RS D M) "
+                   ACCEPT EM-MARITAL-STATUS
+                   DISPLAY "ENTER SALARY "
+                   ACCEPT WS-NEW-SALARY
+                   MOVE ZERO TO EM-SALARY
+                   PERFORM VALIDATE-SALARY-PARA
+                   MOVE 'A' TO EM-EMPLOYMENT-STATUS
+                   MOVE ZERO TO EM-YTD-GROSS-PAY
+                   MOVE ZERO TO EM-YTD-TAX-WITHHELD
+                   ACCEPT EM-LAST-UPDATE-DATE FROM DATE YYYYMMDD
+                   MOVE WS-NEW-EMP-ID TO EM-EMP-ID
+                   WRITE EMPLOYEE-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO ADD EMPLOYEE RECORD"
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "DUPLICATE EMPLOYEE ID - RECORD NOT ADDED"
+           END-READ.
+
+           VALIDATE-SALARY-PARA.
+
+           IF WS-NEW-SALARY IS NEGATIVE
+               MOVE SPACES TO WS-OVERRIDE-CODE
+               DISPLAY "NEGATIVE SALARY - ENTER SUPERVISOR OVERRIDE "
+                   "CODE OR BLANK TO REJECT "
+               ACCEPT WS-OVERRIDE-CODE
+               IF WS-OVERRIDE-VALID
+                   DISPLAY "OVERRIDE ACCEPTED - POSTING NEGATIVE SALARY"
+                   MOVE WS-NEW-SALARY TO EM-SALARY
+               ELSE
+                   DISPLAY "SALARY REJECTED - CANNOT GO NEGATIVE "
+                       "WITHOUT A VALID OVERRIDE CODE"
+               END-IF
+           ELSE
+               MOVE WS-NEW-SALARY TO EM-SALARY
+           END-IF.
+
+           REVERSE-DIGITS-PARA.
+
+           MOVE WS-NEW-EMP-ID TO WS-CHECK-WORK
+           MOVE ZERO TO WS-CHECK-REVERSED
+           PERFORM UNTIL WS-CHECK-WORK = ZERO
+               DIVIDE WS-CHECK-WORK BY 10
+                   GIVING WS-CHECK-QUOT REMAINDER WS-CHECK-REM
+               COMPUTE WS-CHECK-REVERSED =
+                   (WS-CHECK-REVERSED * 10) + WS-CHECK-REM
+               MOVE WS-CHECK-QUOT TO WS-CHECK-WORK
+           END-PERFORM.
+
+           CHECK-TRANSPOSITION-PARA.
+
+           IF WS-CHECK-REVERSED NOT = WS-NEW-EMP-ID
+               MOVE WS-CHECK-REVERSED TO EM-EMP-ID
+               READ EMPLOYEE-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "*** WARNING - POSSIBLE TRANSPOSITION "
+                           "ERROR - REVERSED ID " WS-CHECK-REVERSED
+                           " ALREADY EXISTS ON FILE ***"
+               END-READ
+               MOVE WS-NEW-EMP-ID TO EM-EMP-ID
+           END-IF.
+
+           CHANGE-PARA.
+
+           DISPLAY "ENTER EMPLOYEE ID "
+           ACCEPT EM-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID NOT FOUND"
+               NOT INVALID KEY
+                   MOVE EM-SALARY TO WS-OLD-SALARY
+                   MOVE EM-MARITAL-STATUS TO WS-OLD-MARITAL-STATUS
+                   DISPLAY "ENTER NEW DEPARTMENT "
+                   ACCEPT EM-DEPARTMENT
+                   DISPLAY "ENTER NEW MARITAL STATUS (S RS D M) "
+                   ACCEPT EM-MARITAL-STATUS
+                   DISPLAY "ENTER NEW SALARY "
+                   ACCEPT WS-NEW-SALARY
+                   PERFORM VALIDATE-SALARY-PARA
+                   ACCEPT EM-LAST-UPDATE-DATE FROM DATE YYYYMMDD
+                   IF EM-SALARY NOT = WS-OLD-SALARY
+                       PERFORM LOG-SALARY-CHANGE-PARA
+                   END-IF
+                   IF EM-MARITAL-STATUS NOT = WS-OLD-MARITAL-STATUS
+                       PERFORM LOG-MARITAL-CHANGE-PARA
+                   END-IF
+                   REWRITE EMPLOYEE-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO CHANGE EMPLOYEE RECORD"
+                   END-REWRITE
+           END-READ.
+
+           LOG-SALARY-CHANGE-PARA.
+
+           MOVE EM-EMP-ID TO AL-EMP-ID
+           MOVE "SALARY" TO AL-FIELD-NAME
+           MOVE WS-OLD-SALARY TO AL-OLD-VALUE
+           MOVE EM-SALARY TO AL-NEW-VALUE
+           MOVE "MAINT" TO AL-CHANGED-BY
+           ACCEPT AL-CHANGE-DATE FROM DATE YYYYMMDD
+           ACCEPT AL-CHANGE-TIME FROM TIME
+           WRITE AUDIT-LOG-RECORD.
+
+           LOG-MARITAL-CHANGE-PARA.
+
+           MOVE EM-EMP-ID TO SH-EMP-ID
+           MOVE WS-OLD-MARITAL-STATUS TO SH-OLD-STATUS
+           MOVE EM-MARITAL-STATUS TO SH-NEW-STATUS
+           MOVE WS-OLD-SALARY TO SH-OLD-RATE
+           MOVE EM-SALARY TO SH-NEW-RATE
+           ACCEPT SH-EFFECTIVE-DATE FROM DATE YYYYMMDD
+           WRITE SALARY-HISTORY-RECORD.
+
+           DELETE-PARA.
+
+           DISPLAY "ENTER EMPLOYEE ID "
+           ACCEPT EM-EMP-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID NOT FOUND"
+               NOT INVALID KEY
+                   DELETE EMPLOYEE-MASTER RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO DELETE EMPLOYEE RECORD"
+                   END-DELETE
+           END-READ.
+
+       END PROGRAM Exe38.
