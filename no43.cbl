@@ -1,23 +1,90 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe43.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           77 A PIC 9(02)V9(03) VALUE IS 11.
-           77 B PIC 9(02)V9(03) VALUE IS 3.
-           77 C PIC 9(02)V9(03) VALUE IS ZEROES.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "A = 11.000 A --> " A
-           DISPLAY "B = 3.000 B --> " B
-           DIVIDE B INTO A GIVING C ROUNDED
-           DISPLAY "C = A/B"
-           DISPLAY "3.666 <==> 3.67 C --> " C
-
-            STOP RUN.
-
-       END PROGRAM Exe43.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InvoiceExtension.
+       ENVIRONMENT DIVISION.
+           *> grown out of the DIVIDE ... ROUNDED demo - the same
+           *> round-half-up rule now extends real invoice/purchase-
+           *> order lines (quantity x unit price), and every line's
+           *> rounding difference is accumulated into a monthly
+           *> over/under-cents variance report
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-LINE-FILE ASSIGN TO "INVLINES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INVLINE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVOICE-LINE-FILE.
+           01 INVOICE-LINE-RECORD.
+               05 IL-ITEM-CODE           PIC 9(05).
+               05 IL-QUANTITY            PIC 9(05).
+               05 IL-UNIT-PRICE          PIC 9(05)V999.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-INVLINE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-TRUE-EXTENSION PIC 9(09)V999 VALUE ZERO.
+           01 WS-ROUNDED-EXTENSION PIC 9(09)V99 VALUE ZERO.
+           01 WS-LINE-VARIANCE PIC S9(07)V999 VALUE ZERO.
+           01 WS-TOTAL-VARIANCE PIC S9(07)V999 VALUE ZERO.
+           01 WS-VARIANCE-CENTS PIC S9(07)V99 VALUE ZERO.
+
+           01 WS-LINE-COUNT PIC 9(05) VALUE ZERO.
+           01 WS-INVOICE-TOTAL PIC 9(09)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT INVOICE-LINE-FILE
+
+           PERFORM READ-PARA
+           PERFORM EXTEND-LINE-PARA UNTIL WS-EOF
+
+           CLOSE INVOICE-LINE-FILE
+
+           PERFORM VARIANCE-REPORT-PARA
+
+            STOP RUN.
+
+           READ-PARA.
+
+           READ INVOICE-LINE-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           EXTEND-LINE-PARA.
+
+           ADD 1 TO WS-LINE-COUNT
+           COMPUTE WS-TRUE-EXTENSION =
+               IL-QUANTITY * IL-UNIT-PRICE
+           COMPUTE WS-ROUNDED-EXTENSION ROUNDED =
+               IL-QUANTITY * IL-UNIT-PRICE
+           COMPUTE WS-LINE-VARIANCE =
+               WS-TRUE-EXTENSION - WS-ROUNDED-EXTENSION
+           ADD WS-LINE-VARIANCE TO WS-TOTAL-VARIANCE
+           ADD WS-ROUNDED-EXTENSION TO WS-INVOICE-TOTAL
+
+           DISPLAY "ITEM " IL-ITEM-CODE
+               " QTY " IL-QUANTITY
+               " UNIT PRICE " IL-UNIT-PRICE
+               " EXTENSION " WS-ROUNDED-EXTENSION
+
+           PERFORM READ-PARA.
+
+           VARIANCE-REPORT-PARA.
+
+           COMPUTE WS-VARIANCE-CENTS = WS-TOTAL-VARIANCE * 100
+
+           DISPLAY " "
+           DISPLAY "----- Invoice Extension Totals -----"
+           DISPLAY "LINES EXTENDED       : " WS-LINE-COUNT
+           DISPLAY "INVOICE TOTAL        : " WS-INVOICE-TOTAL
+           DISPLAY " "
+           DISPLAY "----- Monthly Rounding Variance Report -----"
+           DISPLAY "TOTAL ROUNDING VARIANCE (CENTS) : "
+               WS-VARIANCE-CENTS.
+
+       END PROGRAM InvoiceExtension.
