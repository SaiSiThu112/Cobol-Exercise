@@ -1,67 +1,354 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe26.
-       ENVIRONMENT DIVISION.
-           *> calculate student grade using evaluate true true condition
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           01 WS-STUDENT-RECODE.
-               02 INPUT-DATA.
-                   05 WS-STU-NO PIC 9(5) VALUE ZERO.
-                   05 WS-STU-NAME PIC A(10) VALUE SPACES.
-                   05 WS-STU-CLASS PIC X(10) VALUE SPACES.
-                   05 WS-ENG PIC 9(3) VALUE ZERO.
-                   05 WS-MATH PIC 9(3) VALUE ZERO.
-                   05 WS-PHYSICS PIC 9(3) VALUE ZERO.
-                   05 WS-TOTAL PIC 9(3) VALUE ZERO.
-                   05 WS-RES PIC A(4) VALUE SPACE.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-
-           PERFORM ACCEPTANDDISPLAY-PARA
-           PERFORM PROCESS-PARA
-
-           STOP RUN.
-
-           ACCEPTANDDISPLAY-PARA.
-
-           DISPLAY " Enter Student No"
-           ACCEPT WS-STU-NO
-
-           DISPLAY "  Enter Student Name"
-           ACCEPT WS-STU-NAME
-
-           DISPLAY " Enter Student Class"
-           ACCEPT WS-STU-CLASS
-
-           DISPLAY " Enter English Mark"
-           ACCEPT WS-ENG
-
-           DISPLAY " Enter Math Mark"
-           ACCEPT WS-MATH
-
-           DISPLAY " Enter Physics Mark"
-           ACCEPT WS-PHYSICS.
-
-           PROCESS-PARA.
-
-           ADD WS-ENG WS-MATH WS-PHYSICS TO WS-TOTAL
-
-               IF WS-TOTAL > 40 THEN
-                   MOVE 'PASS' TO WS-RES
-
-               ELSE
-                   MOVE 'FAIL' TO WS-RES
-               END-IF.
-
-               EVALUATE TRUE ALSO TRUE
-                   WHEN WS-TOTAL > 40 ALSO WS-RES='PASS'
-                        DISPLAY "Congrats"
-                        DISPLAY "Your total marks is : "WS-TOTAL
-                   WHEN OTHER
-                        DISPLAY "Fail man"
-                        DISPLAY "Your total marks is : "WS-TOTAL
-           END-EVALUATE.
-       END PROGRAM Exe26.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe26.
+       ENVIRONMENT DIVISION.
+           *> calculate student grade using evaluate true true condition
+           *> batch version - reads the whole class roster from
+           *> STUDENT-MASTER and prints one pass/fail line per student
+           *> subject pass marks and letter-grade thresholds now come
+           *> from the GRADE-SCALE file instead of a literal 40
+           *> the roster is now explicitly sorted into STUDENTID
+           *> sequence ahead of the run instead of relying on whatever
+           *> order the master happened to be in
+           *> the SM-TRAILER-RECORD check dropped back out of READ-PARA
+           *> - SORTED-STUDENT-FILE is built by the SORT above and
+           *> nothing ever writes a HIGH-VALUES trailer into it, so the
+           *> physical AT END on the READ is the only end-of-data signal
+           *> that can actually fire
+           *> the roster now prints a title/run-date/page-number
+           *> header at the top of every page and starts a new page
+           *> after WS-LINES-PER-PAGE lines of detail
+           *> STUDENT-MASTER is now opened I-O and rewritten with the
+           *> computed total mark, overall mark and pass/fail result
+           *> for each student as the roster is produced, instead of
+           *> only ever being read for the initial sort - the sorted
+           *> work copy stayed the driver of the roster loop, but the
+           *> real master record is now kept in step with it
+           *> the letter-grade lookup now keeps the highest pass mark
+           *> a student actually clears instead of whichever GRADE-
+           *> SCALE row happens to be read last, so scale rows do not
+           *> have to be authored in ascending order to grade right
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWRK".
+
+           SELECT SORTED-STUDENT-FILE ASSIGN TO "STUSRTD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT GRADE-SCALE-FILE ASSIGN TO "GRDSCALE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SCALE-STATUS.
+
+           SELECT TRANSCRIPT-FILE ASSIGN TO "TRANHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRIPT-STATUS.
+
+           SELECT RUN-PARM-FILE ASSIGN TO "RUNPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-PARM-FILE.
+           COPY RUNPARM.
+
+       FD STUDENT-MASTER.
+           COPY STUDMSTR.
+
+       SD SORT-WORK-FILE.
+           01 SORT-WORK-RECORD.
+               05 SW-STUDENT-ID          PIC 9(05).
+               05 FILLER                 PIC X(40).
+
+       FD SORTED-STUDENT-FILE.
+           01 SORTED-STUDENT-RECORD      PIC X(45).
+
+       FD GRADE-SCALE-FILE.
+           COPY GRDSCALE.
+
+       FD TRANSCRIPT-FILE.
+           COPY TRANMSTR.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-STUDENT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-SORTED-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-SCALE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-SCALE-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-SCALE-EOF VALUE 'Y'.
+
+           01 WS-GRADE-SCALE-TABLE.
+               02 WS-GRADE-SCALE-ENTRY OCCURS 10 TIMES
+                       INDEXED BY WS-SCALE-IDX.
+                   05 WS-GS-SUBJECT-CODE PIC X(03).
+                   05 WS-GS-PASS-MARK PIC 9(03).
+                   05 WS-GS-LETTER-GRADE PIC X(01).
+           01 WS-SCALE-COUNT PIC 9(02) VALUE ZERO.
+           01 WS-OVERALL-PASS-MARK PIC 9(03) VALUE 40.
+           01 WS-BEST-PASS-MARK PIC 9(03) VALUE ZERO.
+
+           01 WS-SUBJECT-RESULTS.
+               02 WS-ENG-RESULT PIC X(04) VALUE SPACES.
+                   88 WS-ENG-PASS VALUE 'PASS'.
+               02 WS-MATH-RESULT PIC X(04) VALUE SPACES.
+                   88 WS-MATH-PASS VALUE 'PASS'.
+               02 WS-PHYSICS-RESULT PIC X(04) VALUE SPACES.
+                   88 WS-PHYSICS-PASS VALUE 'PASS'.
+
+           01 WS-LETTER-GRADE PIC X(01) VALUE SPACE.
+
+           01 WS-TRANSCRIPT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-TRAN-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-TRAN-EOF VALUE 'Y'.
+           01 WS-TERM-CODE PIC X(06) VALUE SPACES.
+           01 WS-GPA PIC 9V99 VALUE ZERO.
+
+           01 WS-RUNPARM-STATUS PIC X(02) VALUE SPACES.
+
+           01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+           01 WS-PAGE-NUMBER PIC 9(03) VALUE ZERO.
+           01 WS-LINE-COUNT PIC 9(03) VALUE ZERO.
+           01 WS-LINES-PER-PAGE PIC 9(03) VALUE 20.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM LOAD-RUN-PARM-PARA
+           PERFORM SORT-STUDENTS-PARA
+           PERFORM LOAD-GRADE-SCALE-PARA
+           PERFORM OPEN-PARA
+           PERFORM PRINT-HEADER-PARA
+           PERFORM READ-PARA
+           PERFORM PROCESS-AND-PRINT-PARA UNTIL WS-EOF
+           PERFORM CLOSE-PARA
+           PERFORM TRANSCRIPT-REPORT-PARA
+
+           STOP RUN.
+
+           PRINT-HEADER-PARA.
+
+           ADD 1 TO WS-PAGE-NUMBER
+           DISPLAY " "
+           DISPLAY "----- Class Grade Roster -----"
+           DISPLAY "RUN DATE : " WS-RUN-DATE "   PAGE : " WS-PAGE-NUMBER
+           DISPLAY " "
+           MOVE ZERO TO WS-LINE-COUNT.
+
+           LOAD-RUN-PARM-PARA.
+
+           OPEN INPUT RUN-PARM-FILE
+           READ RUN-PARM-FILE
+               AT END DISPLAY "RUN-PARM RECORD MISSING - USING SPACES"
+               NOT AT END
+                   MOVE RP-TERM-CODE TO WS-TERM-CODE
+           END-READ
+           CLOSE RUN-PARM-FILE.
+
+           SORT-STUDENTS-PARA.
+
+           SORT SORT-WORK-FILE ON ASCENDING KEY SW-STUDENT-ID
+               USING STUDENT-MASTER
+               GIVING SORTED-STUDENT-FILE.
+
+           LOAD-GRADE-SCALE-PARA.
+
+           OPEN INPUT GRADE-SCALE-FILE
+           PERFORM READ-SCALE-PARA
+           PERFORM BUILD-SCALE-TABLE-PARA UNTIL WS-SCALE-EOF
+           CLOSE GRADE-SCALE-FILE
+           PERFORM FIND-OVERALL-PASS-MARK-PARA.
+
+           READ-SCALE-PARA.
+
+           READ GRADE-SCALE-FILE
+               AT END MOVE 'Y' TO WS-SCALE-EOF-SWITCH
+           END-READ.
+
+           BUILD-SCALE-TABLE-PARA.
+
+           ADD 1 TO WS-SCALE-COUNT
+           SET WS-SCALE-IDX TO WS-SCALE-COUNT
+           MOVE GRADE-SCALE-RECORD TO WS-GRADE-SCALE-ENTRY(WS-SCALE-IDX)
+           PERFORM READ-SCALE-PARA.
+
+           FIND-OVERALL-PASS-MARK-PARA.
+
+           PERFORM VARYING WS-SCALE-IDX FROM 1 BY 1
+                   UNTIL WS-SCALE-IDX > WS-SCALE-COUNT
+               IF WS-GS-SUBJECT-CODE(WS-SCALE-IDX) = 'TOT'
+                   MOVE WS-GS-PASS-MARK(WS-SCALE-IDX)
+                       TO WS-OVERALL-PASS-MARK
+               END-IF
+           END-PERFORM.
+
+           OPEN-PARA.
+
+           OPEN INPUT SORTED-STUDENT-FILE
+           OPEN I-O STUDENT-MASTER
+           OPEN EXTEND TRANSCRIPT-FILE.
+
+           READ-PARA.
+
+           READ SORTED-STUDENT-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ
+           IF NOT WS-EOF
+               MOVE SORTED-STUDENT-RECORD TO STUDENT-MASTER-RECORD
+           END-IF.
+
+           PROCESS-AND-PRINT-PARA.
+
+           PERFORM PROCESS-PARA
+           ADD 6 TO WS-LINE-COUNT
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-HEADER-PARA
+           END-IF
+           PERFORM READ-PARA.
+
+           PROCESS-PARA.
+
+           ADD SM-MARK-ENGLISH SM-MARK-MATH SM-MARK-PHYSICS
+               GIVING SM-TOTAL-MARK
+
+           COMPUTE SM-OVERALL-MARK ROUNDED = SM-TOTAL-MARK / 3
+
+           PERFORM GRADE-SUBJECT-PARA
+
+               IF SM-TOTAL-MARK > WS-OVERALL-PASS-MARK THEN
+                   MOVE 'PASS' TO SM-RESULT
+
+               ELSE
+                   MOVE 'FAIL' TO SM-RESULT
+               END-IF.
+
+           PERFORM GET-LETTER-GRADE-PARA
+
+               EVALUATE TRUE ALSO TRUE
+                   WHEN SM-TOTAL-MARK > WS-OVERALL-PASS-MARK
+                           ALSO SM-RESULT='PASS'
+                        DISPLAY "Congrats"
+                        DISPLAY "Student No   : " SM-STUDENT-ID
+                        DISPLAY "Student Name : " SM-STUDENT-NAME
+                        DISPLAY "Your total marks is : "SM-TOTAL-MARK
+                        DISPLAY "Letter Grade : " WS-LETTER-GRADE
+                        DISPLAY "English : " WS-ENG-RESULT
+                            " Math : " WS-MATH-RESULT
+                            " Physics : " WS-PHYSICS-RESULT
+                   WHEN OTHER
+                        DISPLAY "Fail man"
+                        DISPLAY "Student No   : " SM-STUDENT-ID
+                        DISPLAY "Student Name : " SM-STUDENT-NAME
+                        DISPLAY "Your total marks is : "SM-TOTAL-MARK
+                        DISPLAY "Letter Grade : " WS-LETTER-GRADE
+                        DISPLAY "English : " WS-ENG-RESULT
+                            " Math : " WS-MATH-RESULT
+                            " Physics : " WS-PHYSICS-RESULT
+           END-EVALUATE.
+
+           REWRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO UPDATE STUDENT MASTER RECORD FOR "
+                       SM-STUDENT-ID
+           END-REWRITE.
+
+           PERFORM WRITE-TRANSCRIPT-PARA.
+
+           WRITE-TRANSCRIPT-PARA.
+
+           COMPUTE WS-GPA ROUNDED = (SM-TOTAL-MARK / 300) * 4
+           MOVE SM-STUDENT-ID TO TR-STUDENT-ID
+           MOVE WS-TERM-CODE TO TR-TERM-CODE
+           MOVE SM-TOTAL-MARK TO TR-TOTAL-MARK
+           MOVE WS-GPA TO TR-GPA
+           MOVE SM-RESULT TO TR-RESULT
+           WRITE TRANSCRIPT-RECORD.
+
+           GRADE-SUBJECT-PARA.
+
+           PERFORM VARYING WS-SCALE-IDX FROM 1 BY 1
+                   UNTIL WS-SCALE-IDX > WS-SCALE-COUNT
+               EVALUATE WS-GS-SUBJECT-CODE(WS-SCALE-IDX)
+                   WHEN 'ENG'
+                       IF SM-MARK-ENGLISH >=
+                               WS-GS-PASS-MARK(WS-SCALE-IDX)
+                           MOVE 'PASS' TO WS-ENG-RESULT
+                       ELSE
+                           MOVE 'FAIL' TO WS-ENG-RESULT
+                       END-IF
+                   WHEN 'MTH'
+                       IF SM-MARK-MATH >=
+                               WS-GS-PASS-MARK(WS-SCALE-IDX)
+                           MOVE 'PASS' TO WS-MATH-RESULT
+                       ELSE
+                           MOVE 'FAIL' TO WS-MATH-RESULT
+                       END-IF
+                   WHEN 'PHY'
+                       IF SM-MARK-PHYSICS >=
+                               WS-GS-PASS-MARK(WS-SCALE-IDX)
+                           MOVE 'PASS' TO WS-PHYSICS-RESULT
+                       ELSE
+                           MOVE 'FAIL' TO WS-PHYSICS-RESULT
+                       END-IF
+               END-EVALUATE
+           END-PERFORM.
+
+           GET-LETTER-GRADE-PARA.
+
+           MOVE 'F' TO WS-LETTER-GRADE
+           MOVE ZERO TO WS-BEST-PASS-MARK
+           PERFORM VARYING WS-SCALE-IDX FROM 1 BY 1
+                   UNTIL WS-SCALE-IDX > WS-SCALE-COUNT
+               IF WS-GS-SUBJECT-CODE(WS-SCALE-IDX) = 'TOT'
+                       AND SM-TOTAL-MARK >=
+                               WS-GS-PASS-MARK(WS-SCALE-IDX)
+                       AND WS-GS-PASS-MARK(WS-SCALE-IDX) >=
+                               WS-BEST-PASS-MARK
+                   MOVE WS-GS-PASS-MARK(WS-SCALE-IDX)
+                       TO WS-BEST-PASS-MARK
+                   MOVE WS-GS-LETTER-GRADE(WS-SCALE-IDX)
+                       TO WS-LETTER-GRADE
+               END-IF
+           END-PERFORM.
+
+           CLOSE-PARA.
+
+           CLOSE SORTED-STUDENT-FILE
+           CLOSE STUDENT-MASTER
+           CLOSE TRANSCRIPT-FILE.
+
+           TRANSCRIPT-REPORT-PARA.
+
+           DISPLAY " "
+           DISPLAY "----- Transcript History (GPA Trend) -----"
+           OPEN INPUT TRANSCRIPT-FILE
+           PERFORM READ-TRANSCRIPT-PARA
+           PERFORM PRINT-TRANSCRIPT-PARA UNTIL WS-TRAN-EOF
+           CLOSE TRANSCRIPT-FILE.
+
+           READ-TRANSCRIPT-PARA.
+
+           READ TRANSCRIPT-FILE
+               AT END MOVE 'Y' TO WS-TRAN-EOF-SWITCH
+           END-READ.
+
+           PRINT-TRANSCRIPT-PARA.
+
+           DISPLAY "Student " TR-STUDENT-ID
+               " Term " TR-TERM-CODE
+               " Total " TR-TOTAL-MARK
+               " GPA " TR-GPA
+               " Result " TR-RESULT
+           PERFORM READ-TRANSCRIPT-PARA.
+
+       END PROGRAM Exe26.
