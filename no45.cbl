@@ -1,23 +1,82 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe45.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           77 I PIC 9(01) VALUE IS 1.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM DISPLAY-PARA UNTIL I > 3
-               DISPLAY "using until end here"
-           PERFORM DISPLAY-PARA 3 TIMES
-
-            STOP RUN.
-
-           DISPLAY-PARA.
-           COMPUTE I = I + 1
-           DISPLAY "COUNTING".
-
-       END PROGRAM Exe45.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe45.
+       ENVIRONMENT DIVISION.
+           *> PERFORM ... TIMES / UNTIL demo - now logs a standard
+           *> run-control record so operations can confirm this job
+           *> actually ran and how many iterations it counted. The
+           *> iteration count itself now comes from RP-SECTION-COUNT
+           *> on the run-parm record instead of the literal 3, so
+           *> headcount growth does not need a recompile.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTLR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+           SELECT RUN-PARM-FILE ASSIGN TO "RUNPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-CONTROL-FILE.
+           COPY RUNCTLR.
+
+       FD RUN-PARM-FILE.
+           COPY RUNPARM.
+
+       WORKING-STORAGE SECTION.
+
+           77 I PIC 9(02) VALUE IS 1.
+
+           01 WS-RUNCTL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUNPARM-STATUS PIC X(02) VALUE SPACES.
+           01 WS-START-TIME PIC 9(06) VALUE ZERO.
+           01 WS-RECORDS-PROCESSED PIC 9(07) VALUE ZERO.
+           01 WS-SECTION-COUNT PIC 9(02) VALUE 3.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LOAD-RUN-PARM-PARA
+           OPEN EXTEND RUN-CONTROL-FILE
+           ACCEPT WS-START-TIME FROM TIME
+
+           PERFORM DISPLAY-PARA UNTIL I > WS-SECTION-COUNT
+               DISPLAY "using until end here"
+           PERFORM DISPLAY-PARA WS-SECTION-COUNT TIMES
+
+           PERFORM LOG-RUN-CONTROL-PARA
+           CLOSE RUN-CONTROL-FILE
+
+            STOP RUN.
+
+           LOAD-RUN-PARM-PARA.
+
+           OPEN INPUT RUN-PARM-FILE
+           READ RUN-PARM-FILE
+               AT END
+                   DISPLAY "RUN-PARM RECORD MISSING - USING DEFAULT"
+           END-READ
+           IF RP-SECTION-COUNT NOT = ZERO
+               MOVE RP-SECTION-COUNT TO WS-SECTION-COUNT
+           END-IF
+           CLOSE RUN-PARM-FILE.
+
+           DISPLAY-PARA.
+           COMPUTE I = I + 1
+           ADD 1 TO WS-RECORDS-PROCESSED
+           DISPLAY "COUNTING".
+
+           LOG-RUN-CONTROL-PARA.
+
+           MOVE "NO45    " TO RC-JOB-NAME
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-START-TIME TO RC-START-TIME
+           ACCEPT RC-END-TIME FROM TIME
+           MOVE WS-RECORDS-PROCESSED TO RC-RECORDS-PROCESSED
+           MOVE ZERO TO RC-CONTROL-TOTAL
+           MOVE ZERO TO RC-CHECKPOINT-KEY
+           WRITE RUN-CONTROL-RECORD.
+
+       END PROGRAM Exe45.
