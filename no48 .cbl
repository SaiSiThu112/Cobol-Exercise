@@ -1,24 +1,96 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe48.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           77 I PIC 9(01) VALUE IS ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-               PERFORM DISP-PARA1 THRU DISP-PARA3
-            STOP RUN.
-
-           DISP-PARA1.
-           DISPLAY "THIS IS ONE".
-
-           DISP-PARA2.
-           DISPLAY "THIS IS TWO".
-
-           DISP-PARA3.
-           DISPLAY "THIS IS THREE".
-
-       END PROGRAM Exe48.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe48.
+       ENVIRONMENT DIVISION.
+           *> PERFORM ... THRU demo - now logs a standard run-control
+           *> record so operations can confirm this job actually ran.
+           *> The paragraph range itself (DISP-PARA1 THRU DISP-PARA3)
+           *> is still fixed at compile time - COBOL has no way to
+           *> PERFORM a paragraph range that does not exist yet - but
+           *> how many passes it makes now comes from RP-SECTION-COUNT
+           *> on the run-parm record instead of always running once.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTLR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+           SELECT RUN-PARM-FILE ASSIGN TO "RUNPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-CONTROL-FILE.
+           COPY RUNCTLR.
+
+       FD RUN-PARM-FILE.
+           COPY RUNPARM.
+
+       WORKING-STORAGE SECTION.
+
+           77 I PIC 9(01) VALUE IS ZERO.
+
+           01 WS-RUNCTL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUNPARM-STATUS PIC X(02) VALUE SPACES.
+           01 WS-START-TIME PIC 9(06) VALUE ZERO.
+           01 WS-RECORDS-PROCESSED PIC 9(07) VALUE ZERO.
+           01 WS-PASS-COUNT PIC 9(02) VALUE 1.
+           01 WS-PASS-INDEX PIC 9(02) VALUE 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LOAD-RUN-PARM-PARA
+           OPEN EXTEND RUN-CONTROL-FILE
+           ACCEPT WS-START-TIME FROM TIME
+
+           MOVE 1 TO WS-PASS-INDEX
+           PERFORM RUN-ONE-PASS-PARA
+               UNTIL WS-PASS-INDEX > WS-PASS-COUNT
+
+           PERFORM LOG-RUN-CONTROL-PARA
+           CLOSE RUN-CONTROL-FILE
+
+            STOP RUN.
+
+           LOAD-RUN-PARM-PARA.
+
+           OPEN INPUT RUN-PARM-FILE
+           READ RUN-PARM-FILE
+               AT END
+                   DISPLAY "RUN-PARM RECORD MISSING - USING DEFAULT"
+           END-READ
+           IF RP-SECTION-COUNT NOT = ZERO
+               MOVE RP-SECTION-COUNT TO WS-PASS-COUNT
+           END-IF
+           CLOSE RUN-PARM-FILE.
+
+           RUN-ONE-PASS-PARA.
+
+           PERFORM DISP-PARA1 THRU DISP-PARA3
+           ADD 1 TO WS-PASS-INDEX.
+
+           DISP-PARA1.
+           DISPLAY "THIS IS ONE"
+           ADD 1 TO WS-RECORDS-PROCESSED.
+
+           DISP-PARA2.
+           DISPLAY "THIS IS TWO"
+           ADD 1 TO WS-RECORDS-PROCESSED.
+
+           DISP-PARA3.
+           DISPLAY "THIS IS THREE"
+           ADD 1 TO WS-RECORDS-PROCESSED.
+
+           LOG-RUN-CONTROL-PARA.
+
+           MOVE "NO48    " TO RC-JOB-NAME
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-START-TIME TO RC-START-TIME
+           ACCEPT RC-END-TIME FROM TIME
+           MOVE WS-RECORDS-PROCESSED TO RC-RECORDS-PROCESSED
+           MOVE ZERO TO RC-CONTROL-TOTAL
+           MOVE ZERO TO RC-CHECKPOINT-KEY
+           WRITE RUN-CONTROL-RECORD.
+
+       END PROGRAM Exe48.
