@@ -1,37 +1,96 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe40.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           77 NUM1 PIC 9(03) USAGE IS DISPLAY.
-           77 NUM2 PIC 9(03) USAGE IS COMP.
-           77 NUM3 PIC 9(03) USAGE IS COMP-3.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-
-           PERFORM ACCEPT-PARA
-           PERFORM DISPLAY-PARA
-
-            STOP RUN.
-
-           DISPLAY-PARA.
-           DISPLAY "Difference Between storage"
-           DISPLAY "In Default"
-           DISPLAY NUM1
-           DISPLAY "In Binary"
-           DISPLAY NUM2
-           DISPLAY "In Hexa Decimal"
-           DISPLAY NUM3.
-
-           ACCEPT-PARA.
-           DISPLAY "Enter NUM1"
-           ACCEPT NUM1
-           DISPLAY "Enter NUM2"
-           ACCEPT NUM2
-           DISPLAY "Enter NUM3"
-           ACCEPT NUM3.
-       END PROGRAM Exe40.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe40.
+       ENVIRONMENT DIVISION.
+           *> packed-decimal payroll extract for the tax system -
+           *> grown out of the old DISPLAY/COMP/COMP-3 storage demo,
+           *> the salary and YTD amounts now go out as COMP-3
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT PAYROLL-EXTRACT ASSIGN TO "PAYEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER.
+           COPY EMPMSTR.
+
+       FD PAYROLL-EXTRACT.
+           COPY PAYEXTR.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-EMPLOYEE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-EXTRACT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EXTRACT-COUNT PIC 9(05) VALUE ZERO.
+
+           01 WS-STORAGE-STUDY.
+               02 WS-DISPLAY-BYTES PIC 9(04) VALUE 31.
+               02 WS-COMP3-BYTES PIC 9(04) VALUE 17.
+               02 WS-BYTES-SAVED-EACH PIC 9(04) VALUE ZERO.
+               02 WS-TOTAL-BYTES-SAVED PIC 9(09) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM OPEN-PARA
+           PERFORM READ-PARA
+           PERFORM EXTRACT-PARA UNTIL WS-EOF
+           PERFORM CLOSE-PARA
+
+           DISPLAY "RECORDS EXTRACTED : " WS-EXTRACT-COUNT
+           PERFORM STORAGE-STUDY-PARA
+
+            STOP RUN.
+
+           OPEN-PARA.
+
+           OPEN INPUT EMPLOYEE-MASTER
+           OPEN OUTPUT PAYROLL-EXTRACT.
+
+           READ-PARA.
+
+           READ EMPLOYEE-MASTER
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           EXTRACT-PARA.
+
+           MOVE EM-EMP-ID TO PX-EMP-ID
+           MOVE EM-EMP-NAME TO PX-EMP-NAME
+           MOVE EM-SALARY TO PX-SALARY
+           MOVE EM-YTD-GROSS-PAY TO PX-YTD-GROSS-PAY
+           MOVE EM-YTD-TAX-WITHHELD TO PX-YTD-TAX-WITHHELD
+           WRITE PAYROLL-EXTRACT-RECORD
+           ADD 1 TO WS-EXTRACT-COUNT
+           PERFORM READ-PARA.
+
+           CLOSE-PARA.
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE PAYROLL-EXTRACT.
+
+           STORAGE-STUDY-PARA.
+
+           SUBTRACT WS-COMP3-BYTES FROM WS-DISPLAY-BYTES
+               GIVING WS-BYTES-SAVED-EACH
+           MULTIPLY WS-BYTES-SAVED-EACH BY WS-EXTRACT-COUNT
+               GIVING WS-TOTAL-BYTES-SAVED
+           DISPLAY " "
+           DISPLAY "----- Packed-Decimal Storage Savings Study -----"
+           DISPLAY "DISPLAY BYTES PER RECORD : " WS-DISPLAY-BYTES
+           DISPLAY "COMP-3 BYTES PER RECORD  : " WS-COMP3-BYTES
+           DISPLAY "BYTES SAVED PER RECORD   : " WS-BYTES-SAVED-EACH
+           DISPLAY "TOTAL BYTES SAVED        : " WS-TOTAL-BYTES-SAVED.
+
+       END PROGRAM Exe40.
