@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeCsvExtract.
+       ENVIRONMENT DIVISION.
+           *> flattens EMPLOYEE-MASTER into a comma-delimited file so
+           *> it can be pulled straight into a spreadsheet instead of
+           *> retyping printed report columns by hand
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT EMPLOYEE-CSV-FILE ASSIGN TO "EMPCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER.
+           COPY EMPMSTR.
+
+       FD EMPLOYEE-CSV-FILE.
+           01 EMPLOYEE-CSV-RECORD       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-EMPLOYEE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-CSV-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RECORDS-WRITTEN PIC 9(05) VALUE ZERO.
+
+           01 WS-ID-EDIT PIC ZZZZ9.
+           01 WS-SALARY-EDIT PIC ZZZZZZ9.99.
+           01 WS-YTD-GROSS-EDIT PIC ZZZZZZZZ9.99.
+           01 WS-YTD-TAX-EDIT PIC ZZZZZZZZ9.99.
+           01 WS-UPDATE-DATE-EDIT PIC 9(08).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT EMPLOYEE-MASTER
+           OPEN OUTPUT EMPLOYEE-CSV-FILE
+
+           PERFORM WRITE-HEADER-PARA
+           PERFORM READ-PARA
+           PERFORM EXTRACT-PARA UNTIL WS-EOF
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE EMPLOYEE-CSV-FILE
+
+           DISPLAY "EMPLOYEE RECORDS EXPORTED : " WS-RECORDS-WRITTEN
+
+            STOP RUN.
+
+           WRITE-HEADER-PARA.
+
+           MOVE "EMP_ID,NAME,DEPARTMENT,MARITAL_STATUS,"
+               & "EMPLOYMENT_STATUS,SALARY,YTD_GROSS,YTD_TAX,"
+               & "LAST_UPDATE_DATE" TO EMPLOYEE-CSV-RECORD
+           WRITE EMPLOYEE-CSV-RECORD.
+
+           READ-PARA.
+
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           EXTRACT-PARA.
+
+           MOVE EM-EMP-ID TO WS-ID-EDIT
+           MOVE EM-SALARY TO WS-SALARY-EDIT
+           MOVE EM-YTD-GROSS-PAY TO WS-YTD-GROSS-EDIT
+           MOVE EM-YTD-TAX-WITHHELD TO WS-YTD-TAX-EDIT
+           MOVE EM-LAST-UPDATE-DATE TO WS-UPDATE-DATE-EDIT
+
+           MOVE SPACES TO EMPLOYEE-CSV-RECORD
+           STRING
+               FUNCTION TRIM(WS-ID-EDIT)        DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               EM-EMP-NAME                      DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               EM-DEPARTMENT                    DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               EM-MARITAL-STATUS                DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               EM-EMPLOYMENT-STATUS             DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SALARY-EDIT)    DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-YTD-GROSS-EDIT) DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-YTD-TAX-EDIT)   DELIMITED BY SIZE
+               ","                              DELIMITED BY SIZE
+               WS-UPDATE-DATE-EDIT              DELIMITED BY SIZE
+           INTO EMPLOYEE-CSV-RECORD
+           END-STRING
+
+           WRITE EMPLOYEE-CSV-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+           PERFORM READ-PARA.
+
+       END PROGRAM EmployeeCsvExtract.
