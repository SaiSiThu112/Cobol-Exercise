@@ -1,35 +1,174 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PerSortedArrayUsingSerarchAll.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           01 STUDENT.
-               02 STUDENTNAME PIC X(10) OCCURS 5 TIMES
-                   ASCENDING KEY IS STUDENTNAME
-                   INDEXED BY STUIDX.
-           01 I PIC X(01).
-           01 IDXSTUDENTNAME PIC X(10) VALUE SPACE.
-
-       PROCEDURE DIVISION.
-
-           ACCEPT IDXSTUDENTNAME
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               ACCEPT STUDENTNAME(STUIDX)
-           END-PERFORM.
-
-       MAIN-PROCEDURE.
-
-           SET I TO 1
-
-           SEARCH ALL STUDENTNAME
-               AT END
-                   DISPLAY "STUDENT NOT FOUND"
-               WHEN STUDENTNAME(STUIDX)=IDXSTUDENTNAME
-                   DISPLAY "STUDENT FOUND"
-           END-SEARCH.
-
-            STOP RUN.
-
-       END PROGRAM PerSortedArrayUsingSerarchAll.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PerSortedArrayUsingSerarchAll.
+       ENVIRONMENT DIVISION.
+           *> grown to support inserting a new name and rewriting the
+           *> sorted table to STUNAME.DAT instead of only searching it
+           *> a sequence/duplicate check now runs against the table
+           *> before SEARCH ALL trusts its ASCENDING KEY order
+           *> LOAD-PARA now reads the names saved by a prior run back
+           *> from STUNAME.DAT instead of always prompting the
+           *> terminal, so an inserted name actually survives into the
+           *> next run - the terminal prompt is now only a first-run/
+           *> empty-file fallback
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL STUDENT-NAME-FILE ASSIGN TO "STUNAME"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUNAME-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-NAME-FILE.
+           01 FILE-STUDENT-NAME PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+           01 STUDENT.
+               02 STUDENTNAME PIC X(10) OCCURS 5 TO 10 TIMES
+                   DEPENDING ON WS-STUDENT-COUNT
+                   ASCENDING KEY IS STUDENTNAME
+                   INDEXED BY STUIDX.
+           01 WS-STUDENT-COUNT PIC 9(02) VALUE 5.
+           01 I PIC 9(02) VALUE 1.
+           01 IDXSTUDENTNAME PIC X(10) VALUE SPACE.
+           01 WS-MODE PIC X(01) VALUE SPACE.
+               88 WS-MODE-SEARCH VALUE 'S'.
+               88 WS-MODE-INSERT VALUE 'I'.
+           01 WS-NEW-NAME PIC X(10) VALUE SPACE.
+           01 WS-INSERT-POS PIC 9(02) VALUE ZERO.
+
+           01 WS-SEQCHK-SWITCH PIC X(01) VALUE 'Y'.
+               88 WS-SEQUENCE-OK VALUE 'Y'.
+           01 J PIC 9(02) VALUE 1.
+
+           01 WS-STUNAME-STATUS PIC X(02) VALUE SPACES.
+           01 WS-FILE-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-FILE-EOF VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM LOAD-PARA
+           PERFORM SEQUENCE-CHECK-PARA
+
+           DISPLAY "ENTER MODE (S=SEARCH I=INSERT) "
+           ACCEPT WS-MODE
+
+           EVALUATE TRUE
+               WHEN WS-MODE-SEARCH
+                   IF WS-SEQUENCE-OK
+                       PERFORM SEARCH-PARA
+                   ELSE
+                       DISPLAY "SEARCH ALL SKIPPED - TABLE NOT USABLE"
+                   END-IF
+               WHEN WS-MODE-INSERT
+                   PERFORM INSERT-PARA
+                   PERFORM SEQUENCE-CHECK-PARA
+                   PERFORM SAVE-PARA
+               WHEN OTHER
+                   DISPLAY "INVALID MODE"
+           END-EVALUATE
+
+            STOP RUN.
+
+           LOAD-PARA.
+
+           MOVE ZERO TO WS-STUDENT-COUNT
+           MOVE 'N' TO WS-FILE-EOF-SWITCH
+           OPEN INPUT STUDENT-NAME-FILE
+           PERFORM READ-NAME-PARA
+           PERFORM BUILD-TABLE-PARA
+               UNTIL WS-FILE-EOF OR WS-STUDENT-COUNT = 10
+           CLOSE STUDENT-NAME-FILE
+           IF WS-STUDENT-COUNT = ZERO
+               PERFORM ACCEPT-NAMES-PARA
+           END-IF.
+
+           READ-NAME-PARA.
+
+           READ STUDENT-NAME-FILE
+               AT END MOVE 'Y' TO WS-FILE-EOF-SWITCH
+           END-READ.
+
+           BUILD-TABLE-PARA.
+
+           ADD 1 TO WS-STUDENT-COUNT
+           MOVE FILE-STUDENT-NAME TO STUDENTNAME(WS-STUDENT-COUNT)
+           PERFORM READ-NAME-PARA.
+
+           ACCEPT-NAMES-PARA.
+
+           MOVE 5 TO WS-STUDENT-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STUDENT-COUNT
+               DISPLAY "ENTER STUDENT NAME " I
+               ACCEPT STUDENTNAME(I)
+           END-PERFORM.
+
+           SEQUENCE-CHECK-PARA.
+
+           MOVE 'Y' TO WS-SEQCHK-SWITCH
+           MOVE 2 TO J
+           PERFORM CHECK-ONE-PAIR-PARA UNTIL J > WS-STUDENT-COUNT.
+
+           CHECK-ONE-PAIR-PARA.
+
+           IF STUDENTNAME(J) < STUDENTNAME(J - 1)
+               DISPLAY "*** SEQUENCE ERROR - " STUDENTNAME(J)
+                   " IS OUT OF ASCENDING ORDER AFTER "
+                   STUDENTNAME(J - 1) " ***"
+               MOVE 'N' TO WS-SEQCHK-SWITCH
+           END-IF
+           IF STUDENTNAME(J) = STUDENTNAME(J - 1)
+               DISPLAY "*** DUPLICATE NAME - " STUDENTNAME(J)
+                   " APPEARS MORE THAN ONCE ***"
+               MOVE 'N' TO WS-SEQCHK-SWITCH
+           END-IF
+           ADD 1 TO J.
+
+           SEARCH-PARA.
+
+           DISPLAY "ENTER NAME TO FIND "
+           ACCEPT IDXSTUDENTNAME
+           SET STUIDX TO 1
+           SEARCH ALL STUDENTNAME
+               AT END
+                   DISPLAY "STUDENT NOT FOUND"
+               WHEN STUDENTNAME(STUIDX) = IDXSTUDENTNAME
+                   DISPLAY "STUDENT FOUND"
+           END-SEARCH.
+
+           INSERT-PARA.
+
+           DISPLAY "ENTER NEW STUDENT NAME "
+           ACCEPT WS-NEW-NAME
+           ADD 1 TO WS-STUDENT-COUNT
+           PERFORM FIND-INSERT-POS-PARA
+           PERFORM SHIFT-PARA
+           MOVE WS-NEW-NAME TO STUDENTNAME(WS-INSERT-POS).
+
+           FIND-INSERT-POS-PARA.
+
+           MOVE 1 TO WS-INSERT-POS
+           PERFORM UNTIL WS-INSERT-POS > WS-STUDENT-COUNT - 1
+                       OR STUDENTNAME(WS-INSERT-POS) > WS-NEW-NAME
+               ADD 1 TO WS-INSERT-POS
+           END-PERFORM.
+
+           SHIFT-PARA.
+
+           PERFORM VARYING I FROM WS-STUDENT-COUNT BY -1
+                   UNTIL I <= WS-INSERT-POS
+               MOVE STUDENTNAME(I - 1) TO STUDENTNAME(I)
+           END-PERFORM.
+
+           SAVE-PARA.
+
+           OPEN OUTPUT STUDENT-NAME-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STUDENT-COUNT
+               MOVE STUDENTNAME(I) TO FILE-STUDENT-NAME
+               WRITE FILE-STUDENT-NAME
+           END-PERFORM
+           CLOSE STUDENT-NAME-FILE.
+
+       END PROGRAM PerSortedArrayUsingSerarchAll.
