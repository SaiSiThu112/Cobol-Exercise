@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentEmployeeCrossReference.
+       ENVIRONMENT DIVISION.
+           *> joins STUDENT-MASTER and EMPLOYEE-MASTER on name for the
+           *> handful of people who are both a student worker and an
+           *> employee - both masters name this field differently
+           *> (SM-STUDENT-NAME, EM-EMP-NAME), so it is copied here into
+           *> two like-named group items and told apart with the same
+           *> "NAME OF <group>" qualification Exe41 uses for NUM OF
+           *> GP1/GP2
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+           COPY STUDMSTR.
+
+       FD EMPLOYEE-MASTER.
+           COPY EMPMSTR.
+
+       WORKING-STORAGE SECTION.
+
+           01 STUDENT-INFO.
+               05 NAME PIC X(10).
+
+           01 EMPLOYEE-INFO.
+               05 NAME PIC X(10).
+
+           01 WS-STUDENT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-STUDENT-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-STUDENT-EOF VALUE 'Y'.
+
+           01 WS-EMPLOYEE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EMPLOYEE-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EMPLOYEE-EOF VALUE 'Y'.
+
+           01 WS-MATCH-COUNT PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT STUDENT-MASTER
+
+           PERFORM READ-STUDENT-PARA
+           PERFORM UNTIL WS-STUDENT-EOF
+               MOVE SM-STUDENT-NAME TO NAME OF STUDENT-INFO
+               PERFORM FIND-MATCHING-EMPLOYEE-PARA
+               PERFORM READ-STUDENT-PARA
+           END-PERFORM
+
+           CLOSE STUDENT-MASTER
+
+           DISPLAY " "
+           DISPLAY "STUDENT/EMPLOYEE NAME MATCHES : " WS-MATCH-COUNT
+
+            STOP RUN.
+
+           READ-STUDENT-PARA.
+
+           READ STUDENT-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-STUDENT-EOF-SWITCH
+           END-READ.
+
+           FIND-MATCHING-EMPLOYEE-PARA.
+
+           MOVE 'N' TO WS-EMPLOYEE-EOF-SWITCH
+           OPEN INPUT EMPLOYEE-MASTER
+           PERFORM READ-EMPLOYEE-PARA
+           PERFORM UNTIL WS-EMPLOYEE-EOF
+               MOVE EM-EMP-NAME TO NAME OF EMPLOYEE-INFO
+               IF NAME OF STUDENT-INFO = NAME OF EMPLOYEE-INFO
+                   DISPLAY "MATCH : " NAME OF STUDENT-INFO
+                       " STUDENT ID " SM-STUDENT-ID
+                       " EMPLOYEE ID " EM-EMP-ID
+                   ADD 1 TO WS-MATCH-COUNT
+               END-IF
+               PERFORM READ-EMPLOYEE-PARA
+           END-PERFORM
+           CLOSE EMPLOYEE-MASTER.
+
+           READ-EMPLOYEE-PARA.
+
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EMPLOYEE-EOF-SWITCH
+           END-READ.
+
+       END PROGRAM StudentEmployeeCrossReference.
