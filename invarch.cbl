@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InventoryMonthEndArchive.
+       ENVIRONMENT DIVISION.
+           *> month-end job - copies every INVENTORY-MASTER record to
+           *> a dated archive file so this month's on-hand snapshot is
+           *> preserved before next month's receipts and issues start
+           *> posting against the same items - the master carries no
+           *> period counters of its own to reset, only a running
+           *> on-hand balance, so there is nothing to purge here
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-MASTER ASSIGN TO "INVMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS WS-INVENTORY-STATUS.
+
+           SELECT INVENTORY-ARCHIVE-FILE ASSIGN TO "INVARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTLR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-MASTER.
+           COPY INVMSTR.
+
+       FD INVENTORY-ARCHIVE-FILE.
+           01 INVENTORY-ARCHIVE-RECORD.
+               05 IA-ARCHIVE-DATE       PIC 9(08).
+               05 IA-INVENTORY-DATA     PIC X(58).
+
+       FD RUN-CONTROL-FILE.
+           COPY RUNCTLR.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-INVENTORY-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-ARCHIVE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUNCTL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-START-TIME PIC 9(06) VALUE ZERO.
+           01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+           01 WS-RECORDS-ARCHIVED PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-START-TIME FROM TIME
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT INVENTORY-MASTER
+           OPEN OUTPUT INVENTORY-ARCHIVE-FILE
+
+           PERFORM READ-PARA
+           PERFORM ARCHIVE-PARA UNTIL WS-EOF
+
+           CLOSE INVENTORY-MASTER
+           CLOSE INVENTORY-ARCHIVE-FILE
+
+           DISPLAY "INVENTORY RECORDS ARCHIVED : " WS-RECORDS-ARCHIVED
+           PERFORM LOG-RUN-CONTROL-PARA
+
+            STOP RUN.
+
+           READ-PARA.
+
+           READ INVENTORY-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           ARCHIVE-PARA.
+
+           MOVE WS-RUN-DATE TO IA-ARCHIVE-DATE
+           MOVE INVENTORY-MASTER-RECORD TO IA-INVENTORY-DATA
+           WRITE INVENTORY-ARCHIVE-RECORD
+           ADD 1 TO WS-RECORDS-ARCHIVED
+           PERFORM READ-PARA.
+
+           LOG-RUN-CONTROL-PARA.
+
+           OPEN EXTEND RUN-CONTROL-FILE
+           MOVE "INVARCH " TO RC-JOB-NAME
+           MOVE WS-RUN-DATE TO RC-RUN-DATE
+           MOVE WS-START-TIME TO RC-START-TIME
+           ACCEPT RC-END-TIME FROM TIME
+           MOVE WS-RECORDS-ARCHIVED TO RC-RECORDS-PROCESSED
+           MOVE ZERO TO RC-CONTROL-TOTAL
+           MOVE ZERO TO RC-CHECKPOINT-KEY
+           WRITE RUN-CONTROL-RECORD
+           CLOSE RUN-CONTROL-FILE.
+
+       END PROGRAM InventoryMonthEndArchive.
