@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PurchaseOrderSuggest.
+       ENVIRONMENT DIVISION.
+           *> vendor-master maintenance plus a purchase-order
+           *> suggestion report - every inventory item under its
+           *> reorder point is matched to its vendor and listed
+           *> the report now prints a title/run-date/page-number
+           *> header at the top of every page and starts a new page
+           *> after WS-LINES-PER-PAGE lines of detail
+           *> the inventory scan driving the suggestion report now
+           *> reads NEXT RECORD, since a bare READ against a DYNAMIC-
+           *> access indexed file is a keyed random read, not a scan,
+           *> and would never have walked past the first item
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDOR-MASTER ASSIGN TO "VENDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-VENDOR-CODE
+               FILE STATUS IS WS-VENDOR-STATUS.
+
+           SELECT INVENTORY-MASTER ASSIGN TO "INVMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS WS-INVENTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDOR-MASTER.
+           COPY VENDMSTR.
+
+       FD INVENTORY-MASTER.
+           COPY INVMSTR.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-VENDOR-STATUS PIC X(02) VALUE SPACES.
+           01 WS-INVENTORY-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-TRANSACTION-CODE PIC X(01) VALUE SPACE.
+               88 WS-TRAN-ADD VALUE 'A'.
+               88 WS-TRAN-CHANGE VALUE 'C'.
+               88 WS-TRAN-DELETE VALUE 'D'.
+               88 WS-TRAN-PO-REPORT VALUE 'P'.
+               88 WS-TRAN-END VALUE 'E'.
+
+           01 WS-SUGGESTION-COUNT PIC 9(05) VALUE ZERO.
+
+           01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+           01 WS-PAGE-NUMBER PIC 9(03) VALUE ZERO.
+           01 WS-LINE-COUNT PIC 9(03) VALUE ZERO.
+           01 WS-LINES-PER-PAGE PIC 9(03) VALUE 20.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN I-O VENDOR-MASTER
+
+           PERFORM TRANSACTION-PARA UNTIL WS-TRAN-END
+
+           CLOSE VENDOR-MASTER
+
+            STOP RUN.
+
+           TRANSACTION-PARA.
+
+           DISPLAY "ENTER TRANSACTION (A=ADD C=CHANGE D=DELETE "
+               "P=PO SUGGESTIONS E=END) "
+           ACCEPT WS-TRANSACTION-CODE
+
+           EVALUATE TRUE
+               WHEN WS-TRAN-ADD
+                   PERFORM ADD-PARA
+               WHEN WS-TRAN-CHANGE
+                   PERFORM CHANGE-PARA
+               WHEN WS-TRAN-DELETE
+                   PERFORM DELETE-PARA
+               WHEN WS-TRAN-PO-REPORT
+                   PERFORM PO-REPORT-PARA
+               WHEN WS-TRAN-END
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE"
+           END-EVALUATE.
+
+           ADD-PARA.
+
+           DISPLAY "ENTER VENDOR CODE "
+           ACCEPT VM-VENDOR-CODE
+           READ VENDOR-MASTER
+               INVALID KEY
+                   DISPLAY "ENTER VENDOR NAME "
+                   ACCEPT VM-VENDOR-NAME
+                   DISPLAY "ENTER VENDOR ADDRESS "
+                   ACCEPT VM-VENDOR-ADDRESS
+                   WRITE VENDOR-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO ADD VENDOR RECORD"
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "DUPLICATE VENDOR CODE - RECORD NOT ADDED"
+           END-READ.
+
+           CHANGE-PARA.
+
+           DISPLAY "ENTER VENDOR CODE "
+           ACCEPT VM-VENDOR-CODE
+           READ VENDOR-MASTER
+               INVALID KEY
+                   DISPLAY "VENDOR CODE NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY "ENTER NEW VENDOR ADDRESS "
+                   ACCEPT VM-VENDOR-ADDRESS
+                   REWRITE VENDOR-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO CHANGE VENDOR RECORD"
+                   END-REWRITE
+           END-READ.
+
+           DELETE-PARA.
+
+           DISPLAY "ENTER VENDOR CODE "
+           ACCEPT VM-VENDOR-CODE
+           READ VENDOR-MASTER
+               INVALID KEY
+                   DISPLAY "VENDOR CODE NOT FOUND"
+               NOT INVALID KEY
+                   DELETE VENDOR-MASTER RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO DELETE VENDOR RECORD"
+                   END-DELETE
+           END-READ.
+
+           PO-REPORT-PARA.
+
+           MOVE ZERO TO WS-SUGGESTION-COUNT
+           MOVE 'N' TO WS-EOF-SWITCH
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM PRINT-HEADER-PARA
+           OPEN INPUT INVENTORY-MASTER
+           PERFORM READ-INVENTORY-PARA
+           PERFORM EVALUATE-ITEM-PARA UNTIL WS-EOF
+           CLOSE INVENTORY-MASTER
+           DISPLAY "ITEMS TO REORDER : " WS-SUGGESTION-COUNT.
+
+           PRINT-HEADER-PARA.
+
+           ADD 1 TO WS-PAGE-NUMBER
+           DISPLAY " "
+           DISPLAY "----- Purchase Order Suggestions -----"
+           DISPLAY "RUN DATE : " WS-RUN-DATE "   PAGE : " WS-PAGE-NUMBER
+           DISPLAY " "
+           MOVE ZERO TO WS-LINE-COUNT.
+
+           READ-INVENTORY-PARA.
+
+           READ INVENTORY-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           EVALUATE-ITEM-PARA.
+
+           IF IM-QTY-ON-HAND < IM-REORDER-POINT
+               ADD 1 TO WS-SUGGESTION-COUNT
+               MOVE IM-VENDOR-CODE TO VM-VENDOR-CODE
+               READ VENDOR-MASTER
+                   INVALID KEY
+                       DISPLAY "ITEM " IM-ITEM-CODE
+                           " QTY " IM-QTY-ON-HAND
+                           " REORDER PT " IM-REORDER-POINT
+                           " VENDOR UNKNOWN"
+                   NOT INVALID KEY
+                       DISPLAY "ITEM " IM-ITEM-CODE
+                           " QTY " IM-QTY-ON-HAND
+                           " REORDER PT " IM-REORDER-POINT
+                           " VENDOR " VM-VENDOR-NAME
+               END-READ
+               ADD 1 TO WS-LINE-COUNT
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM PRINT-HEADER-PARA
+               END-IF
+           END-IF
+           PERFORM READ-INVENTORY-PARA.
+
+       END PROGRAM PurchaseOrderSuggest.
