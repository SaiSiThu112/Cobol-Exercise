@@ -1,28 +1,37 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OneDimensionalArray.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           01 STUDENT-SECTION.
-               02 STUDENT.
-                   03 SUBJECT PIC 9(03) OCCURS 6 TIMES INDEXED BY SEQ.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM VARYING SEQ FROM 1 BY 1 UNTIL SEQ > 6
-               ACCEPT SUBJECT(SEQ)
-
-           END-PERFORM.
-
-           SET SEQ TO 1
-           SEARCH SUBJECT VARYING SEQ
-               AT END DISPLAY "STUDENT PASSED"
-               WHEN  SUBJECT(SEQ)< 35
-               DISPLAY "STUDENT FAILED"
-           END-SEARCH.
-
-            STOP RUN.
-       END PROGRAM OneDimensionalArray.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OneDimensionalArray.
+       ENVIRONMENT DIVISION.
+           *> full roster report - every subject is evaluated and
+           *> printed instead of stopping at the first failing mark,
+           *> plus a GPA rolled up across all 6 subjects
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           01 STUDENT-SECTION.
+               02 STUDENT.
+                   03 SUBJECT PIC 9(03) OCCURS 6 TIMES INDEXED BY SEQ.
+
+           01 WS-TOTAL-MARK PIC 9(04) VALUE ZERO.
+           01 WS-GPA PIC 9V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM VARYING SEQ FROM 1 BY 1 UNTIL SEQ > 6
+               ACCEPT SUBJECT(SEQ)
+               ADD SUBJECT(SEQ) TO WS-TOTAL-MARK
+           END-PERFORM.
+
+           PERFORM VARYING SEQ FROM 1 BY 1 UNTIL SEQ > 6
+               IF SUBJECT(SEQ) < 35
+                   DISPLAY "SUBJECT " SEQ " FAILED : " SUBJECT(SEQ)
+               ELSE
+                   DISPLAY "SUBJECT " SEQ " PASSED : " SUBJECT(SEQ)
+               END-IF
+           END-PERFORM.
+
+           COMPUTE WS-GPA ROUNDED = (WS-TOTAL-MARK / 600) * 4
+           DISPLAY "STUDENT GPA : " WS-GPA
+
+            STOP RUN.
+       END PROGRAM OneDimensionalArray.
