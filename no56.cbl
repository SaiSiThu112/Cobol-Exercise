@@ -32,12 +32,12 @@
            PROCESS-PARA.
                PERFORM UNTIL NUM <= 0
                    DIVIDE NUM BY 10 GIVING TEMP REMAINDER REM
-                   COMPUTE REVNUM = REVNUM + 10 + REM
+                   COMPUTE REVNUM = (REVNUM * 10) + REM
                    DIVIDE NUM BY 10 GIVING NUM
                END-PERFORM.
 
            OUTPUT-PARA.
-           IF REM = VAL THEN
+           IF REVNUM = VAL THEN
               DISPLAY " GIVING NUMBER IS PALINDROME "
            ELSE
                DISPLAY " GIVING NUMBER IS NOT PALINDROME ".
