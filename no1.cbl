@@ -1,23 +1,120 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe1.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-              *> type of data declaration in cobol
-       WORKING-STORAGE SECTION.
-           77 WS-NUM PIC 9(1) VALUE 1.
-           77 WS-ALPHA PIC A(1) VALUE 'A'.
-           77 WS-ALPHANUM PIC X(2) VALUE "G2".
-           77 WS-DECNUM PIC 9V9(2) VALUE 2.2.
-           77 WS-SIGN PIC S9(2) VALUE -7.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-               DISPLAY "NUM : " WS-NUM
-               DISPLAY "ALPHA : " WS-ALPHA
-               DISPLAY "ALPHANUM : " WS-ALPHANUM
-               DISPLAY "DESCENDING NUM : " WS-DECNUM
-               DISPLAY "SIGN NUM : " WS-SIGN
-
-            STOP RUN.
-
-       END PROGRAM Exe1.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe1.
+       ENVIRONMENT DIVISION.
+           *> type of data declaration in cobol
+           *> grown into a self-test - each field's PIC clause is
+           *> proven against test cases read from a file instead of
+           *> just DISPLAYing one hardcoded VALUE per field
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DICT-TEST-FILE ASSIGN TO "PICDICT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DICT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DICT-TEST-FILE.
+           COPY DICTTEST.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-DICT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           77 WS-NUM PIC 9(1) VALUE 1.
+           77 WS-ALPHA PIC A(1) VALUE 'A'.
+           77 WS-ALPHANUM PIC X(2) VALUE "G2".
+           77 WS-DECNUM PIC 9V9(2) VALUE 2.2.
+           77 WS-SIGN PIC S9(2) VALUE -7.
+
+           01 WS-CASES-RUN PIC 9(05) VALUE ZERO.
+           01 WS-CASES-PASSED PIC 9(05) VALUE ZERO.
+           01 WS-CASES-FAILED PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT DICT-TEST-FILE
+
+           PERFORM READ-PARA
+           PERFORM RUN-TEST-CASE-PARA UNTIL WS-EOF
+
+           CLOSE DICT-TEST-FILE
+
+           PERFORM SUMMARY-PARA
+
+            STOP RUN.
+
+           READ-PARA.
+
+           READ DICT-TEST-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           RUN-TEST-CASE-PARA.
+
+           ADD 1 TO WS-CASES-RUN
+           DISPLAY "CASE : " DT-CASE-NAME
+
+           MOVE DT-NUM-INPUT TO WS-NUM
+           IF WS-NUM = DT-NUM-EXPECTED
+               DISPLAY "  NUM       PASS : " WS-NUM
+               ADD 1 TO WS-CASES-PASSED
+           ELSE
+               DISPLAY "  NUM       FAIL : GOT " WS-NUM
+                   " EXPECTED " DT-NUM-EXPECTED
+               ADD 1 TO WS-CASES-FAILED
+           END-IF
+
+           MOVE DT-ALPHA-INPUT TO WS-ALPHA
+           IF WS-ALPHA = DT-ALPHA-EXPECTED
+               DISPLAY "  ALPHA     PASS : " WS-ALPHA
+               ADD 1 TO WS-CASES-PASSED
+           ELSE
+               DISPLAY "  ALPHA     FAIL : GOT " WS-ALPHA
+                   " EXPECTED " DT-ALPHA-EXPECTED
+               ADD 1 TO WS-CASES-FAILED
+           END-IF
+
+           MOVE DT-ALPHANUM-INPUT TO WS-ALPHANUM
+           IF WS-ALPHANUM = DT-ALPHANUM-EXPECTED
+               DISPLAY "  ALPHANUM  PASS : " WS-ALPHANUM
+               ADD 1 TO WS-CASES-PASSED
+           ELSE
+               DISPLAY "  ALPHANUM  FAIL : GOT " WS-ALPHANUM
+                   " EXPECTED " DT-ALPHANUM-EXPECTED
+               ADD 1 TO WS-CASES-FAILED
+           END-IF
+
+           MOVE DT-DECNUM-INPUT TO WS-DECNUM
+           IF WS-DECNUM = DT-DECNUM-EXPECTED
+               DISPLAY "  DECNUM    PASS : " WS-DECNUM
+               ADD 1 TO WS-CASES-PASSED
+           ELSE
+               DISPLAY "  DECNUM    FAIL : GOT " WS-DECNUM
+                   " EXPECTED " DT-DECNUM-EXPECTED
+               ADD 1 TO WS-CASES-FAILED
+           END-IF
+
+           MOVE DT-SIGN-INPUT TO WS-SIGN
+           IF WS-SIGN = DT-SIGN-EXPECTED
+               DISPLAY "  SIGN      PASS : " WS-SIGN
+               ADD 1 TO WS-CASES-PASSED
+           ELSE
+               DISPLAY "  SIGN      FAIL : GOT " WS-SIGN
+                   " EXPECTED " DT-SIGN-EXPECTED
+               ADD 1 TO WS-CASES-FAILED
+           END-IF
+
+           PERFORM READ-PARA.
+
+           SUMMARY-PARA.
+
+           DISPLAY " "
+           DISPLAY "----- Data Dictionary Self-Test Summary -----"
+           DISPLAY "Cases Run    : " WS-CASES-RUN
+           DISPLAY "Checks Passed: " WS-CASES-PASSED
+           DISPLAY "Checks Failed: " WS-CASES-FAILED.
+
+       END PROGRAM Exe1.
