@@ -1,39 +1,428 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ArrayIndex.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           01 STORE.
-               05 PRODUCT OCCURS 3 TIMES DESCENDING KEY IS ITEM-CODE
-               INDEXED BY IDX.
-                   10 ITEM-CODE PIC 9(05).
-           01 ITEM-VALUE PIC 9(05) VALUE 12345.
-           01 COUNTER PIC 9(01) VALUE 1.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-               SET IDX TO 1
-           PERFORM PRO-DETAIL UNTIL IDX > 3
-           PERFORM SEARCH-ALL-PARA
-
-            STOP RUN.
-
-           PRO-DETAIL.
-           MOVE ITEM-VALUE TO ITEM-CODE(IDX)
-           DISPLAY "Product " COUNTER " " ITEM-CODE(IDX)
-           SUBTRACT 1 FROM ITEM-VALUE
-           SUBTRACT 1 FROM COUNTER
-           SET IDX DOWN BY 1.
-
-           SEARCH-ALL-PARA.
-           SEARCH ALL PRODUCT
-               AT END
-               DISPLAY " RECORD NOT FOUND "
-               WHEN ITEM-CODE(IDX) = 12344
-                   DISPLAY "RECORD FOUND"
-                   DISPLAY ITEM-CODE(IDX).
-
-       END PROGRAM ArrayIndex.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArrayIndex.
+       ENVIRONMENT DIVISION.
+           *> add/change/delete maintenance against the real
+           *> INVENTORY-MASTER file, replacing the old in-memory
+           *> PRODUCT table SEARCH ALL demo
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-MASTER ASSIGN TO "INVMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-ITEM-CODE
+               FILE STATUS IS WS-INVENTORY-STATUS.
+
+           SELECT PHYSICAL-COUNT-FILE ASSIGN TO "PHYSCNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PHYSCNT-STATUS.
+
+           SELECT PRICE-HISTORY-FILE ASSIGN TO "PRICEHST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICEHST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENTORY-MASTER.
+           COPY INVMSTR.
+
+       FD PHYSICAL-COUNT-FILE.
+           COPY PHYSCNT.
+
+       FD PRICE-HISTORY-FILE.
+           COPY PRICEHST.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-INVENTORY-STATUS PIC X(02) VALUE SPACES.
+
+           01 WS-TRANSACTION-CODE PIC X(01) VALUE SPACE.
+               88 WS-TRAN-ADD VALUE 'A'.
+               88 WS-TRAN-CHANGE VALUE 'C'.
+               88 WS-TRAN-DELETE VALUE 'D'.
+               88 WS-TRAN-RECEIPT VALUE 'R'.
+               88 WS-TRAN-ISSUE VALUE 'I'.
+               88 WS-TRAN-RANGE VALUE 'L'.
+               88 WS-TRAN-VARIANCE VALUE 'V'.
+               88 WS-TRAN-SLOW-MOVING VALUE 'S'.
+               88 WS-TRAN-END VALUE 'E'.
+
+           01 WS-MOVEMENT-QTY PIC 9(07) VALUE ZERO.
+           01 WS-QTY-BEFORE PIC 9(07) VALUE ZERO.
+
+           01 WS-LOW-ITEM-CODE PIC 9(05) VALUE ZERO.
+           01 WS-HIGH-ITEM-CODE PIC 9(05) VALUE ZERO.
+           01 WS-RANGE-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-RANGE-EOF VALUE 'Y'.
+
+           01 WS-PHYSCNT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-PHYSCNT-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-PHYSCNT-EOF VALUE 'Y'.
+
+           01 WS-VARIANCE-QTY PIC S9(07) VALUE ZERO.
+           01 WS-VARIANCE-PERCENT PIC S9(03)V99 VALUE ZERO.
+           01 WS-TOLERANCE-PERCENT PIC 9(03)V99 VALUE 5.00.
+           01 WS-ITEMS-COUNTED PIC 9(05) VALUE ZERO.
+           01 WS-ITEMS-FLAGGED PIC 9(05) VALUE ZERO.
+
+           01 WS-PRICEHST-STATUS PIC X(02) VALUE SPACES.
+           01 WS-OLD-UNIT-COST PIC 9(05)V99 VALUE ZERO.
+
+           01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+           01 WS-SLOW-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-SLOW-EOF VALUE 'Y'.
+           01 WS-SLOW-MOVING-DAYS PIC 9(03) VALUE 90.
+           01 WS-SLOW-ITEM-COUNT PIC 9(05) VALUE ZERO.
+           01 WS-RUN-PSEUDO-DAYS PIC 9(07) VALUE ZERO.
+           01 WS-ISSUE-PSEUDO-DAYS PIC 9(07) VALUE ZERO.
+           01 WS-DAYS-SINCE-ISSUE PIC S9(07) VALUE ZERO.
+
+           01 WS-CONVERT-DATE-IN PIC 9(08) VALUE ZERO.
+           01 WS-CONVERT-DATE-FIELDS REDEFINES WS-CONVERT-DATE-IN.
+               02 WS-CONVERT-YYYY PIC 9(04).
+               02 WS-CONVERT-MM PIC 9(02).
+               02 WS-CONVERT-DD PIC 9(02).
+           01 WS-CONVERT-PSEUDO-DAYS PIC 9(07) VALUE ZERO.
+
+           01 WS-NEW-ITEM-CODE PIC 9(05) VALUE ZERO.
+           01 WS-CHECK-WORK PIC 9(05) VALUE ZERO.
+           01 WS-CHECK-QUOT PIC 9(05) VALUE ZERO.
+           01 WS-CHECK-REM PIC 9(01) VALUE ZERO.
+           01 WS-CHECK-REVERSED PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN I-O INVENTORY-MASTER
+           OPEN EXTEND PRICE-HISTORY-FILE
+
+           PERFORM TRANSACTION-PARA UNTIL WS-TRAN-END
+
+           CLOSE INVENTORY-MASTER
+           CLOSE PRICE-HISTORY-FILE
+
+            STOP RUN.
+
+           TRANSACTION-PARA.
+
+           DISPLAY "ENTER TRANSACTION (A=ADD C=CHANGE D=DELETE "
+               "R=RECEIPT I=ISSUE L=RANGE LOOKUP V=VARIANCE "
+               "S=SLOW MOVING E=END) "
+           ACCEPT WS-TRANSACTION-CODE
+
+           EVALUATE TRUE
+               WHEN WS-TRAN-ADD
+                   PERFORM ADD-PARA
+               WHEN WS-TRAN-CHANGE
+                   PERFORM CHANGE-PARA
+               WHEN WS-TRAN-DELETE
+                   PERFORM DELETE-PARA
+               WHEN WS-TRAN-RECEIPT
+                   PERFORM RECEIPT-PARA
+               WHEN WS-TRAN-ISSUE
+                   PERFORM ISSUE-PARA
+               WHEN WS-TRAN-RANGE
+                   PERFORM RANGE-LOOKUP-PARA
+               WHEN WS-TRAN-VARIANCE
+                   PERFORM VARIANCE-REPORT-PARA
+               WHEN WS-TRAN-SLOW-MOVING
+                   PERFORM SLOW-MOVING-REPORT-PARA
+               WHEN WS-TRAN-END
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE"
+           END-EVALUATE.
+
+           ADD-PARA.
+
+           DISPLAY "ENTER ITEM CODE "
+           ACCEPT IM-ITEM-CODE
+           MOVE IM-ITEM-CODE TO WS-NEW-ITEM-CODE
+           PERFORM REVERSE-DIGITS-PARA
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   PERFORM CHECK-TRANSPOSITION-PARA
+                   DISPLAY "ENTER ITEM DESCRIPTION "
+                   ACCEPT IM-ITEM-DESCRIPTION
+                   DISPLAY "ENTER QUANTITY ON HAND "
+                   ACCEPT IM-QTY-ON-HAND
+                   DISPLAY "ENTER REORDER POINT "
+                   ACCEPT IM-REORDER-POINT
+                   DISPLAY "ENTER UNIT COST "
+                   ACCEPT IM-UNIT-COST
+                   DISPLAY "ENTER VENDOR CODE "
+                   ACCEPT IM-VENDOR-CODE
+                   ACCEPT IM-LAST-ISSUED-DATE FROM DATE YYYYMMDD
+                   MOVE WS-NEW-ITEM-CODE TO IM-ITEM-CODE
+                   WRITE INVENTORY-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO ADD INVENTORY RECORD"
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "DUPLICATE ITEM CODE - RECORD NOT ADDED"
+           END-READ.
+
+           REVERSE-DIGITS-PARA.
+
+           MOVE WS-NEW-ITEM-CODE TO WS-CHECK-WORK
+           MOVE ZERO TO WS-CHECK-REVERSED
+           PERFORM UNTIL WS-CHECK-WORK = ZERO
+               DIVIDE WS-CHECK-WORK BY 10
+                   GIVING WS-CHECK-QUOT REMAINDER WS-CHECK-REM
+               COMPUTE WS-CHECK-REVERSED =
+                   (WS-CHECK-REVERSED * 10) + WS-CHECK-REM
+               MOVE WS-CHECK-QUOT TO WS-CHECK-WORK
+           END-PERFORM.
+
+           CHECK-TRANSPOSITION-PARA.
+
+           IF WS-CHECK-REVERSED NOT = WS-NEW-ITEM-CODE
+               MOVE WS-CHECK-REVERSED TO IM-ITEM-CODE
+               READ INVENTORY-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "*** WARNING - POSSIBLE TRANSPOSITION "
+                           "ERROR - REVERSED ITEM CODE "
+                           WS-CHECK-REVERSED
+                           " ALREADY EXISTS ON FILE ***"
+               END-READ
+               MOVE WS-NEW-ITEM-CODE TO IM-ITEM-CODE
+           END-IF.
+
+           CHANGE-PARA.
+
+           DISPLAY "ENTER ITEM CODE "
+           ACCEPT IM-ITEM-CODE
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   DISPLAY "ITEM CODE NOT FOUND"
+               NOT INVALID KEY
+                   MOVE IM-UNIT-COST TO WS-OLD-UNIT-COST
+                   DISPLAY "ENTER NEW UNIT COST "
+                   ACCEPT IM-UNIT-COST
+                   DISPLAY "ENTER NEW REORDER POINT "
+                   ACCEPT IM-REORDER-POINT
+                   IF IM-UNIT-COST NOT = WS-OLD-UNIT-COST
+                       PERFORM LOG-PRICE-CHANGE-PARA
+                   END-IF
+                   REWRITE INVENTORY-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO CHANGE INVENTORY RECORD"
+                   END-REWRITE
+           END-READ.
+
+           LOG-PRICE-CHANGE-PARA.
+
+           MOVE IM-ITEM-CODE TO PH-ITEM-CODE
+           MOVE WS-OLD-UNIT-COST TO PH-OLD-PRICE
+           MOVE IM-UNIT-COST TO PH-NEW-PRICE
+           ACCEPT PH-EFFECTIVE-DATE FROM DATE YYYYMMDD
+           MOVE "MAINT" TO PH-CHANGED-BY
+           WRITE PRICE-HISTORY-RECORD.
+
+           RECEIPT-PARA.
+
+           DISPLAY "ENTER ITEM CODE "
+           ACCEPT IM-ITEM-CODE
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   DISPLAY "ITEM CODE NOT FOUND"
+               NOT INVALID KEY
+                   MOVE IM-QTY-ON-HAND TO WS-QTY-BEFORE
+                   DISPLAY "ENTER QUANTITY RECEIVED "
+                   ACCEPT WS-MOVEMENT-QTY
+                   ADD WS-MOVEMENT-QTY TO IM-QTY-ON-HAND
+                   ACCEPT IM-LAST-ISSUED-DATE FROM DATE YYYYMMDD
+                   REWRITE INVENTORY-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO POST RECEIPT"
+                   END-REWRITE
+                   DISPLAY "QTY BEFORE : " WS-QTY-BEFORE
+                       " RECEIVED : " WS-MOVEMENT-QTY
+                       " QTY AFTER : " IM-QTY-ON-HAND
+           END-READ.
+
+           ISSUE-PARA.
+
+           DISPLAY "ENTER ITEM CODE "
+           ACCEPT IM-ITEM-CODE
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   DISPLAY "ITEM CODE NOT FOUND"
+               NOT INVALID KEY
+                   MOVE IM-QTY-ON-HAND TO WS-QTY-BEFORE
+                   DISPLAY "ENTER QUANTITY ISSUED "
+                   ACCEPT WS-MOVEMENT-QTY
+                   IF WS-MOVEMENT-QTY > IM-QTY-ON-HAND
+                       DISPLAY "ISSUE REJECTED - EXCEEDS QTY ON HAND"
+                   ELSE
+                       SUBTRACT WS-MOVEMENT-QTY FROM IM-QTY-ON-HAND
+                       ACCEPT IM-LAST-ISSUED-DATE FROM DATE YYYYMMDD
+                       REWRITE INVENTORY-MASTER-RECORD
+                           INVALID KEY
+                               DISPLAY "UNABLE TO POST ISSUE"
+                       END-REWRITE
+                       DISPLAY "QTY BEFORE : " WS-QTY-BEFORE
+                           " ISSUED : " WS-MOVEMENT-QTY
+                           " QTY AFTER : " IM-QTY-ON-HAND
+                   END-IF
+           END-READ.
+
+           RANGE-LOOKUP-PARA.
+
+           MOVE 'N' TO WS-RANGE-EOF-SWITCH
+           DISPLAY "ENTER LOW ITEM CODE "
+           ACCEPT WS-LOW-ITEM-CODE
+           DISPLAY "ENTER HIGH ITEM CODE "
+           ACCEPT WS-HIGH-ITEM-CODE
+
+           MOVE WS-LOW-ITEM-CODE TO IM-ITEM-CODE
+           START INVENTORY-MASTER KEY IS NOT LESS THAN IM-ITEM-CODE
+               INVALID KEY
+                   MOVE 'Y' TO WS-RANGE-EOF-SWITCH
+                   DISPLAY "NO ITEMS FOUND IN RANGE"
+           END-START
+
+           PERFORM READ-RANGE-PARA
+           PERFORM DISPLAY-RANGE-PARA UNTIL WS-RANGE-EOF.
+
+           READ-RANGE-PARA.
+
+           READ INVENTORY-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-RANGE-EOF-SWITCH
+           END-READ.
+
+           DISPLAY-RANGE-PARA.
+
+           IF IM-ITEM-CODE > WS-HIGH-ITEM-CODE
+               MOVE 'Y' TO WS-RANGE-EOF-SWITCH
+           ELSE
+               DISPLAY IM-ITEM-CODE " " IM-ITEM-DESCRIPTION
+                   " " IM-QTY-ON-HAND " " IM-UNIT-COST
+               PERFORM READ-RANGE-PARA
+           END-IF.
+
+           DELETE-PARA.
+
+           DISPLAY "ENTER ITEM CODE "
+           ACCEPT IM-ITEM-CODE
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   DISPLAY "ITEM CODE NOT FOUND"
+               NOT INVALID KEY
+                   DELETE INVENTORY-MASTER RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO DELETE INVENTORY RECORD"
+                   END-DELETE
+           END-READ.
+
+           VARIANCE-REPORT-PARA.
+
+           MOVE ZERO TO WS-ITEMS-COUNTED
+           MOVE ZERO TO WS-ITEMS-FLAGGED
+           MOVE 'N' TO WS-PHYSCNT-EOF-SWITCH
+           DISPLAY " "
+           DISPLAY "----- Physical Count Variance Report -----"
+           OPEN INPUT PHYSICAL-COUNT-FILE
+           PERFORM READ-PHYSCNT-PARA
+           PERFORM EVALUATE-COUNT-PARA UNTIL WS-PHYSCNT-EOF
+           CLOSE PHYSICAL-COUNT-FILE
+           DISPLAY "ITEMS COUNTED : " WS-ITEMS-COUNTED
+           DISPLAY "ITEMS OUTSIDE TOLERANCE : " WS-ITEMS-FLAGGED.
+
+           READ-PHYSCNT-PARA.
+
+           READ PHYSICAL-COUNT-FILE
+               AT END MOVE 'Y' TO WS-PHYSCNT-EOF-SWITCH
+           END-READ.
+
+           EVALUATE-COUNT-PARA.
+
+           ADD 1 TO WS-ITEMS-COUNTED
+           MOVE PC-ITEM-CODE TO IM-ITEM-CODE
+           READ INVENTORY-MASTER
+               INVALID KEY
+                   DISPLAY "ITEM " PC-ITEM-CODE
+                       " NOT FOUND ON INVENTORY MASTER"
+               NOT INVALID KEY
+                   PERFORM COMPUTE-VARIANCE-PARA
+           END-READ
+           PERFORM READ-PHYSCNT-PARA.
+
+           COMPUTE-VARIANCE-PARA.
+
+           COMPUTE WS-VARIANCE-QTY =
+               PC-COUNTED-QTY - IM-QTY-ON-HAND
+           IF IM-QTY-ON-HAND = ZERO
+               IF WS-VARIANCE-QTY = ZERO
+                   MOVE ZERO TO WS-VARIANCE-PERCENT
+               ELSE
+                   MOVE 100.00 TO WS-VARIANCE-PERCENT
+               END-IF
+           ELSE
+               COMPUTE WS-VARIANCE-PERCENT ROUNDED =
+                   (WS-VARIANCE-QTY / IM-QTY-ON-HAND) * 100
+           END-IF
+           DISPLAY "ITEM " IM-ITEM-CODE " " IM-ITEM-DESCRIPTION
+           DISPLAY "  BOOK QTY : " IM-QTY-ON-HAND
+               " COUNTED QTY : " PC-COUNTED-QTY
+               " VARIANCE : " WS-VARIANCE-QTY
+               " (" WS-VARIANCE-PERCENT "%)"
+           IF WS-VARIANCE-PERCENT > WS-TOLERANCE-PERCENT
+               OR WS-VARIANCE-PERCENT < -WS-TOLERANCE-PERCENT
+               ADD 1 TO WS-ITEMS-FLAGGED
+               DISPLAY "  *** OUTSIDE TOLERANCE OF "
+                   WS-TOLERANCE-PERCENT "% - RECOUNT REQUIRED ***"
+           END-IF.
+
+           SLOW-MOVING-REPORT-PARA.
+
+           MOVE ZERO TO WS-SLOW-ITEM-COUNT
+           MOVE 'N' TO WS-SLOW-EOF-SWITCH
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-CONVERT-DATE-IN
+           PERFORM CONVERT-DATE-PARA
+           MOVE WS-CONVERT-PSEUDO-DAYS TO WS-RUN-PSEUDO-DAYS
+
+           DISPLAY " "
+           DISPLAY "----- Slow-Moving Inventory Report -----"
+           MOVE ZERO TO IM-ITEM-CODE
+           START INVENTORY-MASTER KEY IS NOT LESS THAN IM-ITEM-CODE
+               INVALID KEY
+                   MOVE 'Y' TO WS-SLOW-EOF-SWITCH
+                   DISPLAY "NO ITEMS ON FILE"
+           END-START
+
+           PERFORM READ-SLOW-PARA
+           PERFORM EVALUATE-SLOW-PARA UNTIL WS-SLOW-EOF
+
+           DISPLAY "ITEMS FLAGGED SLOW-MOVING : " WS-SLOW-ITEM-COUNT.
+
+           READ-SLOW-PARA.
+
+           READ INVENTORY-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-SLOW-EOF-SWITCH
+           END-READ.
+
+           EVALUATE-SLOW-PARA.
+
+           MOVE IM-LAST-ISSUED-DATE TO WS-CONVERT-DATE-IN
+           PERFORM CONVERT-DATE-PARA
+           MOVE WS-CONVERT-PSEUDO-DAYS TO WS-ISSUE-PSEUDO-DAYS
+           COMPUTE WS-DAYS-SINCE-ISSUE =
+               WS-RUN-PSEUDO-DAYS - WS-ISSUE-PSEUDO-DAYS
+           IF WS-DAYS-SINCE-ISSUE > WS-SLOW-MOVING-DAYS
+               ADD 1 TO WS-SLOW-ITEM-COUNT
+               DISPLAY "ITEM " IM-ITEM-CODE " " IM-ITEM-DESCRIPTION
+                   " LAST ISSUED " IM-LAST-ISSUED-DATE
+                   " (" WS-DAYS-SINCE-ISSUE " DAYS AGO)"
+           END-IF
+           PERFORM READ-SLOW-PARA.
+
+           CONVERT-DATE-PARA.
+
+           COMPUTE WS-CONVERT-PSEUDO-DAYS =
+               (WS-CONVERT-YYYY * 360) + (WS-CONVERT-MM * 30)
+                   + WS-CONVERT-DD.
+
+       END PROGRAM ArrayIndex.
