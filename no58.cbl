@@ -1,11 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Exe61-62.
        ENVIRONMENT DIVISION.
+           *> NEXT SENTENCE/CONTINUE demo - the ad hoc "IF NUM > 999"
+           *> sentinel is replaced with a named 88-level end marker,
+           *> the same style of defined trailer condition (e.g.
+           *> SM-TRAILER-RECORD/EM-TRAILER-RECORD) used to signal
+           *> end-of-data on the STUDENT-MASTER/EMPLOYEE-MASTER batch
+           *> files, instead of the literal 999 buried in the IF
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
            77 NUM PIC 9(04) VALUE ZERO.
+               88 NUM-IS-TRAILER VALUE 1000 THRU 9999.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -18,7 +25,7 @@
             DISPLAY "ENTER VALUE 999 TO SKIP THE IF NEXT SENTENCE"
 
                ACCEPT NUM
-               IF NUM > 999
+               IF NUM-IS-TRAILER
                     NEXT SENTENCE
                     DISPLAY "IN NEXT SENTENCE "
                ELSE
@@ -27,7 +34,7 @@
            CONTINUE-PARA.
             DISPLAY "ENTER VALUE 999 TO SKIP AND CONTINUE WITH NEXT "
             ACCEPT NUM
-            IF NUM > 999
+            IF NUM-IS-TRAILER
                 CONTINUE
                 DISPLAY "IN CONTINUE"
             ELSE
