@@ -1,36 +1,157 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe63.
-       ENVIRONMENT DIVISION.
-           *>program using subscript
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           01 STUDENT-RECORD.
-               02 STUDENT-DETAIL OCCURS 3 TIMES.
-                   05 STUDENTID PIC 9(05) VALUE ZERO.
-                   05 STUDENTNAME PIC X(10) VALUE SPACE.
-           77 I PIC 9 VALUE 1.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM DISPLAY-PARA 3 TIMES
-               COMPUTE I = 1
-           PERFORM PROCESS-PARA 3 TIMES
-               COMPUTE I = 1
-
-            STOP RUN.
-
-           DISPLAY-PARA.
-           DISPLAY "ENTER STUDENT ID "
-           ACCEPT STUDENTID(I)
-           DISPLAY "ENTER STUDENT NAME "
-           ACCEPT STUDENTNAME(I)
-           COMPUTE I = I + 1.
-
-           PROCESS-PARA.
-           DISPLAY "STUDENT ID : " STUDENTID(I)
-           DISPLAY "STUDENT NAME : " STUDENTNAME(I)
-           COMPUTE I = I + 1.
-
-       END PROGRAM Exe63.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe63.
+       ENVIRONMENT DIVISION.
+           *>program using subscript
+           *> grown into real add/change/delete maintenance against
+           *> STUDENT-MASTER, with a duplicate-id check on add
+           *> the new record's name and class are now collected into
+           *> working storage and only moved into the record area right
+           *> before the WRITE, since the transposition check's own
+           *> READ of the reversed ID otherwise leaves that record area
+           *> holding an unrelated existing student's data
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+           COPY STUDMSTR.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-STUDENT-STATUS PIC X(02) VALUE SPACES.
+
+           01 WS-TRANSACTION-CODE PIC X(01) VALUE SPACE.
+               88 WS-TRAN-ADD VALUE 'A'.
+               88 WS-TRAN-CHANGE VALUE 'C'.
+               88 WS-TRAN-DELETE VALUE 'D'.
+               88 WS-TRAN-END VALUE 'E'.
+
+           01 WS-NEW-STUDENT-ID PIC 9(05) VALUE ZERO.
+           01 WS-NEW-STUDENT-NAME PIC X(10) VALUE SPACES.
+           01 WS-NEW-STUDENT-CLASS PIC X(10) VALUE SPACES.
+           01 WS-CHECK-WORK PIC 9(05) VALUE ZERO.
+           01 WS-CHECK-QUOT PIC 9(05) VALUE ZERO.
+           01 WS-CHECK-REM PIC 9(01) VALUE ZERO.
+           01 WS-CHECK-REVERSED PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN I-O STUDENT-MASTER
+
+           PERFORM TRANSACTION-PARA UNTIL WS-TRAN-END
+
+           CLOSE STUDENT-MASTER
+
+            STOP RUN.
+
+           TRANSACTION-PARA.
+
+           DISPLAY "ENTER TRANSACTION (A=ADD C=CHANGE D=DELETE E=END) "
+           ACCEPT WS-TRANSACTION-CODE
+
+           EVALUATE TRUE
+               WHEN WS-TRAN-ADD
+                   PERFORM ADD-PARA
+               WHEN WS-TRAN-CHANGE
+                   PERFORM CHANGE-PARA
+               WHEN WS-TRAN-DELETE
+                   PERFORM DELETE-PARA
+               WHEN WS-TRAN-END
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "INVALID TRANSACTION CODE"
+           END-EVALUATE.
+
+           ADD-PARA.
+
+           DISPLAY "ENTER STUDENT ID "
+           ACCEPT SM-STUDENT-ID
+           MOVE SM-STUDENT-ID TO WS-NEW-STUDENT-ID
+           PERFORM REVERSE-DIGITS-PARA
+           READ STUDENT-MASTER
+               INVALID KEY
+                   PERFORM CHECK-TRANSPOSITION-PARA
+                   DISPLAY "ENTER STUDENT NAME "
+                   ACCEPT WS-NEW-STUDENT-NAME
+                   DISPLAY "ENTER STUDENT CLASS "
+                   ACCEPT WS-NEW-STUDENT-CLASS
+                   MOVE WS-NEW-STUDENT-ID TO SM-STUDENT-ID
+                   MOVE WS-NEW-STUDENT-NAME TO SM-STUDENT-NAME
+                   MOVE WS-NEW-STUDENT-CLASS TO SM-STUDENT-CLASS
+                   MOVE SPACE TO SM-GENDER
+                   MOVE ZERO TO SM-MARK-ENGLISH SM-MARK-MATH
+                       SM-MARK-PHYSICS SM-TOTAL-MARK SM-OVERALL-MARK
+                   MOVE SPACES TO SM-RESULT
+                   WRITE STUDENT-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO ADD STUDENT RECORD"
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "DUPLICATE STUDENT ID - RECORD NOT ADDED"
+           END-READ.
+
+           REVERSE-DIGITS-PARA.
+
+           MOVE WS-NEW-STUDENT-ID TO WS-CHECK-WORK
+           MOVE ZERO TO WS-CHECK-REVERSED
+           PERFORM UNTIL WS-CHECK-WORK = ZERO
+               DIVIDE WS-CHECK-WORK BY 10
+                   GIVING WS-CHECK-QUOT REMAINDER WS-CHECK-REM
+               COMPUTE WS-CHECK-REVERSED =
+                   (WS-CHECK-REVERSED * 10) + WS-CHECK-REM
+               MOVE WS-CHECK-QUOT TO WS-CHECK-WORK
+           END-PERFORM.
+
+           CHECK-TRANSPOSITION-PARA.
+
+           IF WS-CHECK-REVERSED NOT = WS-NEW-STUDENT-ID
+               MOVE WS-CHECK-REVERSED TO SM-STUDENT-ID
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "*** WARNING - POSSIBLE TRANSPOSITION "
+                           "ERROR - REVERSED ID " WS-CHECK-REVERSED
+                           " ALREADY EXISTS ON FILE ***"
+               END-READ
+               MOVE WS-NEW-STUDENT-ID TO SM-STUDENT-ID
+           END-IF.
+
+           CHANGE-PARA.
+
+           DISPLAY "ENTER STUDENT ID "
+           ACCEPT SM-STUDENT-ID
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND"
+               NOT INVALID KEY
+                   DISPLAY "ENTER NEW STUDENT NAME "
+                   ACCEPT SM-STUDENT-NAME
+                   REWRITE STUDENT-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO CHANGE STUDENT RECORD"
+                   END-REWRITE
+           END-READ.
+
+           DELETE-PARA.
+
+           DISPLAY "ENTER STUDENT ID "
+           ACCEPT SM-STUDENT-ID
+           READ STUDENT-MASTER
+               INVALID KEY
+                   DISPLAY "STUDENT ID NOT FOUND"
+               NOT INVALID KEY
+                   DELETE STUDENT-MASTER RECORD
+                       INVALID KEY
+                           DISPLAY "UNABLE TO DELETE STUDENT RECORD"
+                   END-DELETE
+           END-READ.
+
+       END PROGRAM Exe63.
