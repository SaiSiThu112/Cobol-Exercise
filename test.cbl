@@ -1,59 +1,154 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 WS-STUDENTDETAIL.
-             02 STUID PIC 9(03).
-             02 STUNAME.
-                 05 STUDENTNAMEINIT PIC X(01).
-                   88 STU-VALID VALUE 'A' THRU 'Z'.
-                   88 STU-INVALID VALUE '0' THRU '9' ' ' '@' '$' '%'.
-                 05 STUDENNANEREST PIC X(4).
-             02 STUDENTGENDER PIC X(01).
-                88 VALIDGENDER VALUE 'M' 'F'.
-                88 MALE VALUE 'M'.
-                88 FEMALE VALUE 'F'.
-            02 STUDENTMARK PIC 9(03).
-               88 FIRSTCLASS VALUE 075 THRU 100.
-               88 SECONDCLASS VALUE 050 THRU 069.
-               88 THIRDCLASS VALUE 030 THRU 049.
-               88 FAIL VALUE 029 THRU 000.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           ACCEPT STUID
-           ACCEPT STUNAME
-           ACCEPT STUDENTGENDER
-           ACCEPT STUDENTMARK
-           DISPLAY "Student Detail"
-           DISPLAY "Student ID : " STUID
-               IF STU-VALID
-                   DISPLAY "Student Name : "STUNAME
-               ELSE
-                   DISPLAY "Invalid Student Name"
-               END-IF.
-               IF VALIDGENDER
-                   IF MALE
-                           DISPLAY "Student Gender is Male"
-                   ELSE
-                           DISPLAY "Student Gender is Female"
-                   END-IF
-               ELSE
-                   DISPLAY "Student Gender is invalid"
-               END-IF.
-               EVALUATE TRUE
-                   WHEN FIRSTCLASS
-                       DISPLAY "Student got first class"
-                   WHEN SECONDCLASS
-                       DISPLAY "Student got second class"
-                   WHEN THIRDCLASS
-                       DISPLAY "Student got third class"
-                   WHEN OTHER
-                       DISPLAY "Student fail the exam"
-               END-EVALUATE.
-            STOP RUN.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+           *> class performance summary - tallies every STUDENT-MASTER
+           *> record into its FIRSTCLASS/SECONDCLASS/THIRDCLASS/FAIL
+           *> band instead of just showing one student's band
+           *> an invalid gender code is now logged to EXCEPTION-FILE
+           *> via LOG-GENDER-EXCEPTION-PARA, the same as an invalid
+           *> student name already was
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+           COPY STUDMSTR.
+
+       FD EXCEPTION-FILE.
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+           01 WS-STUDENT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-BAND-TOTALS.
+               02 WS-FIRST-COUNT PIC 9(05) VALUE ZERO.
+               02 WS-SECOND-COUNT PIC 9(05) VALUE ZERO.
+               02 WS-THIRD-COUNT PIC 9(05) VALUE ZERO.
+               02 WS-FAIL-COUNT PIC 9(05) VALUE ZERO.
+
+           01 WS-GENDER-TOTALS.
+               02 WS-MALE-COUNT PIC 9(05) VALUE ZERO.
+               02 WS-FEMALE-COUNT PIC 9(05) VALUE ZERO.
+               02 WS-UNSPEC-COUNT PIC 9(05) VALUE ZERO.
+               02 WS-INVALID-GENDER-COUNT PIC 9(05) VALUE ZERO.
+
+           01 WS-EXCEPTION-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM OPEN-PARA
+           PERFORM READ-PARA
+           PERFORM STUDENT-PARA UNTIL WS-EOF
+           PERFORM SUMMARY-PARA
+           PERFORM CLOSE-PARA
+
+           STOP RUN.
+
+           OPEN-PARA.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT STUDENT-MASTER
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           READ-PARA.
+
+           READ STUDENT-MASTER
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           STUDENT-PARA.
+
+           DISPLAY "Student Detail"
+           DISPLAY "Student ID : " SM-STUDENT-ID
+               IF SM-NAME-VALID
+                   DISPLAY "Student Name : "SM-STUDENT-NAME
+               ELSE
+                   DISPLAY "Invalid Student Name"
+                   PERFORM LOG-NAME-EXCEPTION-PARA
+               END-IF.
+               EVALUATE TRUE
+                   WHEN SM-GENDER-MALE
+                       DISPLAY "Student Gender is Male"
+                       ADD 1 TO WS-MALE-COUNT
+                   WHEN SM-GENDER-FEMALE
+                       DISPLAY "Student Gender is Female"
+                       ADD 1 TO WS-FEMALE-COUNT
+                   WHEN SM-GENDER-UNSPECIFIED
+                       DISPLAY "Student Gender is Unspecified"
+                       ADD 1 TO WS-UNSPEC-COUNT
+                   WHEN OTHER
+                       DISPLAY "Student Gender is invalid"
+                       ADD 1 TO WS-INVALID-GENDER-COUNT
+                       PERFORM LOG-GENDER-EXCEPTION-PARA
+               END-EVALUATE.
+               EVALUATE TRUE
+                   WHEN SM-FIRST-CLASS
+                       DISPLAY "Student got first class"
+                       ADD 1 TO WS-FIRST-COUNT
+                   WHEN SM-SECOND-CLASS
+                       DISPLAY "Student got second class"
+                       ADD 1 TO WS-SECOND-COUNT
+                   WHEN SM-THIRD-CLASS
+                       DISPLAY "Student got third class"
+                       ADD 1 TO WS-THIRD-COUNT
+                   WHEN OTHER
+                       DISPLAY "Student fail the exam"
+                       ADD 1 TO WS-FAIL-COUNT
+               END-EVALUATE.
+
+           PERFORM READ-PARA.
+
+           LOG-NAME-EXCEPTION-PARA.
+
+           MOVE "YOURPGM " TO EX-SOURCE-PROGRAM
+           MOVE SM-STUDENT-ID TO EX-RECORD-KEY
+           MOVE "NAME" TO EX-REASON-CODE
+           MOVE "Student name does not start with a letter"
+               TO EX-REASON-TEXT
+           MOVE WS-RUN-DATE TO EX-DATE-LOGGED
+           WRITE EXCEPTION-RECORD.
+
+           LOG-GENDER-EXCEPTION-PARA.
+
+           MOVE "YOURPGM " TO EX-SOURCE-PROGRAM
+           MOVE SM-STUDENT-ID TO EX-RECORD-KEY
+           MOVE "GNDR" TO EX-REASON-CODE
+           MOVE "Student gender is not M, F or U"
+               TO EX-REASON-TEXT
+           MOVE WS-RUN-DATE TO EX-DATE-LOGGED
+           WRITE EXCEPTION-RECORD.
+
+           SUMMARY-PARA.
+
+           DISPLAY " "
+           DISPLAY "----- Class Performance Summary -----"
+           DISPLAY "First Class  : " WS-FIRST-COUNT
+           DISPLAY "Second Class : " WS-SECOND-COUNT
+           DISPLAY "Third Class  : " WS-THIRD-COUNT
+           DISPLAY "Fail         : " WS-FAIL-COUNT
+           DISPLAY " "
+           DISPLAY "Male         : " WS-MALE-COUNT
+           DISPLAY "Female       : " WS-FEMALE-COUNT
+           DISPLAY "Unspecified  : " WS-UNSPEC-COUNT
+           DISPLAY "Invalid      : " WS-INVALID-GENDER-COUNT.
+
+           CLOSE-PARA.
+
+           CLOSE STUDENT-MASTER
+           CLOSE EXCEPTION-FILE.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
