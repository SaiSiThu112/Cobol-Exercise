@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentCsvExtract.
+       ENVIRONMENT DIVISION.
+           *> flattens STUDENT-MASTER into a comma-delimited file so
+           *> the roster can be pulled straight into a spreadsheet
+           *> instead of retyping printed report columns by hand
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT STUDENT-CSV-FILE ASSIGN TO "STUDCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+           COPY STUDMSTR.
+
+       FD STUDENT-CSV-FILE.
+           01 STUDENT-CSV-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-STUDENT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-CSV-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RECORDS-WRITTEN PIC 9(05) VALUE ZERO.
+
+           01 WS-ID-EDIT PIC ZZZZ9.
+           01 WS-ENG-EDIT PIC ZZ9.
+           01 WS-MATH-EDIT PIC ZZ9.
+           01 WS-PHYS-EDIT PIC ZZ9.
+           01 WS-TOTAL-EDIT PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT STUDENT-MASTER
+           OPEN OUTPUT STUDENT-CSV-FILE
+
+           PERFORM WRITE-HEADER-PARA
+           PERFORM READ-PARA
+           PERFORM EXTRACT-PARA UNTIL WS-EOF
+
+           CLOSE STUDENT-MASTER
+           CLOSE STUDENT-CSV-FILE
+
+           DISPLAY "STUDENT RECORDS EXPORTED : " WS-RECORDS-WRITTEN
+
+            STOP RUN.
+
+           WRITE-HEADER-PARA.
+
+           MOVE "STUDENT_ID,NAME,CLASS,GENDER,ENGLISH,MATH,PHYSICS,"
+               & "TOTAL,RESULT" TO STUDENT-CSV-RECORD
+           WRITE STUDENT-CSV-RECORD.
+
+           READ-PARA.
+
+           READ STUDENT-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           EXTRACT-PARA.
+
+           MOVE SM-STUDENT-ID TO WS-ID-EDIT
+           MOVE SM-MARK-ENGLISH TO WS-ENG-EDIT
+           MOVE SM-MARK-MATH TO WS-MATH-EDIT
+           MOVE SM-MARK-PHYSICS TO WS-PHYS-EDIT
+           MOVE SM-TOTAL-MARK TO WS-TOTAL-EDIT
+
+           MOVE SPACES TO STUDENT-CSV-RECORD
+           STRING
+               FUNCTION TRIM(WS-ID-EDIT)      DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               SM-STUDENT-NAME                DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               SM-STUDENT-CLASS               DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               SM-GENDER                      DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ENG-EDIT)     DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               FUNCTION TRIM(WS-MATH-EDIT)    DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PHYS-EDIT)    DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TOTAL-EDIT)   DELIMITED BY SIZE
+               ","                            DELIMITED BY SIZE
+               SM-RESULT                      DELIMITED BY SIZE
+           INTO STUDENT-CSV-RECORD
+           END-STRING
+
+           WRITE STUDENT-CSV-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+           PERFORM READ-PARA.
+
+       END PROGRAM StudentCsvExtract.
