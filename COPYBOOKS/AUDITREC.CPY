@@ -0,0 +1,10 @@
+      *> AUDIT-LOG record: who changed what field on an employee, and
+      *> what it used to be, for HR/audit inquiries.
+       01 AUDIT-LOG-RECORD.
+           05 AL-EMP-ID              PIC 9(05).
+           05 AL-FIELD-NAME          PIC X(15).
+           05 AL-OLD-VALUE           PIC S9(09)V99.
+           05 AL-NEW-VALUE           PIC S9(09)V99.
+           05 AL-CHANGED-BY          PIC X(10).
+           05 AL-CHANGE-DATE         PIC 9(08).
+           05 AL-CHANGE-TIME         PIC 9(06).
