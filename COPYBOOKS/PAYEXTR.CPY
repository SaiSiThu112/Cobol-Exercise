@@ -0,0 +1,8 @@
+      *> PAYROLL-EXTRACT record sent to the tax system. Amount fields
+      *> are packed decimal (COMP-3) to keep the extract file small.
+       01 PAYROLL-EXTRACT-RECORD.
+           05 PX-EMP-ID              PIC 9(05).
+           05 PX-EMP-NAME            PIC X(10).
+           05 PX-SALARY              PIC S9(07)V99 USAGE COMP-3.
+           05 PX-YTD-GROSS-PAY       PIC 9(09)V99 USAGE COMP-3.
+           05 PX-YTD-TAX-WITHHELD    PIC 9(09)V99 USAGE COMP-3.
