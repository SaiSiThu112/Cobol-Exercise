@@ -0,0 +1,9 @@
+      *> SALARY-HISTORY record: tracks a marital-status-driven pay
+      *> change so HR has a trail for pay disputes.
+       01 SALARY-HISTORY-RECORD.
+           05 SH-EMP-ID              PIC 9(05).
+           05 SH-OLD-STATUS          PIC X(02).
+           05 SH-NEW-STATUS          PIC X(02).
+           05 SH-OLD-RATE            PIC 9(07)V99.
+           05 SH-NEW-RATE            PIC 9(07)V99.
+           05 SH-EFFECTIVE-DATE      PIC 9(08).
