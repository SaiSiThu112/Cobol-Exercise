@@ -0,0 +1,20 @@
+      *> EMPLOYEE-MASTER record layout, keyed on EM-EMP-ID.
+       01 EMPLOYEE-MASTER-RECORD.
+           05 EM-EMP-ID              PIC 9(05).
+           05 EM-EMP-ID-X REDEFINES EM-EMP-ID PIC X(05).
+               88 EM-TRAILER-RECORD      VALUE HIGH-VALUES.
+           05 EM-EMP-NAME            PIC X(10).
+           05 EM-DEPARTMENT          PIC X(10).
+           05 EM-MARITAL-STATUS      PIC X(02).
+               88 EM-SINGLE              VALUE 'S '.
+               88 EM-RS                  VALUE 'RS'.
+               88 EM-DIVORCED            VALUE 'D '.
+               88 EM-MARRIED             VALUE 'M '.
+           05 EM-EMPLOYMENT-STATUS   PIC X(01).
+               88 EM-ACTIVE              VALUE 'A'.
+               88 EM-TERMINATED          VALUE 'T'.
+               88 EM-ON-LEAVE             VALUE 'L'.
+           05 EM-SALARY              PIC S9(07)V99.
+           05 EM-YTD-GROSS-PAY       PIC 9(09)V99.
+           05 EM-YTD-TAX-WITHHELD    PIC 9(09)V99.
+           05 EM-LAST-UPDATE-DATE    PIC 9(08).
