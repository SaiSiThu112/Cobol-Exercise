@@ -0,0 +1,16 @@
+      *> DATA-DICTIONARY-TEST record: one row of PIC-clause test cases
+      *> for the field-declaration demo, so truncation/rounding into
+      *> each field shape can be checked by rerunning the file instead
+      *> of reading a DISPLAY by eye.
+       01 DICT-TEST-RECORD.
+           05 DT-CASE-NAME           PIC X(10).
+           05 DT-NUM-INPUT           PIC 9(03).
+           05 DT-NUM-EXPECTED        PIC 9(01).
+           05 DT-ALPHA-INPUT         PIC X(03).
+           05 DT-ALPHA-EXPECTED      PIC A(01).
+           05 DT-ALPHANUM-INPUT      PIC X(04).
+           05 DT-ALPHANUM-EXPECTED   PIC X(02).
+           05 DT-DECNUM-INPUT        PIC 9(03)V9(03).
+           05 DT-DECNUM-EXPECTED     PIC 9(01)V9(02).
+           05 DT-SIGN-INPUT          PIC S9(04).
+           05 DT-SIGN-EXPECTED       PIC S9(02).
