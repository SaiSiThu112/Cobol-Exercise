@@ -0,0 +1,6 @@
+      *> PHYSICAL-COUNT record - one line per item counted during the
+      *> quarterly stock count, matched against INVENTORY-MASTER by
+      *> PC-ITEM-CODE to produce the book-vs-counted variance report.
+       01 PHYSICAL-COUNT-RECORD.
+           05 PC-ITEM-CODE           PIC 9(05).
+           05 PC-COUNTED-QTY         PIC 9(07).
