@@ -0,0 +1,30 @@
+      *> STUDENT-MASTER record layout, keyed on SM-STUDENT-ID.
+      *> Shared by the grade, roster and transcript programs so a
+      *> student only has one record shape across the whole suite.
+       01 STUDENT-MASTER-RECORD.
+           05 SM-STUDENT-ID          PIC 9(05).
+           05 SM-STUDENT-ID-X REDEFINES SM-STUDENT-ID PIC X(05).
+               88 SM-TRAILER-RECORD      VALUE HIGH-VALUES.
+           05 SM-STUDENT-NAME.
+               10 SM-NAME-INIT       PIC X(01).
+                   88 SM-NAME-VALID      VALUE 'A' THRU 'Z'.
+               10 SM-NAME-REST       PIC X(09).
+           05 SM-STUDENT-CLASS       PIC X(10).
+           05 SM-GENDER              PIC X(01).
+               88 SM-GENDER-VALID        VALUE 'M' 'F' 'U'.
+               88 SM-GENDER-MALE         VALUE 'M'.
+               88 SM-GENDER-FEMALE       VALUE 'F'.
+               88 SM-GENDER-UNSPECIFIED  VALUE 'U'.
+           05 SM-MARK-ENGLISH        PIC 9(03).
+               88 SM-ENGLISH-PASS        VALUE 040 THRU 999.
+           05 SM-MARK-MATH           PIC 9(03).
+               88 SM-MATH-PASS            VALUE 040 THRU 999.
+           05 SM-MARK-PHYSICS        PIC 9(03).
+               88 SM-PHYSICS-PASS         VALUE 040 THRU 999.
+           05 SM-TOTAL-MARK          PIC 9(03).
+           05 SM-RESULT              PIC X(04).
+           05 SM-OVERALL-MARK        PIC 9(03).
+               88 SM-FIRST-CLASS         VALUE 075 THRU 100.
+               88 SM-SECOND-CLASS        VALUE 050 THRU 074.
+               88 SM-THIRD-CLASS         VALUE 030 THRU 049.
+               88 SM-FAIL-CLASS          VALUE 000 THRU 029.
