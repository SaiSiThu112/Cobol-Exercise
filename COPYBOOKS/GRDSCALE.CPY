@@ -0,0 +1,9 @@
+      *> GRADE-SCALE record: the passing mark per subject, so the
+      *> school can move the cutoff without recompiling the program.
+      *> Rows keyed 'ENG'/'MTH'/'PHY' hold that subject's pass mark;
+      *> rows keyed 'TOT' hold the table-driven letter-grade
+      *> thresholds against the summed total mark.
+       01 GRADE-SCALE-RECORD.
+           05 GS-SUBJECT-CODE        PIC X(03).
+           05 GS-PASS-MARK           PIC 9(03).
+           05 GS-LETTER-GRADE        PIC X(01).
