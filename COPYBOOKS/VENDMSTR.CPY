@@ -0,0 +1,7 @@
+      *> VENDOR-MASTER record layout, keyed on VM-VENDOR-CODE.
+       01 VENDOR-MASTER-RECORD.
+           05 VM-VENDOR-CODE         PIC 9(04).
+           05 VM-VENDOR-CODE-X REDEFINES VM-VENDOR-CODE PIC X(04).
+               88 VM-TRAILER-RECORD      VALUE HIGH-VALUES.
+           05 VM-VENDOR-NAME         PIC X(20).
+           05 VM-VENDOR-ADDRESS      PIC X(30).
