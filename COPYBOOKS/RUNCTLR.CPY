@@ -0,0 +1,10 @@
+      *> RUN-CONTROL record: one per batch job run, so operations can
+      *> confirm a job finished and reconcile record counts run to run.
+       01 RUN-CONTROL-RECORD.
+           05 RC-JOB-NAME            PIC X(08).
+           05 RC-RUN-DATE            PIC 9(08).
+           05 RC-START-TIME          PIC 9(06).
+           05 RC-END-TIME            PIC 9(06).
+           05 RC-RECORDS-PROCESSED   PIC 9(07).
+           05 RC-CONTROL-TOTAL       PIC 9(09)V99.
+           05 RC-CHECKPOINT-KEY      PIC 9(05).
