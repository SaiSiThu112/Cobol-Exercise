@@ -0,0 +1,9 @@
+      *> TRANSCRIPT-HISTORY record: one per student per term, so a
+      *> GPA trend can be printed across terms instead of just the
+      *> current run.
+       01 TRANSCRIPT-RECORD.
+           05 TR-STUDENT-ID          PIC 9(05).
+           05 TR-TERM-CODE           PIC X(06).
+           05 TR-TOTAL-MARK          PIC 9(04).
+           05 TR-GPA                 PIC 9(01)V99.
+           05 TR-RESULT              PIC X(04).
