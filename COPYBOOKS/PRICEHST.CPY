@@ -0,0 +1,8 @@
+      *> PRICE-HISTORY record: prior/new cost for an inventory item,
+      *> so buyers can look up when and why a cost changed.
+       01 PRICE-HISTORY-RECORD.
+           05 PH-ITEM-CODE           PIC 9(05).
+           05 PH-OLD-PRICE           PIC 9(05)V99.
+           05 PH-NEW-PRICE           PIC 9(05)V99.
+           05 PH-EFFECTIVE-DATE      PIC 9(08).
+           05 PH-CHANGED-BY          PIC X(10).
