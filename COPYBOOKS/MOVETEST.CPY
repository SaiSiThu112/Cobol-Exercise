@@ -0,0 +1,20 @@
+      *> MOVE-COMPATIBILITY-TEST record: one row per PIC-clause pair
+      *> under test. MT-CASE-TYPE selects which pair of PICs this row
+      *> exercises, so numeric, decimal, alpha, and alphanumeric
+      *> MOVE behavior can all be validated from the same test-case
+      *> file before a new field layout goes into any master file.
+       01 MOVE-TEST-RECORD.
+           05 MT-CASE-TYPE            PIC X(01).
+               88 MT-NUMERIC-PAD       VALUE '1'.
+               88 MT-NUMERIC-TRUNC     VALUE '2'.
+               88 MT-ALPHA-TRUNC       VALUE '3'.
+               88 MT-ALPHANUM-PAD      VALUE '4'.
+           05 MT-CASE-NAME            PIC X(10).
+           05 MT-NUM-PAD-SOURCE       PIC 999V999.
+           05 MT-NUM-PAD-EXPECTED     PIC 9999V9999.
+           05 MT-NUM-TRUNC-SOURCE     PIC 99V99.
+           05 MT-NUM-TRUNC-EXPECTED  PIC 9V9.
+           05 MT-ALPHA-SOURCE         PIC A(05).
+           05 MT-ALPHA-EXPECTED       PIC A(04).
+           05 MT-ALPHANUM-SOURCE      PIC X(05).
+           05 MT-ALPHANUM-EXPECTED    PIC X(10).
