@@ -0,0 +1,9 @@
+      *> Shared EXCEPTION-FILE record. Every validation failure in the
+      *> suite writes one of these instead of just a console DISPLAY,
+      *> so a clerk can review and correct a batch's rejects.
+       01 EXCEPTION-RECORD.
+           05 EX-SOURCE-PROGRAM      PIC X(08).
+           05 EX-RECORD-KEY          PIC X(10).
+           05 EX-REASON-CODE         PIC X(04).
+           05 EX-REASON-TEXT         PIC X(40).
+           05 EX-DATE-LOGGED         PIC 9(08).
