@@ -0,0 +1,7 @@
+      *> WAREHOUSE-STOCK record - one line per item x warehouse,
+      *> so on-hand quantity can be tracked per location and rolled
+      *> up company-wide by ITEM-CODE.
+       01 WAREHOUSE-STOCK-RECORD.
+           05 WH-ITEM-CODE           PIC 9(05).
+           05 WH-WAREHOUSE-CODE      PIC X(03).
+           05 WH-QTY-ON-HAND         PIC 9(07).
