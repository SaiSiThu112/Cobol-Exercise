@@ -0,0 +1,7 @@
+      *> SALARY-ADJUSTMENT record: a one-time salary adjustment (and,
+      *> where the result would go negative, the supervisor override
+      *> code authorizing it) for a single employee, keyed on emp id.
+       01 SALARY-ADJUSTMENT-RECORD.
+           05 SA-EMP-ID              PIC 9(05).
+           05 SA-ADJUSTMENT-AMOUNT   PIC S9(07)V99.
+           05 SA-OVERRIDE-CODE       PIC X(04).
