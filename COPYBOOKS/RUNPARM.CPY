@@ -0,0 +1,7 @@
+      *> RUN-PARM record: one control record read at job start so the
+      *> processing date/term for a run is supplied by operations
+      *> instead of being hand-typed at the console each time.
+       01 RUN-PARM-RECORD.
+           05 RP-RUN-DATE            PIC 9(08).
+           05 RP-TERM-CODE           PIC X(06).
+           05 RP-SECTION-COUNT       PIC 9(02).
