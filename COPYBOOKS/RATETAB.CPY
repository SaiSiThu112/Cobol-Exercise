@@ -0,0 +1,5 @@
+      *> RATE-TABLE record: base salary by marital status, editable by
+      *> the payroll office without a recompile of the payroll program.
+       01 RATE-TABLE-RECORD.
+           05 RT-MARITAL-STATUS      PIC X(02).
+           05 RT-BASE-SALARY         PIC 9(07)V99.
