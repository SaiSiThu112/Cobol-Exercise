@@ -0,0 +1,11 @@
+      *> INVENTORY-MASTER record layout, keyed on IM-ITEM-CODE.
+       01 INVENTORY-MASTER-RECORD.
+           05 IM-ITEM-CODE           PIC 9(05).
+           05 IM-ITEM-CODE-X REDEFINES IM-ITEM-CODE PIC X(05).
+               88 IM-TRAILER-RECORD      VALUE HIGH-VALUES.
+           05 IM-ITEM-DESCRIPTION    PIC X(20).
+           05 IM-QTY-ON-HAND         PIC 9(07).
+           05 IM-REORDER-POINT       PIC 9(07).
+           05 IM-UNIT-COST           PIC 9(05)V99.
+           05 IM-VENDOR-CODE         PIC 9(04).
+           05 IM-LAST-ISSUED-DATE    PIC 9(08).
