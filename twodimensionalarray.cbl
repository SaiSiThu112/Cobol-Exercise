@@ -1,32 +1,46 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TwoDimensionalArray.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           01 STUDENT-SECTION.
-               02 STUDENTONE OCCURS 2 TIMES INDEXED BY O.
-                   03 STUDENTTWO PIC 9(03) OCCURS 6 TIMES INDEXED BY T.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM VARYING O FROM 1 BY 1 UNTIL O > 2
-              PERFORM  VARYING T FROM 1 BY 1 UNTIL T > 6
-               ACCEPT STUDENTTWO(O,T)
-           END-PERFORM
-           END-PERFORM.
-
-           PERFORM VARYING O FROM 1 BY 1 UNTIL O > 2
-              SET T TO 1
-               SEARCH STUDENTTWO
-                   AT END DISPLAY 'STUDENT PASSED'
-                   WHEN STUDENTTWO(O,T) < 35
-                       DISPLAY 'STUDENT FAILED'
-               END-SEARCH
-           END-PERFORM.
-
-            STOP RUN.
-
-       END PROGRAM TwoDimensionalArray.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TwoDimensionalArray.
+       ENVIRONMENT DIVISION.
+           *> full class roster report - every student's every subject
+           *> is evaluated and printed, plus a GPA rolled up across
+           *> all 6 subjects per student
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           01 STUDENT-SECTION.
+               02 STUDENTONE OCCURS 2 TIMES INDEXED BY O.
+                   03 STUDENTTWO PIC 9(03) OCCURS 6 TIMES INDEXED BY T.
+
+           01 WS-STUDENT-TOTALS.
+               02 WS-TOTAL-MARK OCCURS 2 TIMES PIC 9(04) VALUE ZERO.
+               02 WS-GPA OCCURS 2 TIMES PIC 9V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM VARYING O FROM 1 BY 1 UNTIL O > 2
+              PERFORM  VARYING T FROM 1 BY 1 UNTIL T > 6
+               ACCEPT STUDENTTWO(O,T)
+               ADD STUDENTTWO(O,T) TO WS-TOTAL-MARK(O)
+           END-PERFORM
+           END-PERFORM.
+
+           PERFORM VARYING O FROM 1 BY 1 UNTIL O > 2
+              DISPLAY "STUDENT " O
+              PERFORM VARYING T FROM 1 BY 1 UNTIL T > 6
+                  IF STUDENTTWO(O,T) < 35
+                      DISPLAY "  SUBJECT " T " FAILED : "
+                          STUDENTTWO(O,T)
+                  ELSE
+                      DISPLAY "  SUBJECT " T " PASSED : "
+                          STUDENTTWO(O,T)
+                  END-IF
+              END-PERFORM
+              COMPUTE WS-GPA(O) ROUNDED =
+                  (WS-TOTAL-MARK(O) / 600) * 4
+              DISPLAY "  STUDENT GPA : " WS-GPA(O)
+           END-PERFORM.
+
+            STOP RUN.
+
+       END PROGRAM TwoDimensionalArray.
