@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NumberAnalysisBatch.
+       ENVIRONMENT DIVISION.
+           *> combines the old Exe54/Exe55/Exe56/Exe57 one-number-at-a-
+           *> time demos (digit sum, digit reversal, palindrome check,
+           *> prime check) into a single batch report driven off a
+           *> file of reference numbers instead of four separate runs -
+           *> a checkpoint is logged every 10 numbers so a rerun after
+           *> an abend restarts after the last good number instead of
+           *> reprocessing the whole file
+           *> every composite number found is now also written to the
+           *> shared EXCEPTION-FILE along with its smallest factor,
+           *> instead of the run stopping at the first one - the batch
+           *> loop already kept going number to number regardless of
+           *> the prime flag, so only the exception write was missing
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REFERENCE-NUMBER-FILE ASSIGN TO "REFNUMS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REFNUM-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTLR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REFERENCE-NUMBER-FILE.
+           01 REFERENCE-NUMBER-RECORD.
+               05 RN-NUMBER              PIC 9(05).
+
+       FD RUN-CONTROL-FILE.
+           COPY RUNCTLR.
+
+       FD EXCEPTION-FILE.
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-REFNUM-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-RUNCTL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUNCTL-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-RUNCTL-EOF VALUE 'Y'.
+           01 WS-JOB-NAME PIC X(08) VALUE "NO54TO57".
+           01 WS-START-TIME PIC 9(06) VALUE ZERO.
+           01 WS-CHECKPOINT-KEY PIC 9(05) VALUE ZERO.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(03) VALUE 10.
+           01 WS-SINCE-CHECKPOINT PIC 9(03) VALUE ZERO.
+
+           01 WS-NUM PIC 9(05) VALUE ZERO.
+           01 WS-WORK-NUM PIC 9(05) VALUE ZERO.
+           01 WS-QUOT PIC 9(05) VALUE ZERO.
+           01 WS-REM PIC 9(05) VALUE ZERO.
+
+           01 WS-DIGIT-SUM PIC 9(03) VALUE ZERO.
+           01 WS-REVERSED PIC 9(05) VALUE ZERO.
+
+           01 WS-PALINDROME-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-IS-PALINDROME VALUE 'Y'.
+
+           01 WS-PRIME-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-IS-PRIME VALUE 'Y'.
+
+           01 WS-DIVISOR PIC 9(05) VALUE ZERO.
+           01 WS-SMALLEST-FACTOR PIC 9(05) VALUE ZERO.
+
+           01 WS-EXCEPTION-STATUS PIC X(02) VALUE SPACES.
+           01 WS-COMPOSITE-COUNT PIC 9(05) VALUE ZERO.
+
+           01 WS-NUMBER-COUNT PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LOAD-CHECKPOINT-PARA
+           ACCEPT WS-START-TIME FROM TIME
+
+           OPEN INPUT REFERENCE-NUMBER-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+
+           PERFORM READ-PARA
+           IF WS-CHECKPOINT-KEY NOT = ZERO
+               DISPLAY "RESTARTING AFTER CHECKPOINT " WS-CHECKPOINT-KEY
+               PERFORM SKIP-PARA
+                   UNTIL WS-EOF OR RN-NUMBER > WS-CHECKPOINT-KEY
+           END-IF
+           PERFORM ANALYZE-PARA UNTIL WS-EOF
+
+           CLOSE REFERENCE-NUMBER-FILE
+           CLOSE EXCEPTION-FILE
+
+           DISPLAY " "
+           DISPLAY "NUMBERS ANALYZED : " WS-NUMBER-COUNT
+           DISPLAY "COMPOSITES LOGGED TO EXCEPTION FILE : "
+               WS-COMPOSITE-COUNT
+
+           MOVE ZERO TO WS-CHECKPOINT-KEY
+           PERFORM LOG-RUN-CONTROL-PARA
+
+            STOP RUN.
+
+           READ-PARA.
+
+           READ REFERENCE-NUMBER-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           SKIP-PARA.
+
+           PERFORM READ-PARA.
+
+           ANALYZE-PARA.
+
+           ADD 1 TO WS-NUMBER-COUNT
+           MOVE RN-NUMBER TO WS-NUM
+           PERFORM DIGIT-SUM-PARA
+           PERFORM REVERSE-PARA
+           PERFORM PALINDROME-CHECK-PARA
+           PERFORM PRIME-CHECK-PARA
+           IF NOT WS-IS-PRIME AND WS-SMALLEST-FACTOR NOT = ZERO
+               PERFORM WRITE-EXCEPTION-PARA
+           END-IF
+           PERFORM PRINT-LINE-PARA
+           MOVE WS-NUM TO WS-CHECKPOINT-KEY
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM LOG-RUN-CONTROL-PARA
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF
+           PERFORM READ-PARA.
+
+           LOAD-CHECKPOINT-PARA.
+
+           MOVE ZERO TO WS-CHECKPOINT-KEY
+           OPEN INPUT RUN-CONTROL-FILE
+           PERFORM READ-RUNCTL-PARA
+           PERFORM UNTIL WS-RUNCTL-EOF
+               IF RC-JOB-NAME = WS-JOB-NAME
+                   MOVE RC-CHECKPOINT-KEY TO WS-CHECKPOINT-KEY
+               END-IF
+               PERFORM READ-RUNCTL-PARA
+           END-PERFORM
+           CLOSE RUN-CONTROL-FILE.
+
+           READ-RUNCTL-PARA.
+
+           READ RUN-CONTROL-FILE
+               AT END MOVE 'Y' TO WS-RUNCTL-EOF-SWITCH
+           END-READ.
+
+           LOG-RUN-CONTROL-PARA.
+
+           OPEN EXTEND RUN-CONTROL-FILE
+           MOVE WS-JOB-NAME TO RC-JOB-NAME
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-START-TIME TO RC-START-TIME
+           ACCEPT RC-END-TIME FROM TIME
+           MOVE WS-NUMBER-COUNT TO RC-RECORDS-PROCESSED
+           MOVE ZERO TO RC-CONTROL-TOTAL
+           MOVE WS-CHECKPOINT-KEY TO RC-CHECKPOINT-KEY
+           WRITE RUN-CONTROL-RECORD
+           CLOSE RUN-CONTROL-FILE.
+
+           DIGIT-SUM-PARA.
+
+           MOVE WS-NUM TO WS-WORK-NUM
+           MOVE ZERO TO WS-DIGIT-SUM
+           PERFORM UNTIL WS-WORK-NUM = ZERO
+               DIVIDE WS-WORK-NUM BY 10 GIVING WS-QUOT REMAINDER WS-REM
+               ADD WS-REM TO WS-DIGIT-SUM
+               MOVE WS-QUOT TO WS-WORK-NUM
+           END-PERFORM.
+
+           REVERSE-PARA.
+
+           MOVE WS-NUM TO WS-WORK-NUM
+           MOVE ZERO TO WS-REVERSED
+           PERFORM UNTIL WS-WORK-NUM = ZERO
+               DIVIDE WS-WORK-NUM BY 10 GIVING WS-QUOT REMAINDER WS-REM
+               COMPUTE WS-REVERSED = (WS-REVERSED * 10) + WS-REM
+               MOVE WS-QUOT TO WS-WORK-NUM
+           END-PERFORM.
+
+           PALINDROME-CHECK-PARA.
+
+           IF WS-REVERSED = WS-NUM
+               MOVE 'Y' TO WS-PALINDROME-SWITCH
+           ELSE
+               MOVE 'N' TO WS-PALINDROME-SWITCH
+           END-IF.
+
+           PRIME-CHECK-PARA.
+
+           MOVE ZERO TO WS-SMALLEST-FACTOR
+           IF WS-NUM < 2
+               MOVE 'N' TO WS-PRIME-SWITCH
+           ELSE
+               MOVE 'Y' TO WS-PRIME-SWITCH
+               MOVE 2 TO WS-DIVISOR
+               PERFORM TEST-DIVISOR-PARA
+                   UNTIL WS-DIVISOR >= WS-NUM OR NOT WS-IS-PRIME
+           END-IF.
+
+           TEST-DIVISOR-PARA.
+
+           DIVIDE WS-NUM BY WS-DIVISOR GIVING WS-QUOT REMAINDER WS-REM
+           IF WS-REM = ZERO
+               MOVE 'N' TO WS-PRIME-SWITCH
+               MOVE WS-DIVISOR TO WS-SMALLEST-FACTOR
+           END-IF
+           ADD 1 TO WS-DIVISOR.
+
+           WRITE-EXCEPTION-PARA.
+
+           ADD 1 TO WS-COMPOSITE-COUNT
+           MOVE WS-JOB-NAME TO EX-SOURCE-PROGRAM
+           MOVE WS-NUM TO EX-RECORD-KEY
+           MOVE "COMP" TO EX-REASON-CODE
+           STRING "COMPOSITE - SMALLEST FACTOR IS "
+                   WS-SMALLEST-FACTOR
+               DELIMITED BY SIZE INTO EX-REASON-TEXT
+           ACCEPT EX-DATE-LOGGED FROM DATE YYYYMMDD
+           WRITE EXCEPTION-RECORD.
+
+           PRINT-LINE-PARA.
+
+           DISPLAY "NUMBER " WS-NUM
+               " DIGIT SUM " WS-DIGIT-SUM
+               " REVERSED " WS-REVERSED
+           IF WS-IS-PALINDROME
+               DISPLAY "  PALINDROME : YES"
+           ELSE
+               DISPLAY "  PALINDROME : NO"
+           END-IF
+           IF WS-IS-PRIME
+               DISPLAY "  PRIME : YES"
+           ELSE
+               DISPLAY "  PRIME : NO"
+           END-IF.
+
+       END PROGRAM NumberAnalysisBatch.
