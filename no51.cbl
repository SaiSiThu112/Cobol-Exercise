@@ -1,29 +1,64 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           77 NUM PIC 9(01) VALUE ZERO.
-           77 I PIC 9(01) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM ACCEPT-PARA
-           PERFORM PROCESS-PARA
-            STOP RUN.
-
-           ACCEPT-PARA.
-           DISPLAY " TYPE VALUE FOR NUM"
-           ACCEPT NUM.
-
-           PROCESS-PARA.
-              MOVE 1 TO I
-                   PERFORM UNTIL I > NUM
-                       DISPLAY I
-                       ADD 1 TO I
-                   END-PERFORM.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+           *> PERFORM UNTIL demo - now logs a standard run-control
+           *> record so operations can confirm this job actually ran
+           *> and how many iterations it counted
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTLR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-CONTROL-FILE.
+           COPY RUNCTLR.
+
+       WORKING-STORAGE SECTION.
+
+           77 NUM PIC 9(01) VALUE ZERO.
+           77 I PIC 9(01) VALUE ZERO.
+
+           01 WS-RUNCTL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-START-TIME PIC 9(06) VALUE ZERO.
+           01 WS-RECORDS-PROCESSED PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN EXTEND RUN-CONTROL-FILE
+           ACCEPT WS-START-TIME FROM TIME
+
+           PERFORM ACCEPT-PARA
+           PERFORM PROCESS-PARA
+
+           PERFORM LOG-RUN-CONTROL-PARA
+           CLOSE RUN-CONTROL-FILE
+
+            STOP RUN.
+
+           ACCEPT-PARA.
+           DISPLAY " TYPE VALUE FOR NUM"
+           ACCEPT NUM.
+
+           PROCESS-PARA.
+              MOVE 1 TO I
+                   PERFORM UNTIL I > NUM
+                       DISPLAY I
+                       ADD 1 TO I
+                       ADD 1 TO WS-RECORDS-PROCESSED
+                   END-PERFORM.
+
+           LOG-RUN-CONTROL-PARA.
+
+           MOVE "NO51    " TO RC-JOB-NAME
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-START-TIME TO RC-START-TIME
+           ACCEPT RC-END-TIME FROM TIME
+           MOVE WS-RECORDS-PROCESSED TO RC-RECORDS-PROCESSED
+           MOVE ZERO TO RC-CONTROL-TOTAL
+           MOVE ZERO TO RC-CHECKPOINT-KEY
+           WRITE RUN-CONTROL-RECORD.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
