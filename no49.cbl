@@ -1,29 +1,65 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe49.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           77 I PIC 9(01) VALUE IS ZERO.
-           77 J PIC 9(01) VALUE IS ZERO.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-               *> IF I > 3
-                   *> DISPLAY "CNA'T PERFORM"
-               *> ELSE
-                 *> PERFORM DISPLAY-PARA VARYING I FROM 1 BY 1 UNTIL I > 5.
-
-           PERFORM DISPLAY-PARA-WITH-AFTER VARYING I FROM 1 BY 1 UNTIL
-                 I > 3
-                 AFTER J FROM 1 BY 1 UNTIL J >2
-            STOP RUN.
-
-           DISPLAY-PARA.
-           DISPLAY "THIS IS THE PERFORM CONDITION WITH VARYING".
-
-           DISPLAY-PARA-WITH-AFTER.
-           DISPLAY '(I,J)('I','J')'.
-
-       END PROGRAM Exe49.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe49.
+       ENVIRONMENT DIVISION.
+           *> PERFORM ... VARYING ... AFTER demo - now logs a standard
+           *> run-control record so operations can confirm this job
+           *> actually ran and how many iterations it counted
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTLR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-CONTROL-FILE.
+           COPY RUNCTLR.
+
+       WORKING-STORAGE SECTION.
+
+           77 I PIC 9(01) VALUE IS ZERO.
+           77 J PIC 9(01) VALUE IS ZERO.
+
+           01 WS-RUNCTL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-START-TIME PIC 9(06) VALUE ZERO.
+           01 WS-RECORDS-PROCESSED PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+               *> IF I > 3
+                   *> DISPLAY "CNA'T PERFORM"
+               *> ELSE
+                 *> PERFORM DISPLAY-PARA VARYING I FROM 1 BY 1 UNTIL I > 5.
+
+           OPEN EXTEND RUN-CONTROL-FILE
+           ACCEPT WS-START-TIME FROM TIME
+
+           PERFORM DISPLAY-PARA-WITH-AFTER VARYING I FROM 1 BY 1 UNTIL
+                 I > 3
+                 AFTER J FROM 1 BY 1 UNTIL J >2
+
+           PERFORM LOG-RUN-CONTROL-PARA
+           CLOSE RUN-CONTROL-FILE
+
+            STOP RUN.
+
+           DISPLAY-PARA.
+           DISPLAY "THIS IS THE PERFORM CONDITION WITH VARYING".
+
+           DISPLAY-PARA-WITH-AFTER.
+           DISPLAY '(I,J)('I','J')'
+           ADD 1 TO WS-RECORDS-PROCESSED.
+
+           LOG-RUN-CONTROL-PARA.
+
+           MOVE "NO49    " TO RC-JOB-NAME
+           ACCEPT RC-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-START-TIME TO RC-START-TIME
+           ACCEPT RC-END-TIME FROM TIME
+           MOVE WS-RECORDS-PROCESSED TO RC-RECORDS-PROCESSED
+           MOVE ZERO TO RC-CONTROL-TOTAL
+           MOVE ZERO TO RC-CHECKPOINT-KEY
+           WRITE RUN-CONTROL-RECORD.
+
+       END PROGRAM Exe49.
