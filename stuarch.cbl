@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentMonthEndArchive.
+       ENVIRONMENT DIVISION.
+           *> month-end job - copies every STUDENT-MASTER record to a
+           *> dated archive file, then clears this term's marks so
+           *> next term's grade entry does not mix in with this
+           *> term's numbers
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT STUDENT-ARCHIVE-FILE ASSIGN TO "STUDARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTLR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+           COPY STUDMSTR.
+
+       FD STUDENT-ARCHIVE-FILE.
+           01 STUDENT-ARCHIVE-RECORD.
+               05 SA-ARCHIVE-DATE       PIC 9(08).
+               05 SA-STUDENT-DATA       PIC X(45).
+
+       FD RUN-CONTROL-FILE.
+           COPY RUNCTLR.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-STUDENT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-ARCHIVE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUNCTL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-START-TIME PIC 9(06) VALUE ZERO.
+           01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+           01 WS-RECORDS-ARCHIVED PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-START-TIME FROM TIME
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN I-O STUDENT-MASTER
+           OPEN OUTPUT STUDENT-ARCHIVE-FILE
+
+           PERFORM READ-PARA
+           PERFORM ARCHIVE-AND-PURGE-PARA UNTIL WS-EOF
+
+           CLOSE STUDENT-MASTER
+           CLOSE STUDENT-ARCHIVE-FILE
+
+           DISPLAY "STUDENT RECORDS ARCHIVED : " WS-RECORDS-ARCHIVED
+           PERFORM LOG-RUN-CONTROL-PARA
+
+            STOP RUN.
+
+           READ-PARA.
+
+           READ STUDENT-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           ARCHIVE-AND-PURGE-PARA.
+
+           MOVE WS-RUN-DATE TO SA-ARCHIVE-DATE
+           MOVE STUDENT-MASTER-RECORD TO SA-STUDENT-DATA
+           WRITE STUDENT-ARCHIVE-RECORD
+           ADD 1 TO WS-RECORDS-ARCHIVED
+
+           MOVE ZERO TO SM-MARK-ENGLISH
+           MOVE ZERO TO SM-MARK-MATH
+           MOVE ZERO TO SM-MARK-PHYSICS
+           MOVE ZERO TO SM-TOTAL-MARK
+           MOVE ZERO TO SM-OVERALL-MARK
+           MOVE SPACES TO SM-RESULT
+           REWRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO CLEAR STUDENT TERM MARKS"
+           END-REWRITE
+
+           PERFORM READ-PARA.
+
+           LOG-RUN-CONTROL-PARA.
+
+           OPEN EXTEND RUN-CONTROL-FILE
+           MOVE "STUARCH " TO RC-JOB-NAME
+           MOVE WS-RUN-DATE TO RC-RUN-DATE
+           MOVE WS-START-TIME TO RC-START-TIME
+           ACCEPT RC-END-TIME FROM TIME
+           MOVE WS-RECORDS-ARCHIVED TO RC-RECORDS-PROCESSED
+           MOVE ZERO TO RC-CONTROL-TOTAL
+           MOVE ZERO TO RC-CHECKPOINT-KEY
+           WRITE RUN-CONTROL-RECORD
+           CLOSE RUN-CONTROL-FILE.
+
+       END PROGRAM StudentMonthEndArchive.
