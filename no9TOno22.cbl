@@ -1,44 +1,134 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe9.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-           *> arithmetic verb ADD , SUBSTRACT , DIVIDE , MULTIPLY AND COMPUTE
-           *> arithmetic verb can't do with level number such as 77
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           77 WS-A PIC 9(2) VALUE 22.
-           77 WS-B PIC 9(2) VALUE 11.
-           77 WS-C PIC 9(2) VALUE 01.
-           77 WS-D PIC 9(2) VALUE 22.
-           77 WS-E PIC 9(3) VALUE 11.
-           77 WS-F PIC 9(2) VALUE 77.
-           77 WS-G PIC 9(3) VALUE ZERO.
-           77 WS-H PIC 9(3) VALUE ZERO.
-           77 WS-NUM1 PIC 9(3) VALUE 16.
-           77 WS-NUM2 PIC 9(3) VALUE 2.
-           77 WS-I PIC S9(3).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           ADD WS-A WS-B WS-C WS-D WS-E WS-F TO WS-G.
-           ADD WS-A WS-B WS-C WS-D WS-E WS-F TO WS-H.
-           SUBTRACT WS-A WS-C FROM WS-F GIVING WS-I.
-            *> ws-i = ws-f - ws-a - ws-c
-           MULTIPLY WS-A BY WS-C  WS-E.
-           DIVIDE WS-NUM1 INTO WS-NUM2.
-           *> WS-NUM2 = WS-NUM1 / WS-NUM2
-           *> DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-G REMAINDER WS-H.
-
-            DISPLAY " ADD RESULT : " WS-G
-            DISPLAY " ANOTHER RESULT : " WS-H
-            DISPLAY " SUBTRACT RESULT : " WS-I
-            DISPLAY " MULTIPLY RESULT : " WS-C
-            DISPLAY " ANOTHER MULTIPLY RESULT : " WS-E
-            DISPLAY " DIVIDE VALUE : " WS-NUM2
-            *> DISPLAY " DIVIDE VALUE USE GIVING : " WS-G
-            DISPLAY " REMAINDER : "WS-H
-            STOP RUN.
-
-       END PROGRAM Exe9.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe9.
+       ENVIRONMENT DIVISION.
+           *> grown out of the ADD/SUBTRACT/MULTIPLY/DIVIDE verb demo -
+           *> the same arithmetic now cross-foots a batch of journal
+           *> debit/credit entries, posting the whole batch to a
+           *> suspense file whenever it doesn't balance
+           *> suspense posting is now per entry - each entry's own
+           *> JE-DEBIT-AMOUNT/JE-CREDIT-AMOUNT is compared and only
+           *> the entries that individually fail to balance go to
+           *> the suspense file, checked independently of whether the
+           *> batch totals happen to balance, so two offsetting bad
+           *> entries can no longer hide behind a matching batch total
+           *> and a batch that is out of balance overall no longer
+           *> drags every correctly-balanced entry into suspense too
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO "JOURNAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOURNAL-FILE.
+           01 JOURNAL-ENTRY-RECORD.
+               05 JE-BATCH-ID            PIC X(05).
+               05 JE-ACCOUNT             PIC X(10).
+               05 JE-DEBIT-AMOUNT        PIC 9(09)V99.
+               05 JE-CREDIT-AMOUNT       PIC 9(09)V99.
+
+       FD SUSPENSE-FILE.
+           01 SUSPENSE-RECORD.
+               05 SU-BATCH-ID            PIC X(05).
+               05 SU-ACCOUNT             PIC X(10).
+               05 SU-DEBIT-AMOUNT        PIC 9(09)V99.
+               05 SU-CREDIT-AMOUNT       PIC 9(09)V99.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-JOURNAL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-SUSPENSE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-JOURNAL-TABLE.
+               02 WS-JE-ENTRY OCCURS 100 TIMES INDEXED BY WS-JE-IDX.
+                   05 WS-JE-BATCH-ID PIC X(05).
+                   05 WS-JE-ACCOUNT PIC X(10).
+                   05 WS-JE-DEBIT PIC 9(09)V99.
+                   05 WS-JE-CREDIT PIC 9(09)V99.
+           01 WS-JE-COUNT PIC 9(03) VALUE ZERO.
+
+           01 WS-TOTAL-DEBITS PIC 9(11)V99 VALUE ZERO.
+           01 WS-TOTAL-CREDITS PIC 9(11)V99 VALUE ZERO.
+           01 WS-SUSPENSE-COUNT PIC 9(03) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT JOURNAL-FILE
+
+           PERFORM READ-PARA
+           PERFORM LOAD-ENTRY-PARA UNTIL WS-EOF
+
+           CLOSE JOURNAL-FILE
+
+           PERFORM CROSS-FOOT-PARA
+
+            STOP RUN.
+
+           READ-PARA.
+
+           READ JOURNAL-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           LOAD-ENTRY-PARA.
+
+           ADD 1 TO WS-JE-COUNT
+           SET WS-JE-IDX TO WS-JE-COUNT
+           MOVE JE-BATCH-ID TO WS-JE-BATCH-ID(WS-JE-IDX)
+           MOVE JE-ACCOUNT TO WS-JE-ACCOUNT(WS-JE-IDX)
+           MOVE JE-DEBIT-AMOUNT TO WS-JE-DEBIT(WS-JE-IDX)
+           MOVE JE-CREDIT-AMOUNT TO WS-JE-CREDIT(WS-JE-IDX)
+           ADD JE-DEBIT-AMOUNT TO WS-TOTAL-DEBITS
+           ADD JE-CREDIT-AMOUNT TO WS-TOTAL-CREDITS
+           PERFORM READ-PARA.
+
+           CROSS-FOOT-PARA.
+
+           DISPLAY " "
+           DISPLAY "----- Journal Cross-Footing -----"
+           DISPLAY "ENTRIES READ    : " WS-JE-COUNT
+           DISPLAY "TOTAL DEBITS    : " WS-TOTAL-DEBITS
+           DISPLAY "TOTAL CREDITS   : " WS-TOTAL-CREDITS
+
+           IF WS-TOTAL-DEBITS = WS-TOTAL-CREDITS
+               DISPLAY "JOURNAL BATCH IS IN BALANCE"
+           ELSE
+               DISPLAY "JOURNAL BATCH IS OUT OF BALANCE"
+           END-IF
+
+           PERFORM POST-SUSPENSE-PARA
+
+           IF WS-SUSPENSE-COUNT = ZERO
+               DISPLAY "NO INDIVIDUAL ENTRIES OUT OF BALANCE - NONE "
+                   "POSTED TO SUSPENSE"
+           ELSE
+               DISPLAY WS-SUSPENSE-COUNT
+                   " ENTRIES OUT OF BALANCE - POSTED TO SUSPENSE"
+           END-IF.
+
+           POST-SUSPENSE-PARA.
+
+           MOVE ZERO TO WS-SUSPENSE-COUNT
+           OPEN OUTPUT SUSPENSE-FILE
+           PERFORM VARYING WS-JE-IDX FROM 1 BY 1
+                   UNTIL WS-JE-IDX > WS-JE-COUNT
+               IF WS-JE-DEBIT(WS-JE-IDX) NOT = WS-JE-CREDIT(WS-JE-IDX)
+                   ADD 1 TO WS-SUSPENSE-COUNT
+                   MOVE WS-JE-BATCH-ID(WS-JE-IDX) TO SU-BATCH-ID
+                   MOVE WS-JE-ACCOUNT(WS-JE-IDX) TO SU-ACCOUNT
+                   MOVE WS-JE-DEBIT(WS-JE-IDX) TO SU-DEBIT-AMOUNT
+                   MOVE WS-JE-CREDIT(WS-JE-IDX) TO SU-CREDIT-AMOUNT
+                   WRITE SUSPENSE-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE SUSPENSE-FILE.
+
+       END PROGRAM Exe9.
