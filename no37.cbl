@@ -1,41 +1,366 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe37.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           77 MARRIED-STATUS PIC X(2).
-              88 SINGLE VALUE 'S'.
-              88 RS VALUE 'RS'.
-              88 DIVORCED VALUE 'D'.
-              88 MARRIED VALUE 'M'.
-           77 SALARY PIC X(10) VALUE ZERO.
-           77 NAME PIC A(10) VALUE SPACE.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-
-           PERFORM PROCESS-PARA
-
-            STOP RUN.
-
-           PROCESS-PARA.
-           DISPLAY "Enter your name"
-           ACCEPT NAME
-           DISPLAY "Please enter your married status (S,RS,M,D)"
-           ACCEPT MARRIED-STATUS.
-               IF MARRIED
-                   MOVE 2000 TO SALARY
-               ELSE IF SINGLE
-                   MOVE 1000 TO SALARY
-               ELSE IF RS
-                   MOVE 500 TO SALARY
-               ELSE IF DIVORCED
-                   MOVE 5000 TO SALARY
-               ELSE
-                   MOVE 0 TO SALARY
-               END-IF.
-               DISPLAY SALARY.
-       END PROGRAM Exe37.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe37.
+       ENVIRONMENT DIVISION.
+           *> payroll register - base salary by marital status now
+           *> comes from the RATE-TABLE file instead of hardcoded
+           *> literals, and every employee's computed salary is
+           *> posted back to EMPLOYEE-MASTER and printed on a register
+           *> the pay-period run date is read from a control record
+           *> instead of being typed in at the console
+           *> the EM-TRAILER-RECORD check dropped back out of READ-PARA
+           *> - EMPLOYEE-MASTER is read directly off the indexed master,
+           *> and nothing ever writes a HIGH-VALUES trailer into it, so
+           *> the physical AT END on the READ is the only end-of-data
+           *> signal that can actually fire
+           *> the register now prints a title/run-date/page-number
+           *> header at the top of every page and starts a new page
+           *> after WS-LINES-PER-PAGE lines of detail
+           *> a negative resulting salary is only allowed through with
+           *> a valid supervisor override code, per the ADJUSTMENT-PARA
+           *> negative-pay safeguard
+           *> the prior PAYROLL run's control record is now read back
+           *> before the new one is logged, and an unexpected drop in
+           *> employees paid is flagged on the totals report
+           *> the per-employee salary adjustment, and any supervisor
+           *> override code needed to authorize a negative result, now
+           *> come from the SALARY-ADJUSTMENT file, keyed by employee
+           *> id and loaded into a table ahead of the run, instead of
+           *> being typed in at the console for every employee - the
+           *> register can now run start to finish unattended
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-PARM-FILE ASSIGN TO "RUNPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNPARM-STATUS.
+
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATETAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTLR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+           SELECT SALARY-ADJUSTMENT-FILE ASSIGN TO "SALADJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADJUSTMENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-PARM-FILE.
+           COPY RUNPARM.
+
+       FD EMPLOYEE-MASTER.
+           COPY EMPMSTR.
+
+       FD RATE-TABLE-FILE.
+           COPY RATETAB.
+
+       FD AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD RUN-CONTROL-FILE.
+           COPY RUNCTLR.
+
+       FD SALARY-ADJUSTMENT-FILE.
+           COPY SALADJ.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-EMPLOYEE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-RATE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RATE-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-RATE-EOF VALUE 'Y'.
+
+           01 WS-RATE-TABLE.
+               02 WS-RATE-ENTRY OCCURS 10 TIMES
+                       INDEXED BY WS-RATE-IDX.
+                   05 WS-RT-MARITAL-STATUS PIC X(02).
+                   05 WS-RT-BASE-SALARY PIC 9(07)V99.
+           01 WS-RATE-COUNT PIC 9(02) VALUE ZERO.
+
+           01 WS-REGISTER-TOTAL PIC 9(09)V99 VALUE ZERO.
+           01 WS-EMPLOYEE-COUNT PIC 9(05) VALUE ZERO.
+
+           01 WS-ADJUSTMENT PIC S9(07)V99 VALUE ZERO.
+           01 WS-NEW-SALARY PIC S9(07)V99 VALUE ZERO.
+           01 WS-OLD-SALARY PIC S9(09)V99 VALUE ZERO.
+
+           01 WS-ADJUSTMENT-STATUS PIC X(02) VALUE SPACES.
+           01 WS-ADJUSTMENT-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-ADJUSTMENT-EOF VALUE 'Y'.
+
+           01 WS-ADJUSTMENT-TABLE.
+               02 WS-ADJ-ENTRY OCCURS 500 TIMES
+                       INDEXED BY WS-ADJ-IDX.
+                   05 WS-ADJ-EMP-ID PIC 9(05).
+                   05 WS-ADJ-AMOUNT PIC S9(07)V99.
+                   05 WS-ADJ-OVERRIDE-CODE PIC X(04).
+           01 WS-ADJUSTMENT-COUNT PIC 9(03) VALUE ZERO.
+
+           01 WS-AUDIT-STATUS PIC X(02) VALUE SPACES.
+
+           01 WS-TAX-RATE PIC V99 VALUE .20.
+           01 WS-TAX-THIS-PERIOD PIC 9(07)V99 VALUE ZERO.
+
+           01 WS-RUNCTL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUNCTL-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-RUNCTL-EOF VALUE 'Y'.
+           01 WS-START-TIME PIC 9(06) VALUE ZERO.
+           01 WS-PRIOR-EMPLOYEE-COUNT PIC 9(07) VALUE ZERO.
+
+           01 WS-OVERRIDE-CODE PIC X(04) VALUE SPACES.
+               88 WS-OVERRIDE-VALID VALUE "SUP1".
+
+           01 WS-RUNPARM-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+
+           01 WS-PAGE-NUMBER PIC 9(03) VALUE ZERO.
+           01 WS-LINE-COUNT PIC 9(03) VALUE ZERO.
+           01 WS-LINES-PER-PAGE PIC 9(03) VALUE 20.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM LOAD-RUN-PARM-PARA
+           PERFORM LOAD-RATE-TABLE-PARA
+           PERFORM LOAD-ADJUSTMENT-TABLE-PARA
+           PERFORM LOAD-PRIOR-RUN-PARA
+           PERFORM OPEN-PARA
+           PERFORM PRINT-HEADER-PARA
+           PERFORM READ-PARA
+           PERFORM REGISTER-PARA UNTIL WS-EOF
+           PERFORM PRINT-TOTALS-PARA
+           PERFORM CLOSE-PARA
+
+            STOP RUN.
+
+           PRINT-HEADER-PARA.
+
+           ADD 1 TO WS-PAGE-NUMBER
+           DISPLAY " "
+           DISPLAY "----- Payroll Register -----"
+           DISPLAY "RUN DATE : " WS-RUN-DATE "   PAGE : " WS-PAGE-NUMBER
+           DISPLAY " "
+           MOVE ZERO TO WS-LINE-COUNT.
+
+           LOAD-RUN-PARM-PARA.
+
+           OPEN INPUT RUN-PARM-FILE
+           READ RUN-PARM-FILE
+               AT END DISPLAY "RUN-PARM RECORD MISSING - USING TODAY"
+                   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+               NOT AT END
+                   MOVE RP-RUN-DATE TO WS-RUN-DATE
+           END-READ
+           CLOSE RUN-PARM-FILE.
+
+           LOAD-RATE-TABLE-PARA.
+
+           OPEN INPUT RATE-TABLE-FILE
+           PERFORM READ-RATE-PARA
+           PERFORM BUILD-RATE-TABLE-PARA UNTIL WS-RATE-EOF
+           CLOSE RATE-TABLE-FILE.
+
+           READ-RATE-PARA.
+
+           READ RATE-TABLE-FILE
+               AT END MOVE 'Y' TO WS-RATE-EOF-SWITCH
+           END-READ.
+
+           BUILD-RATE-TABLE-PARA.
+
+           ADD 1 TO WS-RATE-COUNT
+           SET WS-RATE-IDX TO WS-RATE-COUNT
+           MOVE RATE-TABLE-RECORD TO WS-RATE-ENTRY(WS-RATE-IDX)
+           PERFORM READ-RATE-PARA.
+
+           LOAD-ADJUSTMENT-TABLE-PARA.
+
+           OPEN INPUT SALARY-ADJUSTMENT-FILE
+           PERFORM READ-ADJUSTMENT-PARA
+           PERFORM BUILD-ADJUSTMENT-TABLE-PARA UNTIL WS-ADJUSTMENT-EOF
+           CLOSE SALARY-ADJUSTMENT-FILE.
+
+           READ-ADJUSTMENT-PARA.
+
+           READ SALARY-ADJUSTMENT-FILE
+               AT END MOVE 'Y' TO WS-ADJUSTMENT-EOF-SWITCH
+           END-READ.
+
+           BUILD-ADJUSTMENT-TABLE-PARA.
+
+           ADD 1 TO WS-ADJUSTMENT-COUNT
+           SET WS-ADJ-IDX TO WS-ADJUSTMENT-COUNT
+           MOVE SA-EMP-ID TO WS-ADJ-EMP-ID(WS-ADJ-IDX)
+           MOVE SA-ADJUSTMENT-AMOUNT TO WS-ADJ-AMOUNT(WS-ADJ-IDX)
+           MOVE SA-OVERRIDE-CODE TO WS-ADJ-OVERRIDE-CODE(WS-ADJ-IDX)
+           PERFORM READ-ADJUSTMENT-PARA.
+
+           LOAD-PRIOR-RUN-PARA.
+
+           MOVE ZERO TO WS-PRIOR-EMPLOYEE-COUNT
+           MOVE 'N' TO WS-RUNCTL-EOF-SWITCH
+           OPEN INPUT RUN-CONTROL-FILE
+           PERFORM READ-RUNCTL-PARA
+           PERFORM UNTIL WS-RUNCTL-EOF
+               IF RC-JOB-NAME = "PAYROLL "
+                   MOVE RC-RECORDS-PROCESSED TO WS-PRIOR-EMPLOYEE-COUNT
+               END-IF
+               PERFORM READ-RUNCTL-PARA
+           END-PERFORM
+           CLOSE RUN-CONTROL-FILE.
+
+           READ-RUNCTL-PARA.
+
+           READ RUN-CONTROL-FILE
+               AT END MOVE 'Y' TO WS-RUNCTL-EOF-SWITCH
+           END-READ.
+
+           OPEN-PARA.
+
+           OPEN I-O EMPLOYEE-MASTER
+           OPEN EXTEND AUDIT-LOG-FILE
+           OPEN EXTEND RUN-CONTROL-FILE
+           ACCEPT WS-START-TIME FROM TIME.
+
+           READ-PARA.
+
+           READ EMPLOYEE-MASTER
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           REGISTER-PARA.
+
+           IF NOT EM-ACTIVE
+               DISPLAY EM-EMP-ID " " EM-EMP-NAME
+                   " - NOT PAID, EMPLOYMENT STATUS IS "
+                   EM-EMPLOYMENT-STATUS
+               ADD 1 TO WS-LINE-COUNT
+           ELSE
+               MOVE EM-SALARY TO WS-OLD-SALARY
+               PERFORM LOOKUP-RATE-PARA
+               PERFORM ADJUSTMENT-PARA
+               IF EM-SALARY NOT = WS-OLD-SALARY
+                   PERFORM LOG-SALARY-CHANGE-PARA
+               END-IF
+               PERFORM POST-YTD-PARA
+               REWRITE EMPLOYEE-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "UNABLE TO UPDATE EMPLOYEE SALARY"
+               END-REWRITE
+               ADD 1 TO WS-EMPLOYEE-COUNT
+               ADD EM-SALARY TO WS-REGISTER-TOTAL
+               DISPLAY EM-EMP-ID " " EM-EMP-NAME " " EM-MARITAL-STATUS
+                   " " EM-SALARY
+               DISPLAY "  YTD GROSS : " EM-YTD-GROSS-PAY
+                   " YTD TAX : " EM-YTD-TAX-WITHHELD
+               ADD 2 TO WS-LINE-COUNT
+           END-IF
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM PRINT-HEADER-PARA
+           END-IF
+           PERFORM READ-PARA.
+
+           LOOKUP-RATE-PARA.
+
+           MOVE ZERO TO EM-SALARY
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RT-MARITAL-STATUS(WS-RATE-IDX) = EM-MARITAL-STATUS
+                   MOVE WS-RT-BASE-SALARY(WS-RATE-IDX) TO EM-SALARY
+               END-IF
+           END-PERFORM.
+
+           ADJUSTMENT-PARA.
+
+           PERFORM LOOKUP-ADJUSTMENT-PARA
+           COMPUTE WS-NEW-SALARY = EM-SALARY + WS-ADJUSTMENT
+           IF WS-NEW-SALARY IS NEGATIVE
+               IF WS-OVERRIDE-VALID
+                   DISPLAY "OVERRIDE ACCEPTED - POSTING NEGATIVE SALARY"
+                   MOVE WS-NEW-SALARY TO EM-SALARY
+               ELSE
+                   DISPLAY "ADJUSTMENT REJECTED - SALARY CANNOT GO "
+                       "NEGATIVE WITHOUT A VALID OVERRIDE CODE"
+               END-IF
+           ELSE
+               MOVE WS-NEW-SALARY TO EM-SALARY
+           END-IF.
+
+           LOOKUP-ADJUSTMENT-PARA.
+
+           MOVE ZERO TO WS-ADJUSTMENT
+           MOVE SPACES TO WS-OVERRIDE-CODE
+           PERFORM VARYING WS-ADJ-IDX FROM 1 BY 1
+                   UNTIL WS-ADJ-IDX > WS-ADJUSTMENT-COUNT
+               IF WS-ADJ-EMP-ID(WS-ADJ-IDX) = EM-EMP-ID
+                   MOVE WS-ADJ-AMOUNT(WS-ADJ-IDX) TO WS-ADJUSTMENT
+                   MOVE WS-ADJ-OVERRIDE-CODE(WS-ADJ-IDX)
+                       TO WS-OVERRIDE-CODE
+               END-IF
+           END-PERFORM.
+
+           LOG-SALARY-CHANGE-PARA.
+
+           MOVE EM-EMP-ID TO AL-EMP-ID
+           MOVE "SALARY" TO AL-FIELD-NAME
+           MOVE WS-OLD-SALARY TO AL-OLD-VALUE
+           MOVE EM-SALARY TO AL-NEW-VALUE
+           MOVE "PAYROLL" TO AL-CHANGED-BY
+           ACCEPT AL-CHANGE-DATE FROM DATE YYYYMMDD
+           ACCEPT AL-CHANGE-TIME FROM TIME
+           WRITE AUDIT-LOG-RECORD.
+
+           POST-YTD-PARA.
+
+           COMPUTE WS-TAX-THIS-PERIOD ROUNDED = EM-SALARY * WS-TAX-RATE
+           ADD EM-SALARY TO EM-YTD-GROSS-PAY
+           ADD WS-TAX-THIS-PERIOD TO EM-YTD-TAX-WITHHELD.
+
+           PRINT-TOTALS-PARA.
+
+           DISPLAY " "
+           DISPLAY "----- Payroll Register Totals -----"
+           DISPLAY "Employees Paid : " WS-EMPLOYEE-COUNT
+           DISPLAY "Total Payroll  : " WS-REGISTER-TOTAL
+           IF WS-PRIOR-EMPLOYEE-COUNT NOT = ZERO
+                   AND WS-EMPLOYEE-COUNT < WS-PRIOR-EMPLOYEE-COUNT
+               DISPLAY "*** WARNING - EMPLOYEES PAID DROPPED FROM "
+                   WS-PRIOR-EMPLOYEE-COUNT " TO " WS-EMPLOYEE-COUNT
+                   " SINCE THE PRIOR RUN ***"
+           END-IF
+           PERFORM LOG-RUN-CONTROL-PARA.
+
+           LOG-RUN-CONTROL-PARA.
+
+           MOVE "PAYROLL " TO RC-JOB-NAME
+           MOVE WS-RUN-DATE TO RC-RUN-DATE
+           MOVE WS-START-TIME TO RC-START-TIME
+           ACCEPT RC-END-TIME FROM TIME
+           MOVE WS-EMPLOYEE-COUNT TO RC-RECORDS-PROCESSED
+           MOVE WS-REGISTER-TOTAL TO RC-CONTROL-TOTAL
+           MOVE ZERO TO RC-CHECKPOINT-KEY
+           WRITE RUN-CONTROL-RECORD.
+
+           CLOSE-PARA.
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE AUDIT-LOG-FILE
+           CLOSE RUN-CONTROL-FILE.
+
+       END PROGRAM Exe37.
