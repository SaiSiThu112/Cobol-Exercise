@@ -1,49 +1,84 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe28.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           77 WS-NAME PIC A(10) VALUE SPACE.
-           77 WS-SEX PIC X(1) VALUE SPACE.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-
-           PERFORM ACCEPT-PARA
-           *> PERFORM PROCESS-PARA
-           PERFORM PROCESS2-PARA
-            STOP RUN.
-
-           ACCEPT-PARA.
-
-           DISPLAY "Enter your name "
-           ACCEPT WS-NAME
-           DISPLAY "Enter your sex (M/F) "
-           ACCEPT WS-SEX.
-
-           PROCESS-PARA.
-
-           EVALUATE TRUE
-               WHEN WS-SEX='M'
-                   DISPLAY "Hello Mr." WS-NAME
-               WHEN WS-SEX='F'
-                   DISPLAY "Hello Miss." WS-NAME
-               WHEN OTHER
-                   DISPLAY "Please enter a valid input"
-           END-EVALUATE.
-
-           *> without using true condition
-           PROCESS2-PARA.
-           EVALUATE WS-SEX
-               WHEN 'M'
-                   DISPLAY "Hello Mr." WS-NAME
-               WHEN 'F'
-                   DISPLAY "Hello Miss." WS-NAME
-               WHEN OTHER
-                   DISPLAY "Please enter a valid input"
-           END-EVALUATE.
-
-       END PROGRAM Exe28.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe28.
+       ENVIRONMENT DIVISION.
+           *> invalid sex entries are now logged to the shared
+           *> EXCEPTION-FILE instead of just a console message
+           *> 'U' (unspecified) is a recognized entry, not an error -
+           *> it only falls into WHEN OTHER when the entry is neither
+           *> M, F, nor U
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXCEPTION-FILE.
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+
+           77 WS-NAME PIC A(10) VALUE SPACE.
+           77 WS-SEX PIC X(1) VALUE SPACE.
+
+           01 WS-EXCEPTION-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM ACCEPT-PARA
+           *> PERFORM PROCESS-PARA
+           PERFORM PROCESS2-PARA
+           CLOSE EXCEPTION-FILE
+            STOP RUN.
+
+           ACCEPT-PARA.
+
+           DISPLAY "Enter your name "
+           ACCEPT WS-NAME
+           DISPLAY "Enter your sex (M/F/U) "
+           ACCEPT WS-SEX.
+
+           PROCESS-PARA.
+
+           EVALUATE TRUE
+               WHEN WS-SEX='M'
+                   DISPLAY "Hello Mr." WS-NAME
+               WHEN WS-SEX='F'
+                   DISPLAY "Hello Miss." WS-NAME
+               WHEN WS-SEX='U'
+                   DISPLAY "Hello " WS-NAME
+               WHEN OTHER
+                   DISPLAY "Please enter a valid input"
+                   PERFORM LOG-SEX-EXCEPTION-PARA
+           END-EVALUATE.
+
+           *> without using true condition
+           PROCESS2-PARA.
+           EVALUATE WS-SEX
+               WHEN 'M'
+                   DISPLAY "Hello Mr." WS-NAME
+               WHEN 'F'
+                   DISPLAY "Hello Miss." WS-NAME
+               WHEN 'U'
+                   DISPLAY "Hello " WS-NAME
+               WHEN OTHER
+                   DISPLAY "Please enter a valid input"
+                   PERFORM LOG-SEX-EXCEPTION-PARA
+           END-EVALUATE.
+
+           LOG-SEX-EXCEPTION-PARA.
+
+           MOVE "EXE28   " TO EX-SOURCE-PROGRAM
+           MOVE WS-NAME TO EX-RECORD-KEY
+           MOVE "SEX " TO EX-REASON-CODE
+           MOVE "Sex entry is not M or F" TO EX-REASON-TEXT
+           MOVE WS-RUN-DATE TO EX-DATE-LOGGED
+           WRITE EXCEPTION-RECORD.
+
+       END PROGRAM Exe28.
