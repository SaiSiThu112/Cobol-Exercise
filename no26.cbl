@@ -1,44 +1,73 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe23.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-           *> if condition with ACCEPT Verb
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           77 WS-NAME PIC A(10) VALUE SPACES.
-           77 WS-GENDER PIC A(4) VALUE SPACES.
-           77 WS-AGE PIC 9(3) VALUE ZERO.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-
-           PERFORM ACCEPT-PARA
-           PERFORM PROCESS-PARA
-            STOP RUN.
-
-           ACCEPT-PARA.
-            DISPLAY " Enter your name"
-            ACCEPT WS-NAME
-            DISPLAY " Enter your age that is greater than 18"
-            ACCEPT WS-AGE
-            DISPLAY " Enter your gender (Male,Female)"
-            ACCEPT WS-GENDER.
-
-           PROCESS-PARA.
-            IF WS-AGE <= 0
-                DISPLAY  WS-AGE " does not exit in the world "
-                GOBACK
-              ELSE IF WS-AGE <= 18
-                DISPLAY " Your Name : " WS-NAME
-                DISPLAY " Your Gender : " WS-GENDER
-                DISPLAY " Your Age : " WS-AGE
-
-              ELSE
-                 DISPLAY " Your Name : " WS-NAME
-                DISPLAY " Your Gender : " WS-GENDER
-                DISPLAY " Your Age : " WS-AGE
-
-              END-IF.
-       END PROGRAM Exe23.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe23.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+           *> if condition with ACCEPT Verb
+           *> an age of zero or less is now logged to the shared
+           *> EXCEPTION-FILE instead of just a console message
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXCEPTION-FILE.
+           COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+           77 WS-NAME PIC A(10) VALUE SPACES.
+           77 WS-GENDER PIC A(4) VALUE SPACES.
+           77 WS-AGE PIC 9(3) VALUE ZERO.
+
+           01 WS-EXCEPTION-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT EXCEPTION-FILE
+           PERFORM ACCEPT-PARA
+           PERFORM PROCESS-PARA
+           CLOSE EXCEPTION-FILE
+            STOP RUN.
+
+           ACCEPT-PARA.
+            DISPLAY " Enter your name"
+            ACCEPT WS-NAME
+            DISPLAY " Enter your age that is greater than 18"
+            ACCEPT WS-AGE
+            DISPLAY " Enter your gender (Male,Female)"
+            ACCEPT WS-GENDER.
+
+           PROCESS-PARA.
+            IF WS-AGE <= 0
+                DISPLAY  WS-AGE " does not exit in the world "
+                PERFORM LOG-AGE-EXCEPTION-PARA
+                GOBACK
+              ELSE IF WS-AGE <= 18
+                DISPLAY " Your Name : " WS-NAME
+                DISPLAY " Your Gender : " WS-GENDER
+                DISPLAY " Your Age : " WS-AGE
+
+              ELSE
+                 DISPLAY " Your Name : " WS-NAME
+                DISPLAY " Your Gender : " WS-GENDER
+                DISPLAY " Your Age : " WS-AGE
+
+              END-IF.
+
+           LOG-AGE-EXCEPTION-PARA.
+
+           MOVE "EXE23   " TO EX-SOURCE-PROGRAM
+           MOVE WS-NAME TO EX-RECORD-KEY
+           MOVE "AGE " TO EX-REASON-CODE
+           MOVE "Age entered is zero or negative" TO EX-REASON-TEXT
+           MOVE WS-RUN-DATE TO EX-DATE-LOGGED
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE.
+
+       END PROGRAM Exe23.
