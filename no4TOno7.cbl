@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MoveCompatibilityTest.
+       ENVIRONMENT DIVISION.
+           *> combines the old Exe4/Exe5/Exe6/Exe7 one-pair-at-a-time
+           *> demos (numeric pad-on-receive-larger, decimal truncate-
+           *> on-receive-smaller, alpha truncate, alphanumeric pad)
+           *> into a single harness driven off a file of PIC-clause
+           *> pairs and sample values, so a new field layout can be
+           *> proven against a batch of cases instead of a one-off
+           *> throwaway program
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOVE-TEST-FILE ASSIGN TO "MOVETEST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVETEST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOVE-TEST-FILE.
+           COPY MOVETEST.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-MOVETEST-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-NUM-PAD-RECEIVER      PIC 9999V9999 VALUE ZERO.
+           01 WS-NUM-TRUNC-RECEIVER    PIC 9V9 VALUE ZERO.
+           01 WS-ALPHA-RECEIVER        PIC A(04) VALUE SPACES.
+           01 WS-ALPHANUM-RECEIVER     PIC X(10) VALUE SPACES.
+
+           01 WS-CASES-RUN PIC 9(05) VALUE ZERO.
+           01 WS-CASES-PASSED PIC 9(05) VALUE ZERO.
+           01 WS-CASES-FAILED PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT MOVE-TEST-FILE
+
+           PERFORM READ-PARA
+           PERFORM RUN-TEST-CASE-PARA UNTIL WS-EOF
+
+           CLOSE MOVE-TEST-FILE
+
+           PERFORM SUMMARY-PARA
+
+            STOP RUN.
+
+           READ-PARA.
+
+           READ MOVE-TEST-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           RUN-TEST-CASE-PARA.
+
+           ADD 1 TO WS-CASES-RUN
+           DISPLAY "CASE : " MT-CASE-NAME
+
+           EVALUATE TRUE
+               WHEN MT-NUMERIC-PAD
+                   PERFORM CHECK-NUMERIC-PAD-PARA
+               WHEN MT-NUMERIC-TRUNC
+                   PERFORM CHECK-NUMERIC-TRUNC-PARA
+               WHEN MT-ALPHA-TRUNC
+                   PERFORM CHECK-ALPHA-TRUNC-PARA
+               WHEN MT-ALPHANUM-PAD
+                   PERFORM CHECK-ALPHANUM-PAD-PARA
+               WHEN OTHER
+                   DISPLAY "  SKIPPED - UNKNOWN CASE TYPE " MT-CASE-TYPE
+           END-EVALUATE
+
+           PERFORM READ-PARA.
+
+           CHECK-NUMERIC-PAD-PARA.
+
+           MOVE MT-NUM-PAD-SOURCE TO WS-NUM-PAD-RECEIVER
+           IF WS-NUM-PAD-RECEIVER = MT-NUM-PAD-EXPECTED
+               DISPLAY "  NUMERIC PAD    PASS : " WS-NUM-PAD-RECEIVER
+               ADD 1 TO WS-CASES-PASSED
+           ELSE
+               DISPLAY "  NUMERIC PAD    FAIL : GOT "
+                   WS-NUM-PAD-RECEIVER " EXPECTED " MT-NUM-PAD-EXPECTED
+               ADD 1 TO WS-CASES-FAILED
+           END-IF.
+
+           CHECK-NUMERIC-TRUNC-PARA.
+
+           MOVE MT-NUM-TRUNC-SOURCE TO WS-NUM-TRUNC-RECEIVER
+           IF WS-NUM-TRUNC-RECEIVER = MT-NUM-TRUNC-EXPECTED
+               DISPLAY "  NUMERIC TRUNC  PASS : " WS-NUM-TRUNC-RECEIVER
+               ADD 1 TO WS-CASES-PASSED
+           ELSE
+               DISPLAY "  NUMERIC TRUNC  FAIL : GOT "
+                   WS-NUM-TRUNC-RECEIVER
+                   " EXPECTED " MT-NUM-TRUNC-EXPECTED
+               ADD 1 TO WS-CASES-FAILED
+           END-IF.
+
+           CHECK-ALPHA-TRUNC-PARA.
+
+           MOVE MT-ALPHA-SOURCE TO WS-ALPHA-RECEIVER
+           IF WS-ALPHA-RECEIVER = MT-ALPHA-EXPECTED
+               DISPLAY "  ALPHA TRUNC    PASS : " WS-ALPHA-RECEIVER
+               ADD 1 TO WS-CASES-PASSED
+           ELSE
+               DISPLAY "  ALPHA TRUNC    FAIL : GOT " WS-ALPHA-RECEIVER
+                   " EXPECTED " MT-ALPHA-EXPECTED
+               ADD 1 TO WS-CASES-FAILED
+           END-IF.
+
+           CHECK-ALPHANUM-PAD-PARA.
+
+           MOVE MT-ALPHANUM-SOURCE TO WS-ALPHANUM-RECEIVER
+           IF WS-ALPHANUM-RECEIVER = MT-ALPHANUM-EXPECTED
+               DISPLAY "  ALPHANUM PAD   PASS : " WS-ALPHANUM-RECEIVER
+               ADD 1 TO WS-CASES-PASSED
+           ELSE
+               DISPLAY "  ALPHANUM PAD   FAIL : GOT "
+                   WS-ALPHANUM-RECEIVER
+                   " EXPECTED " MT-ALPHANUM-EXPECTED
+               ADD 1 TO WS-CASES-FAILED
+           END-IF.
+
+           SUMMARY-PARA.
+
+           DISPLAY " "
+           DISPLAY "----- MOVE Compatibility Test Summary -----"
+           DISPLAY "Cases Run    : " WS-CASES-RUN
+           DISPLAY "Checks Passed: " WS-CASES-PASSED
+           DISPLAY "Checks Failed: " WS-CASES-FAILED.
+
+       END PROGRAM MoveCompatibilityTest.
