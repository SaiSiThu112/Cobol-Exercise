@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentLookup.
+       ENVIRONMENT DIVISION.
+           *> online single-record inquiry against STUDENT-MASTER -
+           *> enter a student id, see the full record, keep going
+           *> until the operator keys the end transaction
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-MASTER.
+           COPY STUDMSTR.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-STUDENT-STATUS PIC X(02) VALUE SPACES.
+
+           01 WS-MORE-SWITCH PIC X(01) VALUE 'Y'.
+               88 WS-MORE-INQUIRIES VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           OPEN INPUT STUDENT-MASTER
+
+           PERFORM INQUIRY-PARA UNTIL NOT WS-MORE-INQUIRIES
+
+           CLOSE STUDENT-MASTER
+
+            STOP RUN.
+
+           INQUIRY-PARA.
+
+           DISPLAY "ENTER STUDENT ID (0 TO END) "
+           ACCEPT SM-STUDENT-ID
+
+           IF SM-STUDENT-ID = ZERO
+               MOVE 'N' TO WS-MORE-SWITCH
+           ELSE
+               READ STUDENT-MASTER
+                   INVALID KEY
+                       DISPLAY "STUDENT ID NOT FOUND"
+                   NOT INVALID KEY
+                       PERFORM DISPLAY-STUDENT-PARA
+               END-READ
+           END-IF.
+
+           DISPLAY-STUDENT-PARA.
+
+           DISPLAY "STUDENT ID    : " SM-STUDENT-ID
+           DISPLAY "STUDENT NAME  : " SM-STUDENT-NAME
+           DISPLAY "STUDENT CLASS : " SM-STUDENT-CLASS
+           DISPLAY "ENGLISH MARK  : " SM-MARK-ENGLISH
+           DISPLAY "MATH MARK     : " SM-MARK-MATH
+           DISPLAY "PHYSICS MARK  : " SM-MARK-PHYSICS
+           DISPLAY "TOTAL MARK    : " SM-TOTAL-MARK
+           DISPLAY "RESULT        : " SM-RESULT.
+
+       END PROGRAM StudentLookup.
