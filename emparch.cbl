@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeMonthEndArchive.
+       ENVIRONMENT DIVISION.
+           *> month-end job - copies every EMPLOYEE-MASTER record to a
+           *> dated archive file, then resets the period's
+           *> year-to-date gross pay and tax withheld so next month's
+           *> payroll register does not carry this month's totals
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT EMPLOYEE-ARCHIVE-FILE ASSIGN TO "EMPARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTLR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER.
+           COPY EMPMSTR.
+
+       FD EMPLOYEE-ARCHIVE-FILE.
+           01 EMPLOYEE-ARCHIVE-RECORD.
+               05 EA-ARCHIVE-DATE       PIC 9(08).
+               05 EA-EMPLOYEE-DATA      PIC X(67).
+
+       FD RUN-CONTROL-FILE.
+           COPY RUNCTLR.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-EMPLOYEE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+           01 WS-ARCHIVE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-RUNCTL-STATUS PIC X(02) VALUE SPACES.
+           01 WS-START-TIME PIC 9(06) VALUE ZERO.
+           01 WS-RUN-DATE PIC 9(08) VALUE ZERO.
+           01 WS-RECORDS-ARCHIVED PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-START-TIME FROM TIME
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN I-O EMPLOYEE-MASTER
+           OPEN OUTPUT EMPLOYEE-ARCHIVE-FILE
+
+           PERFORM READ-PARA
+           PERFORM ARCHIVE-AND-PURGE-PARA UNTIL WS-EOF
+
+           CLOSE EMPLOYEE-MASTER
+           CLOSE EMPLOYEE-ARCHIVE-FILE
+
+           DISPLAY "EMPLOYEE RECORDS ARCHIVED : " WS-RECORDS-ARCHIVED
+           PERFORM LOG-RUN-CONTROL-PARA
+
+            STOP RUN.
+
+           READ-PARA.
+
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           ARCHIVE-AND-PURGE-PARA.
+
+           MOVE WS-RUN-DATE TO EA-ARCHIVE-DATE
+           MOVE EMPLOYEE-MASTER-RECORD TO EA-EMPLOYEE-DATA
+           WRITE EMPLOYEE-ARCHIVE-RECORD
+           ADD 1 TO WS-RECORDS-ARCHIVED
+
+           MOVE ZERO TO EM-YTD-GROSS-PAY
+           MOVE ZERO TO EM-YTD-TAX-WITHHELD
+           REWRITE EMPLOYEE-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO CLEAR EMPLOYEE YTD TOTALS"
+           END-REWRITE
+
+           PERFORM READ-PARA.
+
+           LOG-RUN-CONTROL-PARA.
+
+           OPEN EXTEND RUN-CONTROL-FILE
+           MOVE "EMPARCH " TO RC-JOB-NAME
+           MOVE WS-RUN-DATE TO RC-RUN-DATE
+           MOVE WS-START-TIME TO RC-START-TIME
+           ACCEPT RC-END-TIME FROM TIME
+           MOVE WS-RECORDS-ARCHIVED TO RC-RECORDS-PROCESSED
+           MOVE ZERO TO RC-CONTROL-TOTAL
+           MOVE ZERO TO RC-CHECKPOINT-KEY
+           WRITE RUN-CONTROL-RECORD
+           CLOSE RUN-CONTROL-FILE.
+
+       END PROGRAM EmployeeMonthEndArchive.
