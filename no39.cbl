@@ -1,39 +1,60 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Exe39.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 EMP.
-               02 EMP-DETAIL.
-                   05 EMP-ID PIC 9(03).
-                   05 EMP-NAME PIC X(10).
-               02 EMPSALARY.
-                   05 SALARY PIC 9(05).
-           66 EMP-NAME-SALARY  RENAMES EMP-NAME THRU EMPSALARY.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM ACCEPT-PARA
-           PERFORM DISPLAY-PARA
-
-            STOP RUN.
-
-            DISPLAY-PARA.
-            DISPLAY "----- Employee Detail -----"
-            DISPLAY EMP-DETAIL
-            DISPLAY "Employee Salary : "
-            DISPLAY EMPSALARY
-            DISPLAY "----- Employee Detail Reform Group -----"
-            DISPLAY EMP-NAME-SALARY.
-
-            ACCEPT-PARA.
-            DISPLAY "Enter your ID"
-            ACCEPT EMP-ID
-            DISPLAY "Enter your Name"
-            ACCEPT EMP-NAME
-            DISPLAY "Enter your Salary"
-            ACCEPT SALARY.
-
-       END PROGRAM Exe39.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exe39.
+       ENVIRONMENT DIVISION.
+           *> employee roster listing off the real EMPLOYEE-MASTER
+           *> file, replacing the old RENAMES group-display demo
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMP-ID
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-MASTER.
+           COPY EMPMSTR.
+
+       WORKING-STORAGE SECTION.
+
+           01 WS-EMPLOYEE-STATUS PIC X(02) VALUE SPACES.
+           01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88 WS-EOF VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM OPEN-PARA
+           PERFORM READ-PARA
+           PERFORM DISPLAY-PARA UNTIL WS-EOF
+           PERFORM CLOSE-PARA
+
+            STOP RUN.
+
+           OPEN-PARA.
+
+           OPEN INPUT EMPLOYEE-MASTER.
+
+           READ-PARA.
+
+           READ EMPLOYEE-MASTER
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+           DISPLAY-PARA.
+
+           DISPLAY "----- Employee Detail -----"
+           DISPLAY "Employee ID     : " EM-EMP-ID
+           DISPLAY "Employee Name   : " EM-EMP-NAME
+           DISPLAY "Department      : " EM-DEPARTMENT
+           DISPLAY "Marital Status  : " EM-MARITAL-STATUS
+           DISPLAY "Employment Stat : " EM-EMPLOYMENT-STATUS
+           DISPLAY "Salary          : " EM-SALARY
+           PERFORM READ-PARA.
+
+           CLOSE-PARA.
+
+           CLOSE EMPLOYEE-MASTER.
+
+       END PROGRAM Exe39.
