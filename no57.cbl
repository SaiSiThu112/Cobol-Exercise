@@ -1,43 +1,59 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-           77 NUM PIC 9(03) VALUE ZERO.
-           77 NUM1 PIC 9(03) VALUE ZERO.
-           77 REM PIC 9(03) VALUE ZERO.
-           77 TEMP PIC 9 VALUE ZERO.
-           77 OPTION PIC X(03) VALUE 'YES'.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           PERFORM DISPLAY-PARA
-           PERFORM PROCESS-PARA
-           PERFORM OUTPUT-PARA
-
-            STOP RUN.
-
-           DISPLAY-PARA.
-           DISPLAY "ENTER VALUE "
-           ACCEPT NUM.
-
-           PROCESS-PARA.
-           MOVE 2 TO NUM1
-               PERFORM UNTIL NUM1 >= NUM
-                   DIVIDE NUM BY NUM1 GIVING TEMP REMAINDER REM
-                       IF REM=0 THEN
-                           DISPLAY "GIVING NUMBER IS NOT PRIME"
-                           STOP RUN
-                       END-IF
-                   ADD 1 TO NUM1
-               END-PERFORM.
-
-           OUTPUT-PARA.
-           IF NUM1 = NUM THEN
-               DISPLAY "GIVING NUMBER IS PRIME "
-           END-IF.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+           *> widened to PIC 9(07) so larger reference numbers don't
+           *> truncate, and the check now loops over a whole batch of
+           *> numbers (0 to end) instead of stopping the run after the
+           *> first one checked
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           77 NUM PIC 9(07) VALUE ZERO.
+           77 NUM1 PIC 9(07) VALUE ZERO.
+           77 REM PIC 9(07) VALUE ZERO.
+           77 TEMP PIC 9(07) VALUE ZERO.
+           77 WS-PRIME-SWITCH PIC X(01) VALUE 'Y'.
+               88 WS-IS-PRIME VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM DISPLAY-PARA
+           PERFORM PROCESS-PARA UNTIL NUM = ZERO
+
+            STOP RUN.
+
+           DISPLAY-PARA.
+           DISPLAY "ENTER VALUE (0 TO END) "
+           ACCEPT NUM.
+
+           PROCESS-PARA.
+           PERFORM CHECK-PRIME-PARA
+           PERFORM OUTPUT-PARA
+           PERFORM DISPLAY-PARA.
+
+           CHECK-PRIME-PARA.
+           MOVE 'Y' TO WS-PRIME-SWITCH
+           IF NUM < 2
+               MOVE 'N' TO WS-PRIME-SWITCH
+           ELSE
+               MOVE 2 TO NUM1
+               PERFORM TEST-DIVISOR-PARA
+                   UNTIL NUM1 >= NUM OR NOT WS-IS-PRIME
+           END-IF.
+
+           TEST-DIVISOR-PARA.
+           DIVIDE NUM BY NUM1 GIVING TEMP REMAINDER REM
+           IF REM = ZERO
+               MOVE 'N' TO WS-PRIME-SWITCH
+           END-IF
+           ADD 1 TO NUM1.
+
+           OUTPUT-PARA.
+           IF WS-IS-PRIME
+               DISPLAY "GIVING NUMBER IS PRIME "
+           ELSE
+               DISPLAY "GIVING NUMBER IS NOT PRIME"
+           END-IF.
+
+       END PROGRAM YOUR-PROGRAM-NAME.
