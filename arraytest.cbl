@@ -1,30 +1,54 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ArrayTest.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 STUDENT.
-           02 STUDENTDETAIL PIC 9(03) OCCURS 6 TIMES INDEXED
-           BY STUINDEX.
-               02 STU-MARK PIC 9(03).
-           01 TOTALMARK  PIC 9(03) VALUE ZERO.
-           01 STUPERCENT PIC 9(03)V9(02).
-           01 I PIC 9(01).
-       PROCEDURE DIVISION.
-           MOVE ZERO TO TOTALMARK.
-       MAIN-PROCEDURE.
-           PERFORM VARYING I FROM 1 BY 1
-           UNTIL I > 6
-            SET STUINDEX TO 1
-            ACCEPT STU-MARK
-            ADD STU-MARK TO TOTALMARK
-            SET STUINDEX UP BY 1
-            END-PERFORM.
-            COMPUTE STUPERCENT = TOTALMARK/6.
-            DISPLAY 'STUDENT PERCENTAGE : ' STUPERCENT.
-            STOP RUN.
-
-           DISPLAY-PARA.
-
-       END PROGRAM ArrayTest.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArrayTest.
+       ENVIRONMENT DIVISION.
+           *> writes any student whose percentage comes in under 40
+           *> to a remedial-candidates file instead of just displaying it
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REMEDIAL-FILE ASSIGN TO "REMEDIAL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REMEDIAL-FILE.
+           01 REMEDIAL-RECORD.
+               05 RM-STU-ID PIC 9(05).
+               05 FILLER PIC X(01) VALUE SPACE.
+               05 RM-PERCENT PIC 9(03)V9(02).
+
+       WORKING-STORAGE SECTION.
+           01 STUDENT.
+           02 STUDENTDETAIL PIC 9(03) OCCURS 6 TIMES INDEXED
+           BY STUINDEX.
+               02 STU-MARK PIC 9(03).
+           01 TOTALMARK  PIC 9(03) VALUE ZERO.
+           01 STUPERCENT PIC 9(03)V9(02).
+           01 I PIC 9(01).
+           01 WS-STU-ID PIC 9(05) VALUE ZERO.
+       PROCEDURE DIVISION.
+           MOVE ZERO TO TOTALMARK.
+       MAIN-PROCEDURE.
+           DISPLAY "ENTER STUDENT ID "
+           ACCEPT WS-STU-ID
+           PERFORM VARYING I FROM 1 BY 1
+           UNTIL I > 6
+            SET STUINDEX TO 1
+            ACCEPT STU-MARK
+            ADD STU-MARK TO TOTALMARK
+            SET STUINDEX UP BY 1
+            END-PERFORM.
+            COMPUTE STUPERCENT = TOTALMARK/6.
+            DISPLAY 'STUDENT PERCENTAGE : ' STUPERCENT.
+            IF STUPERCENT < 40
+                PERFORM REMEDIAL-PARA
+            END-IF
+            STOP RUN.
+
+           REMEDIAL-PARA.
+           OPEN EXTEND REMEDIAL-FILE
+           MOVE WS-STU-ID TO RM-STU-ID
+           MOVE STUPERCENT TO RM-PERCENT
+           WRITE REMEDIAL-RECORD
+           CLOSE REMEDIAL-FILE.
+
+       END PROGRAM ArrayTest.
